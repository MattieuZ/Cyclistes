@@ -0,0 +1,11 @@
+      *================================================================*
+      * SEMAFD    - record layout for the training-week file.         *
+      *             GRANDTOUR is a foreign key into TOUR.CODTOUR      *
+      *             (was a free-text PIC X(10), tightened up so weeks *
+      *             cannot be tagged with inconsistent tour spellings)*
+      *================================================================*
+       FD  SEMAINE
+           LABEL RECORD IS STANDARD.
+       01  SEMAINE-REC.
+           02  CODSEM              PIC 9(02).
+           02  GRANDTOUR           PIC X(01).
