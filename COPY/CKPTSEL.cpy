@@ -0,0 +1,11 @@
+      *================================================================*
+      * CKPTSEL   - FILE-CONTROL entry for the F2 bulk-entry          *
+      *             checkpoint file.  One fixed record (CODCKPT       *
+      *             always '01') remembers the last CODCOUR/CODSEM    *
+      *             committed so a dropped session can resume.        *
+      *================================================================*
+           SELECT F2-CHECKPOINT ASSIGN TO 'F2-CHECKPOINT.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODCKPT OF F2-CHECKPOINT-REC
+               FILE STATUS IS WCKPSTAT.
