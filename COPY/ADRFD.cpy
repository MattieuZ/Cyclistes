@@ -0,0 +1,11 @@
+      *================================================================*
+      * ADRFD     - record layout for the rider address file.         *
+      *================================================================*
+       FD  ADRESSE
+           LABEL RECORD IS STANDARD.
+       01  ADRESSE-REC.
+           02  CODADR              PIC 9(03).
+           02  RUE                 PIC X(30).
+           02  CODE-POSTAL         PIC X(05).
+           02  VILLE               PIC X(20).
+           02  TELEPHONE           PIC X(14).
