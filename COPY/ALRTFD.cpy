@@ -0,0 +1,23 @@
+      *================================================================*
+      * ALRTFD    - record layout for the coach-alert queue file.     *
+      *             One row per rider/week where the completion       *
+      *             percentage fell below the alert threshold ;       *
+      *             rewritten if F5 is re-run on the same rider/week.  *
+      *             Picked up and actually dispatched (email/SMS) by  *
+      *             the shop's own notification gateway job, outside  *
+      *             this system.                                      *
+      *================================================================*
+       FD  ALERTE
+           LABEL RECORD IS STANDARD.
+       01  ALERTE-REC.
+           02  CLE-ALERTE.
+               03  CODENTR             PIC 9(03).
+               03  CODCOUR             PIC 9(03).
+               03  CODSEM              PIC 9(02).
+           02  ALR-NOM-COUREUR     PIC X(20).
+           02  ALR-PRENOM-COUREUR  PIC X(20).
+           02  ALR-POURCENT        PIC 9(03).
+           02  ALR-SEUIL           PIC 9(03).
+           02  ALR-EMAIL-ENTR      PIC X(30).
+           02  ALR-TELEPHONE-ENTR  PIC X(14).
+           02  ALR-DATE-ENVOI      PIC 9(08).
