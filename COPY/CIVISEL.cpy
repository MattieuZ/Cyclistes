@@ -0,0 +1,9 @@
+      *================================================================*
+      * CIVISEL   - FILE-CONTROL entry for the civility reference     *
+      *             file (M / MME / MLE ...).                         *
+      *================================================================*
+           SELECT CIVILITE ASSIGN TO 'CIVILITE.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODCIV OF CIVILITE-REC
+               FILE STATUS IS WCIVSTAT.
