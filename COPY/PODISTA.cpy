@@ -0,0 +1,2 @@
+      *-- WPODSTAT : code retour des acces au fichier PODIUM ---------*
+       77  WPODSTAT                PIC X(02).
