@@ -0,0 +1,8 @@
+      *================================================================*
+      * ALRTSEL   - FILE-CONTROL entry for the coach-alert queue file. *
+      *================================================================*
+           SELECT ALERTE ASSIGN TO 'ALERTE.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLE-ALERTE OF ALERTE-REC
+               FILE STATUS IS WALRSTAT.
