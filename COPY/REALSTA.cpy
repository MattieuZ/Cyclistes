@@ -0,0 +1,2 @@
+      *-- WREASTAT : code retour des acces au fichier REALISE --------*
+       77  WREASTAT                PIC X(02).
