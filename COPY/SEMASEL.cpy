@@ -0,0 +1,8 @@
+      *================================================================*
+      * SEMASEL   - FILE-CONTROL entry for the training-week file.    *
+      *================================================================*
+           SELECT SEMAINE ASSIGN TO 'SEMAINE.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODSEM OF SEMAINE-REC
+               FILE STATUS IS WSEMSTAT.
