@@ -0,0 +1,11 @@
+      *================================================================*
+      * CKPTFD    - record layout for the F2 bulk-entry checkpoint    *
+      *             file.                                             *
+      *================================================================*
+       FD  F2-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01  F2-CHECKPOINT-REC.
+           02  CODCKPT             PIC X(02).
+           02  CKPT-CODCOUR        PIC 9(03).
+           02  CKPT-CODSEM         PIC 9(02).
+           02  CKPT-DATE-HEURE     PIC 9(14).
