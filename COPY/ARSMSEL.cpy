@@ -0,0 +1,14 @@
+      *================================================================*
+      * ARSMSEL   - FILE-CONTROL entry for the archived-week file.    *
+      *             One row per rider per archived week, carrying     *
+      *             both what was planned and what was ridden so      *
+      *             F7 can clear A-FAIRE/REALISE without losing       *
+      *             history.                                          *
+      *================================================================*
+           SELECT ARCHIVE-SEM ASSIGN TO 'ARCHIVE-SEM.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLE-ARCHIVE OF ARCHIVE-SEM-REC
+               ALTERNATE RECORD KEY IS CODSEM OF ARCHIVE-SEM-REC
+                   WITH DUPLICATES
+               FILE STATUS IS WARCSTAT.
