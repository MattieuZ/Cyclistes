@@ -0,0 +1,13 @@
+      *================================================================*
+      * AFAISEL   - FILE-CONTROL entry for the weekly training-plan   *
+      *             file.  Primary key is the rider+week composite    *
+      *             CLE-A-FAIRE; CODSEM is carried as an alternate so  *
+      *             per-week reports can still range through it.      *
+      *================================================================*
+           SELECT A-FAIRE ASSIGN TO 'A-FAIRE.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLE-A-FAIRE OF A-FAIRE-REC
+               ALTERNATE RECORD KEY IS CODSEM OF A-FAIRE-REC
+                   WITH DUPLICATES
+               FILE STATUS IS WAFASTAT.
