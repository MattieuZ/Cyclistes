@@ -0,0 +1,2 @@
+      *-- WCIVSTAT : code retour des acces au fichier CIVILITE -------*
+       77  WCIVSTAT                PIC X(02).
