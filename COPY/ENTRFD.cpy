@@ -0,0 +1,19 @@
+      *================================================================*
+      * ENTRFD    - record layout for the trainer master file.        *
+      *             DIPLOME is restricted to the shop's recognised    *
+      *             coaching certifications (level-88 list below) so  *
+      *             the same certificate cannot be keyed three ways.  *
+      *================================================================*
+       FD  ENTRAINEUR
+           LABEL RECORD IS STANDARD.
+       01  ENTRAINEUR-REC.
+           02  CODENTR             PIC 9(03).
+           02  CODCIV              PIC 9(03).
+           02  NOM                 PIC X(20).
+           02  PRENOM              PIC X(20).
+           02  DIPLOME             PIC X(10).
+               88  DIPLOME-VALIDE  VALUES 'BEES1     ' 'BEES2     '
+                                          'BPJEPS    ' 'DEJEPS    '
+                                          'DESJEPS   ' 'CQP       '.
+           02  EMAIL               PIC X(30).
+           02  TELEPHONE           PIC X(14).
