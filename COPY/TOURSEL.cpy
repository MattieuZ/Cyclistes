@@ -0,0 +1,9 @@
+      *================================================================*
+      * TOURSEL   - FILE-CONTROL entry for the grand-tour reference   *
+      *             file (authoritative list of F/G/V style codes).  *
+      *================================================================*
+           SELECT TOUR ASSIGN TO 'TOUR.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODTOUR OF TOUR-REC
+               FILE STATUS IS WTOUSTAT.
