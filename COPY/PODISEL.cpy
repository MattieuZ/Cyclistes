@@ -0,0 +1,9 @@
+      *================================================================*
+      * PODISEL   - FILE-CONTROL entry for the grand-tour podium       *
+      *             export file.                                      *
+      *================================================================*
+           SELECT PODIUM ASSIGN TO 'PODIUM.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLE-PODIUM OF PODIUM-REC
+               FILE STATUS IS WPODSTAT.
