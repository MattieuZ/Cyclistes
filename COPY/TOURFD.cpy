@@ -0,0 +1,10 @@
+      *================================================================*
+      * TOURFD    - record layout for the grand-tour reference file.  *
+      *================================================================*
+       FD  TOUR
+           LABEL RECORD IS STANDARD.
+       01  TOUR-REC.
+           02  CODTOUR             PIC X(01).
+           02  NOM-TOUR            PIC X(20).
+           02  DATE-DEBUT          PIC 9(08).
+           02  DATE-FIN            PIC 9(08).
