@@ -0,0 +1,11 @@
+      *================================================================*
+      * REALSEL   - FILE-CONTROL entry for the completed-training     *
+      *             history file.                                     *
+      *================================================================*
+           SELECT REALISE ASSIGN TO 'REALISE.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLE-REALISE OF REALISE-REC
+               ALTERNATE RECORD KEY IS CODSEM OF REALISE-REC
+                   WITH DUPLICATES
+               FILE STATUS IS WREASTAT.
