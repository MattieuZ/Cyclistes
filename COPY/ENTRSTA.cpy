@@ -0,0 +1,2 @@
+      *-- WENTSTAT : code retour des acces au fichier ENTRAINEUR -----*
+       77  WENTSTAT                PIC X(02).
