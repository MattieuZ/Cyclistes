@@ -0,0 +1,16 @@
+      *================================================================*
+      * COURSEL   - FILE-CONTROL entry for the rider master file.     *
+      *             Shared by every program that opens COUREUR so the *
+      *             key list only has to be maintained in one place.  *
+      *================================================================*
+           SELECT COUREUR ASSIGN TO 'COUREUR.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODCOUR OF COUREUR-REC
+               ALTERNATE RECORD KEY IS CODADR OF COUREUR-REC
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODENTR OF COUREUR-REC
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODCIV OF COUREUR-REC
+                   WITH DUPLICATES
+               FILE STATUS IS WCOUSTAT.
