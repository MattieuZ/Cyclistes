@@ -0,0 +1,17 @@
+      *================================================================*
+      * REALFD    - record layout for the completed-training history  *
+      *             file.  Keyed on rider+week+day so a rider can     *
+      *             post more than one day's kilometers in a week.    *
+      *             CODCOUR/CODSEM/JOUR repeat the names used in      *
+      *             COUREUR/A-FAIRE on purpose - qualify with OF       *
+      *             REALISE wherever a program has more than one of   *
+      *             these files open at once.                         *
+      *================================================================*
+       FD  REALISE
+           LABEL RECORD IS STANDARD.
+       01  REALISE-REC.
+           02  CLE-REALISE.
+               03  CODCOUR         PIC 9(03).
+               03  CODSEM          PIC 9(02).
+               03  JOUR            PIC 9(08).
+           02  KM-REALISE          PIC 9(04).
