@@ -0,0 +1,16 @@
+      *================================================================*
+      * PODIFD    - record layout for the grand-tour podium export    *
+      *             file.  One row per rank (1-3) per grand tour,     *
+      *             rewritten each time F6 recalculates the podium.   *
+      *================================================================*
+       FD  PODIUM
+           LABEL RECORD IS STANDARD.
+       01  PODIUM-REC.
+           02  CLE-PODIUM.
+               03  CODTOUR         PIC X(01).
+               03  RANG            PIC 9(01).
+           02  POD-CODCOUR         PIC 9(03).
+           02  POD-NOM             PIC X(20).
+           02  POD-PRENOM          PIC X(20).
+           02  POD-KM-TOUR         PIC 9(06).
+           02  POD-DATE-EXPORT     PIC 9(08).
