@@ -0,0 +1,2 @@
+      *-- WADRSTAT : code retour des acces au fichier ADRESSE --------*
+       77  WADRSTAT                PIC X(02).
