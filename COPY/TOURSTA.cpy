@@ -0,0 +1,2 @@
+      *-- WTOUSTAT : code retour des acces au fichier TOUR -----------*
+       77  WTOUSTAT                PIC X(02).
