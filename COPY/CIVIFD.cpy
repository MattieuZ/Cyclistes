@@ -0,0 +1,8 @@
+      *================================================================*
+      * CIVIFD    - record layout for the civility reference file.    *
+      *================================================================*
+       FD  CIVILITE
+           LABEL RECORD IS STANDARD.
+       01  CIVILITE-REC.
+           02  CODCIV              PIC 9(03).
+           02  CIVILITE-LIB        PIC X(10).
