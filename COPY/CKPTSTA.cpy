@@ -0,0 +1,2 @@
+      *-- WCKPSTAT : code retour des acces au fichier F2-CHECKPOINT --*
+       77  WCKPSTAT                PIC X(02).
