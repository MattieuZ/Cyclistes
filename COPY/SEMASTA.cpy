@@ -0,0 +1,2 @@
+      *-- WSEMSTAT : code retour des acces au fichier SEMAINE --------*
+       77  WSEMSTAT                PIC X(02).
