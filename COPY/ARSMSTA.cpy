@@ -0,0 +1,2 @@
+      *-- WARCSTAT : code retour des acces au fichier ARCHIVE-SEM ----*
+       77  WARCSTAT                PIC X(02).
