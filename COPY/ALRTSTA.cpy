@@ -0,0 +1,2 @@
+      *-- WALRSTAT : code retour des acces au fichier ALERTE ---------*
+       77  WALRSTAT                PIC X(02).
