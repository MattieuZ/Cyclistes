@@ -0,0 +1,13 @@
+      *================================================================*
+      * COURFD    - record layout for the rider master file.          *
+      *================================================================*
+       FD  COUREUR
+           LABEL RECORD IS STANDARD.
+       01  COUREUR-REC.
+           02  CODCOUR             PIC 9(03).
+           02  CODCIV              PIC 9(03).
+           02  NOM                 PIC X(20).
+           02  PRENOM              PIC X(20).
+           02  CODADR              PIC 9(03).
+           02  TOTAL-KM-FAITS      PIC 9(05).
+           02  CODENTR             PIC 9(03).
