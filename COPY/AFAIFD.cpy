@@ -0,0 +1,13 @@
+      *================================================================*
+      * AFAIFD    - record layout for the weekly training-plan file.  *
+      *             Keyed on rider+week so each rider carries one     *
+      *             planned-kilometer row per week of the season.     *
+      *================================================================*
+       FD  A-FAIRE
+           LABEL RECORD IS STANDARD.
+       01  A-FAIRE-REC.
+           02  CLE-A-FAIRE.
+               03  CODCOUR         PIC 9(03).
+               03  CODSEM          PIC 9(02).
+           02  KM-A-FAIRE          PIC 9(04).
+           02  JOUR                PIC 9(08).
