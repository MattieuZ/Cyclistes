@@ -0,0 +1,8 @@
+      *================================================================*
+      * ADRSEL    - FILE-CONTROL entry for the rider address file.    *
+      *================================================================*
+           SELECT ADRESSE ASSIGN TO 'ADRESSE.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODADR OF ADRESSE-REC
+               FILE STATUS IS WADRSTAT.
