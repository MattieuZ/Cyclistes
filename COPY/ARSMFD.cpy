@@ -0,0 +1,17 @@
+      *================================================================*
+      * ARSMFD    - record layout for the archived-week file.         *
+      *             Keyed on rider+week, like CLE-A-FAIRE/CLE-REALISE,*
+      *             so a rider's archived history can be scanned by   *
+      *             the CODCOUR prefix of the primary key.            *
+      *================================================================*
+       FD  ARCHIVE-SEM
+           LABEL RECORD IS STANDARD.
+       01  ARCHIVE-SEM-REC.
+           02  CLE-ARCHIVE.
+               03  CODCOUR         PIC 9(03).
+               03  CODSEM          PIC 9(02).
+           02  ARC-KM-A-FAIRE      PIC 9(04).
+           02  ARC-JOUR-PLAN       PIC 9(08).
+           02  ARC-KM-REALISE      PIC 9(04).
+           02  ARC-JOUR-REALISE    PIC 9(08).
+           02  ARC-DATE-ARCHIVAGE  PIC 9(08).
