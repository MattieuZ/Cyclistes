@@ -0,0 +1,10 @@
+      *================================================================*
+      * ENTRSEL   - FILE-CONTROL entry for the trainer master file.   *
+      *================================================================*
+           SELECT ENTRAINEUR ASSIGN TO 'ENTRAINEUR.SQL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODENTR OF ENTRAINEUR-REC
+               ALTERNATE RECORD KEY IS CODCIV OF ENTRAINEUR-REC
+                   WITH DUPLICATES
+               FILE STATUS IS WENTSTAT.
