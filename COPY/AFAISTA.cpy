@@ -0,0 +1,2 @@
+      *-- WAFASTAT : code retour des acces au fichier A-FAIRE --------*
+       77  WAFASTAT                PIC X(02).
