@@ -0,0 +1,2 @@
+      *-- WCOUSTAT : code retour des acces au fichier COUREUR --------*
+       77  WCOUSTAT                PIC X(02).
