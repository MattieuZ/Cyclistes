@@ -1,108 +1,663 @@
-	   IDENTIFICATION DIVISION.
-	   PROGRAM-ID. F0.
- 	   AUTHOR. G3.
-       DATE-WRITTEN. 03/04/2016.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE CONTROL.
-       		SELECT COUREUR ASSIGN TO 'COUREUR.SQL'
-       			ORGANIZATION IS INDEXED
-       			ACCESS MODE IS DYNAMIC
-       			RECORD KEY IS CODCOUR
-       			//a t-on vraiment besoin de préciser les FK?
-       			ALTERNATE RECORD KEY IS CODADR
-       			ALTERNATE RECORD KEY IS CODENTR.
-       			ALTERNATE RECORD KEY IS CODCIV.
-       			
-       		SELECT CIVILITE ASSIGN TO 'CIVILITE.SQL'
-       			ORGANIZATION IS INDEXED
-       			ACCESS MODE IS DYNAMIC
-       			RECORD KEY IS CODCIV.
-       			
-       		SELECT ENTRAINEUR ASSIGN TO 'ENTRAINEUR.SQL'
-       			ORGANIZATION IS INDEXED
-       			ACCESS MODE IS DYNAMIC
-       			RECORD KEY IS CODENTR
-       			ALTERNATE RECORD KEY IS CODCIV.
-       		
-       			
-       			
-       			
-       DATA DIVISION.
-       FILE SECTION.
-       
-       FD COUREUR.
-       01 COUREUR.
-      		02 CODCOUR PIC 9(3).
-      		02 CODCIV PIC 9(3).
-      		02 NOM PIC X(20).
-      		02 PRENOM PIC X(20).
-      		02 CODADR PIC 9(3).
-      		02 TOTAL-KM-FAITS PIC 9(5).
-      		02 CODENTR PIC 9(3).
-      		
-      	FD CIVILITE.
-      	//pourquoi pas de mise en couleur de fd? possibilité d erreur...
-      	01 CIVILITE.
-      		02 CODCIV PIC 9(3).
-      		02 CIVILITE PIC X(10).
-      	//a vérifier
-      	
-      	FD ENTRAINEUR.
-      	01 ENTRAINEUR.
-      		02 CODENTR PIC 9(3).
-      		02 CODCIV PIC 9(3).
-      		02 NOM PIC X(20).
-      		02 PRENOM PIC X(20).
-      		02 DIPLOME PIC X(25).
-      		
-      WORKING-STORAGE SECTION.
-      77 WCHOIXFIN PIC X.
-      
-      PROCEDURE DIVISION.
-      PRINCIPAL SECTION.
-      
-      //dans entête afficher nom de l appli, fonction en cours, date du jour
-      
-      
-      CLASSEMENT.
-      //open input : on veut lire des infos ds le fichier
-      PERFORM EXEC SQL 
-      //un truc du genre...
-      SELECT C.CODOUR,CIV.CIVILITE,C.NOM,C.PRENOM,C.TOTAL-KM-FAITS,E.CODENT,E.NOM,E.PRENOM
-      //pertinence de mettre l adresse?
-      FROM COUREUR C, CIVILITE CIV, ENTRAINEUR E
-      //JOINTURE
-      WHERE C.CODENTR = E.CODENTR
-      AND C.CODCIV = CIV.CODCIV
-      ORDER BY C.TOTAL-KM-FAITS DESC
-      //affichage du résultat dans partir médiane
-      FIN_CLASSEMENT.
-      
-      CHOIX_FINAL.
-      //fin donc proposer menu ou quitter dans bas de page ligne 22
-      DISPLAY "Saisissez m pour retourner au menu et q pour quitter le programme.".
-      //choix ligne 23 ; WCHOIXFIN 'q' ou 'm'
-      MOVE SPACES TO WCHOIXFIN.
-      ACCEPT WCHOIXFIN.
-      //verifier le choix
-      //3 erreurs possibles
-      FIN_CHOIX_FINAL.
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
\ No newline at end of file
+000100*================================================================*
+000110* F6        - Classement des coureurs.                          *
+000120*             Classement general par km total realise, variante *
+000130*             par entraineur, et podium (3 premiers) d'un grand *
+000140*             tour donne, exporte dans PODIUM.SQL.               *
+000150*================================================================*
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. F6.
+000180 AUTHOR. G3.
+000190 DATE-WRITTEN. 03/04/2016.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------*
+000220* HISTORIQUE DES MODIFICATIONS                                   *
+000230* DATE        AUT  DESCRIPTION                                   *
+000240* 03/04/2016  G3   Creation du programme (ebauche).              *
+000250* 08/08/2026  G3   Programme reellement cable (l'ebauche etait   *
+000260*                  un pseudo-SQL qui ne compilait pas) ; le      *
+000270*                  PROGRAM-ID, laisse a F0 par erreur, est       *
+000280*                  corrige en F6 pour que le menu l'appelle.     *
+000290* 08/08/2026  G3   Ajout du classement par entraineur et du      *
+000300*                  podium (3 premiers) d'un grand tour, exporte  *
+000310*                  dans PODIUM.SQL.                              *
+000320* 08/08/2026  G3   Garde-fou sur TABLE-CLASSEMENT/TABLE-PODIUM : *
+000330*                  un effectif depassant 200 coureurs arrete le  *
+000340*                  chargement au lieu de deborder la table.      *
+000350* 09/08/2026  G3   2400-AFFICHER-UNE-LIGNE ne presumait plus que *
+000360*                  CIVILITE/ENTRAINEUR etaient trouves ; un      *
+000370*                  coureur sans entraineur (CODENTR=0) affichait *
+000380*                  le nom du coach de la ligne precedente.       *
+000390*----------------------------------------------------------------*
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     COPY COURSEL.
+000440     COPY CIVISEL.
+000450     COPY ENTRSEL.
+000460     COPY AFAISEL.
+000470     COPY SEMASEL.
+000480     COPY REALSEL.
+000490     COPY TOURSEL.
+000500     COPY PODISEL.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540     COPY COURFD.
+000550     COPY CIVIFD.
+000560     COPY ENTRFD.
+000570     COPY AFAIFD.
+000580     COPY SEMAFD.
+000590     COPY REALFD.
+000600     COPY TOURFD.
+000610     COPY PODIFD.
+000620
+000630 WORKING-STORAGE SECTION.
+000640     COPY COURSTA.
+000650     COPY CIVISTA.
+000660     COPY ENTRSTA.
+000670     COPY AFAISTA.
+000680     COPY SEMASTA.
+000690     COPY REALSTA.
+000700     COPY TOURSTA.
+000710     COPY PODISTA.
+000720 77  WFINF6                  PIC X(05)       VALUE 'FALSE'.
+000730     88  FIN-F6                               VALUE 'TRUE '.
+000740 77  WCHOIX                  PIC X(01).
+000750 77  WFIN-COUREUR            PIC X(05)       VALUE 'FALSE'.
+000760     88  FIN-COUREUR                          VALUE 'TRUE '.
+000770 77  WFIN-ENTRAINEUR         PIC X(05)       VALUE 'FALSE'.
+000780     88  FIN-ENTRAINEUR                       VALUE 'TRUE '.
+000790 77  WFIN-AFAIRE             PIC X(05)       VALUE 'FALSE'.
+000800     88  FIN-AFAIRE                           VALUE 'TRUE '.
+000810 77  WFIN-REALISE            PIC X(05)       VALUE 'FALSE'.
+000820     88  FIN-REALISE                          VALUE 'TRUE '.
+000830 77  WCIVTROUVE              PIC X(05)       VALUE 'FALSE'.
+000840     88  CIVILITE-TROUVEE                     VALUE 'TRUE '.
+000850 77  WENTTROUVE              PIC X(05)       VALUE 'FALSE'.
+000860     88  ENTRAINEUR-TROUVE                    VALUE 'TRUE '.
+000870 77  WLIB-CIVILITE-AFFICHEE  PIC X(10).
+000880 77  WNOM-ENTRAINEUR-AFFICHE     PIC X(20).
+000890 77  WPRENOM-ENTRAINEUR-AFFICHE  PIC X(20).
+000900 77  WCOURTROUVE             PIC X(05)       VALUE 'FALSE'.
+000910     88  COUREUR-TROUVE                       VALUE 'TRUE '.
+000920 77  WTOUROK                 PIC X(05)       VALUE 'FALSE'.
+000930     88  TOUR-VALIDE                          VALUE 'TRUE '.
+000940 77  WTOURCHOISI             PIC X(01).
+000950 77  WCODCOUR-COURANT        PIC 9(03).
+000960 77  WKM-REALISE-CUMUL       PIC 9(06)       VALUE 0.
+000970 77  WDATEJOUR               PIC 9(08).
+000980 77  WI                      PIC 9(03)       VALUE 0.
+000990 77  WJ                      PIC 9(03)       VALUE 0.
+001000 77  WK                      PIC 9(03)       VALUE 0.
+001010 77  WIDX-TROUVE             PIC 9(03)       VALUE 0.
+001020 77  WRANG                   PIC 9(01)       VALUE 0.
+001030 77  WNB-A-EXPORTER          PIC 9(01)       VALUE 0.
+001040*----------------------------------------------------------------*
+001050* Table de travail pour le classement (tous coureurs, triee par *
+001060* km total realise decroissant).                                 *
+001070*----------------------------------------------------------------*
+001080 01  TABLE-CLASSEMENT.
+001090     02  LIGNE-CLASSEMENT OCCURS 200 TIMES.
+001100         03  CLA-CODCOUR         PIC 9(03).
+001110         03  CLA-CODCIV          PIC 9(03).
+001120         03  CLA-NOM             PIC X(20).
+001130         03  CLA-PRENOM          PIC X(20).
+001140         03  CLA-TOTAL-KM        PIC 9(05).
+001150         03  CLA-CODENTR         PIC 9(03).
+001160 01  TEMP-LIGNE-CLASSEMENT.
+001170     02  TEMP-CLA-CODCOUR        PIC 9(03).
+001180     02  TEMP-CLA-CODCIV         PIC 9(03).
+001190     02  TEMP-CLA-NOM            PIC X(20).
+001200     02  TEMP-CLA-PRENOM         PIC X(20).
+001210     02  TEMP-CLA-TOTAL-KM       PIC 9(05).
+001220     02  TEMP-CLA-CODENTR        PIC 9(03).
+001230 77  WNB-CLASSEMENT              PIC 9(03)   VALUE 0.
+001240 77  WRANG-CLASSEMENT            PIC 9(03)   VALUE 0.
+001250*----------------------------------------------------------------*
+001260* Table de travail pour le podium d'un grand tour (un coureur    *
+001270* par ligne tant qu'il a un plan sur ce tour, triee ensuite      *
+001280* par km realise sur le tour decroissant).                       *
+001290*----------------------------------------------------------------*
+001300 01  TABLE-PODIUM.
+001310     02  LIGNE-PODIUM OCCURS 200 TIMES.
+001320         03  POD-CODCOUR-T       PIC 9(03).
+001330         03  POD-KM-T            PIC 9(06).
+001340 01  TEMP-LIGNE-PODIUM.
+001350     02  TEMP-POD-CODCOUR-T      PIC 9(03).
+001360     02  TEMP-POD-KM-T           PIC 9(06).
+001370 77  WNB-PODIUM                  PIC 9(03)   VALUE 0.
+001380 77  WERR-OUVERTURE              PIC X(05)   VALUE 'FALSE'.
+001390     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+001400
+001410 PROCEDURE DIVISION.
+001420 0000-MAINLINE SECTION.
+001430 0000-DEBUT.
+001440     OPEN INPUT COUREUR
+001450     OPEN INPUT CIVILITE
+001460     OPEN INPUT ENTRAINEUR
+001470     OPEN INPUT A-FAIRE
+001480     OPEN INPUT SEMAINE
+001490     OPEN INPUT REALISE
+001500     OPEN INPUT TOUR
+001510     OPEN I-O PODIUM
+001520     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+001530     IF ERREUR-OUVERTURE
+001540         GOBACK
+001550     END-IF
+001560     PERFORM 1000-TRAITER-UN-CHOIX THRU 1000-EXIT
+001570         UNTIL FIN-F6
+001580     CLOSE COUREUR CIVILITE ENTRAINEUR A-FAIRE SEMAINE REALISE
+001590         TOUR PODIUM.
+001600 0000-FIN-MAINLINE.
+001610     GOBACK.
+001620
+001630 0050-VERIFIER-OUVERTURES.
+001640     IF WCOUSTAT NOT = '00'
+001650         DISPLAY "Erreur ouverture COUREUR, code retour "
+001660             WCOUSTAT
+001670         MOVE 'TRUE ' TO WERR-OUVERTURE
+001680     END-IF
+001690     IF WCIVSTAT NOT = '00'
+001700         DISPLAY "Erreur ouverture CIVILITE, code retour "
+001710             WCIVSTAT
+001720         MOVE 'TRUE ' TO WERR-OUVERTURE
+001730     END-IF
+001740     IF WENTSTAT NOT = '00'
+001750         DISPLAY "Erreur ouverture ENTRAINEUR, code retour "
+001760             WENTSTAT
+001770         MOVE 'TRUE ' TO WERR-OUVERTURE
+001780     END-IF
+001790     IF WAFASTAT NOT = '00'
+001800         DISPLAY "Erreur ouverture A-FAIRE, code retour "
+001810             WAFASTAT
+001820         MOVE 'TRUE ' TO WERR-OUVERTURE
+001830     END-IF
+001840     IF WSEMSTAT NOT = '00'
+001850         DISPLAY "Erreur ouverture SEMAINE, code retour "
+001860             WSEMSTAT
+001870         MOVE 'TRUE ' TO WERR-OUVERTURE
+001880     END-IF
+001890     IF WREASTAT NOT = '00'
+001900         DISPLAY "Erreur ouverture REALISE, code retour "
+001910             WREASTAT
+001920         MOVE 'TRUE ' TO WERR-OUVERTURE
+001930     END-IF
+001940     IF WTOUSTAT NOT = '00'
+001950         DISPLAY "Erreur ouverture TOUR, code retour "
+001960             WTOUSTAT
+001970         MOVE 'TRUE ' TO WERR-OUVERTURE
+001980     END-IF
+001990     IF WPODSTAT NOT = '00'
+002000         DISPLAY "Erreur ouverture PODIUM, code retour "
+002010             WPODSTAT
+002020         MOVE 'TRUE ' TO WERR-OUVERTURE
+002030     END-IF.
+002040 0050-EXIT.
+002050     EXIT.
+002060
+002070*----------------------------------------------------------------*
+002080* 1000-TRAITER-UN-CHOIX : un passage dans le menu de F6          *
+002090*----------------------------------------------------------------*
+002100 1000-TRAITER-UN-CHOIX.
+002110     DISPLAY " ".
+002120     DISPLAY "--- Classement des coureurs ---".
+002130     DISPLAY "1 - Classement general".
+002140     DISPLAY "2 - Classement par entraineur".
+002150     DISPLAY "3 - Podium d'un grand tour (export)".
+002160     DISPLAY "Q - Retour au menu".
+002170     DISPLAY "Indiquez votre choix : "
+002180     MOVE SPACES TO WCHOIX
+002190     ACCEPT WCHOIX
+002200     EVALUATE WCHOIX
+002210         WHEN '1'
+002220             PERFORM 2000-CLASSEMENT-GENERAL THRU 2000-EXIT
+002230         WHEN '2'
+002240             PERFORM 3000-CLASSEMENT-PAR-ENTRAINEUR THRU 3000-EXIT
+002250         WHEN '3'
+002260             PERFORM 4000-PODIUM-GRAND-TOUR THRU 4000-EXIT
+002270         WHEN 'Q'
+002280             MOVE 'TRUE ' TO WFINF6
+002290         WHEN 'q'
+002300             MOVE 'TRUE ' TO WFINF6
+002310         WHEN OTHER
+002320             DISPLAY "Choix invalide."
+002330     END-EVALUATE.
+002340 1000-EXIT.
+002350     EXIT.
+002360
+002370*----------------------------------------------------------------*
+002380* 2000-CLASSEMENT-GENERAL : tous les coureurs, du plus gros      *
+002390*                           rouleur au plus modeste.             *
+002400*----------------------------------------------------------------*
+002410 2000-CLASSEMENT-GENERAL.
+002420     PERFORM 2100-CHARGER-CLASSEMENT THRU 2100-EXIT
+002430     PERFORM 2200-TRIER-CLASSEMENT THRU 2200-EXIT
+002440     DISPLAY " ".
+002450     DISPLAY "Rang Coureur  Civ.  Nom / Prenom     Total-km "
+002460         "Entraineur".
+002470     MOVE 0 TO WRANG-CLASSEMENT
+002480     PERFORM 2400-AFFICHER-UNE-LIGNE THRU 2400-EXIT
+002490         VARYING WI FROM 1 BY 1 UNTIL WI > WNB-CLASSEMENT.
+002500 2000-EXIT.
+002510     EXIT.
+002520
+002530*----------------------------------------------------------------*
+002540* 2100-CHARGER-CLASSEMENT : charge un enregistrement par         *
+002550*                           coureur dans TABLE-CLASSEMENT.       *
+002560*----------------------------------------------------------------*
+002570 2100-CHARGER-CLASSEMENT.
+002580     MOVE 0 TO WNB-CLASSEMENT
+002590     MOVE LOW-VALUES TO CODCOUR OF COUREUR-REC
+002600     START COUREUR KEY IS NOT LESS THAN CODCOUR OF COUREUR-REC
+002610         INVALID KEY
+002620             MOVE 'TRUE ' TO WFIN-COUREUR
+002630         NOT INVALID KEY
+002640             MOVE 'FALSE' TO WFIN-COUREUR
+002650     END-START
+002660     PERFORM 2110-CHARGER-UN-COUREUR THRU 2110-EXIT
+002670         UNTIL FIN-COUREUR.
+002680 2100-EXIT.
+002690     EXIT.
+002700
+002710 2110-CHARGER-UN-COUREUR.
+002720     READ COUREUR NEXT RECORD
+002730         AT END
+002740             MOVE 'TRUE ' TO WFIN-COUREUR
+002750         NOT AT END
+002760             IF WNB-CLASSEMENT >= 200
+002770                 DISPLAY "TABLE-CLASSEMENT pleine (200), "
+002780                     "coureurs suivants ignores pour ce "
+002790                     "classement."
+002800                 MOVE 'TRUE ' TO WFIN-COUREUR
+002810             ELSE
+002820                 ADD 1 TO WNB-CLASSEMENT
+002830                 MOVE CODCOUR OF COUREUR-REC
+002840                     TO CLA-CODCOUR (WNB-CLASSEMENT)
+002850                 MOVE CODCIV OF COUREUR-REC
+002860                     TO CLA-CODCIV (WNB-CLASSEMENT)
+002870                 MOVE NOM OF COUREUR-REC
+002880                     TO CLA-NOM (WNB-CLASSEMENT)
+002890                 MOVE PRENOM OF COUREUR-REC
+002900                     TO CLA-PRENOM (WNB-CLASSEMENT)
+002910                 MOVE TOTAL-KM-FAITS
+002920                     TO CLA-TOTAL-KM (WNB-CLASSEMENT)
+002930                 MOVE CODENTR OF COUREUR-REC
+002940                     TO CLA-CODENTR (WNB-CLASSEMENT)
+002950             END-IF
+002960     END-READ.
+002970 2110-EXIT.
+002980     EXIT.
+002990
+003000*----------------------------------------------------------------*
+003010* 2200-TRIER-CLASSEMENT : tri a bulles decroissant sur le km     *
+003020*                  total, CODCOUR croissant en cas d'egalite.    *
+003030*----------------------------------------------------------------*
+003040 2200-TRIER-CLASSEMENT.
+003050     IF WNB-CLASSEMENT > 1
+003060         PERFORM 2210-UNE-PASSE THRU 2210-EXIT
+003070             VARYING WI FROM 1 BY 1 UNTIL WI > WNB-CLASSEMENT - 1
+003080     END-IF.
+003090 2200-EXIT.
+003100     EXIT.
+003110
+003120 2210-UNE-PASSE.
+003130     PERFORM 2220-COMPARER-ET-ECHANGER THRU 2220-EXIT
+003140         VARYING WJ FROM 1 BY 1 UNTIL WJ > WNB-CLASSEMENT - WI.
+003150 2210-EXIT.
+003160     EXIT.
+003170
+003180 2220-COMPARER-ET-ECHANGER.
+003190     IF CLA-TOTAL-KM (WJ) < CLA-TOTAL-KM (WJ + 1)
+003200         PERFORM 2230-ECHANGER-LIGNES THRU 2230-EXIT
+003210     ELSE
+003220         IF CLA-TOTAL-KM (WJ) = CLA-TOTAL-KM (WJ + 1)
+003230             AND CLA-CODCOUR (WJ) > CLA-CODCOUR (WJ + 1)
+003240             PERFORM 2230-ECHANGER-LIGNES THRU 2230-EXIT
+003250         END-IF
+003260     END-IF.
+003270 2220-EXIT.
+003280     EXIT.
+003290
+003300 2230-ECHANGER-LIGNES.
+003310     MOVE LIGNE-CLASSEMENT (WJ)     TO TEMP-LIGNE-CLASSEMENT
+003320     MOVE LIGNE-CLASSEMENT (WJ + 1) TO LIGNE-CLASSEMENT (WJ)
+003330     MOVE TEMP-LIGNE-CLASSEMENT     TO LIGNE-CLASSEMENT (WJ + 1).
+003340 2230-EXIT.
+003350     EXIT.
+003360
+003370*----------------------------------------------------------------*
+003380* 2400-AFFICHER-UNE-LIGNE : une ligne du classement general,     *
+003390*                  avec la civilite et l'entraineur du coureur.  *
+003400*----------------------------------------------------------------*
+003410 2400-AFFICHER-UNE-LIGNE.
+003420     ADD 1 TO WRANG-CLASSEMENT
+003430     MOVE CLA-CODCIV (WI) TO CODCIV OF CIVILITE-REC
+003440     READ CIVILITE
+003450         INVALID KEY
+003460             MOVE 'FALSE' TO WCIVTROUVE
+003470         NOT INVALID KEY
+003480             MOVE 'TRUE ' TO WCIVTROUVE
+003490     END-READ
+003500     IF CIVILITE-TROUVEE
+003510         MOVE CIVILITE-LIB TO WLIB-CIVILITE-AFFICHEE
+003520     ELSE
+003530         MOVE SPACES TO WLIB-CIVILITE-AFFICHEE
+003540     END-IF
+003550     MOVE CLA-CODENTR (WI) TO CODENTR OF ENTRAINEUR-REC
+003560     READ ENTRAINEUR
+003570         INVALID KEY
+003580             MOVE 'FALSE' TO WENTTROUVE
+003590         NOT INVALID KEY
+003600             MOVE 'TRUE ' TO WENTTROUVE
+003610     END-READ
+003620     IF ENTRAINEUR-TROUVE
+003630         MOVE NOM OF ENTRAINEUR-REC    TO WNOM-ENTRAINEUR-AFFICHE
+003640         MOVE PRENOM OF ENTRAINEUR-REC
+003650             TO WPRENOM-ENTRAINEUR-AFFICHE
+003660     ELSE
+003670         MOVE "(sans entraineur)" TO WNOM-ENTRAINEUR-AFFICHE
+003680         MOVE SPACES TO WPRENOM-ENTRAINEUR-AFFICHE
+003690     END-IF
+003700     DISPLAY WRANG-CLASSEMENT "    " CLA-CODCOUR (WI) "      "
+003710         WLIB-CIVILITE-AFFICHEE " " CLA-NOM (WI) " "
+003720         CLA-PRENOM (WI) " " CLA-TOTAL-KM (WI) " "
+003730         WNOM-ENTRAINEUR-AFFICHE " " WPRENOM-ENTRAINEUR-AFFICHE.
+003740 2400-EXIT.
+003750     EXIT.
+003760
+003770*----------------------------------------------------------------*
+003780* 3000-CLASSEMENT-PAR-ENTRAINEUR : reprend le classement general *
+003790*                  deja trie et l'imprime groupe par groupe, un  *
+003800*                  groupe par entraineur, avec un rang propre a  *
+003810*                  chaque groupe.                                *
+003820*----------------------------------------------------------------*
+003830 3000-CLASSEMENT-PAR-ENTRAINEUR.
+003840     PERFORM 2100-CHARGER-CLASSEMENT THRU 2100-EXIT
+003850     PERFORM 2200-TRIER-CLASSEMENT THRU 2200-EXIT
+003860     MOVE LOW-VALUES TO CODENTR OF ENTRAINEUR-REC
+003870     START ENTRAINEUR KEY IS NOT LESS THAN
+003880         CODENTR OF ENTRAINEUR-REC
+003890         INVALID KEY
+003900             MOVE 'TRUE ' TO WFIN-ENTRAINEUR
+003910         NOT INVALID KEY
+003920             MOVE 'FALSE' TO WFIN-ENTRAINEUR
+003930     END-START
+003940     PERFORM 3100-TRAITER-UN-ENTRAINEUR THRU 3100-EXIT
+003950         UNTIL FIN-ENTRAINEUR.
+003960 3000-EXIT.
+003970     EXIT.
+003980
+003990 3100-TRAITER-UN-ENTRAINEUR.
+004000     READ ENTRAINEUR NEXT RECORD
+004010         AT END
+004020             MOVE 'TRUE ' TO WFIN-ENTRAINEUR
+004030         NOT AT END
+004040             DISPLAY " "
+004050             DISPLAY "Entraineur " CODENTR OF ENTRAINEUR-REC " : "
+004060                 NOM OF ENTRAINEUR-REC " "
+004070                 PRENOM OF ENTRAINEUR-REC
+004080             MOVE 0 TO WRANG-CLASSEMENT
+004090             PERFORM 3200-AFFICHER-SI-MEME-ENTRAINEUR
+004100                 THRU 3200-EXIT
+004110                 VARYING WI FROM 1 BY 1 UNTIL WI > WNB-CLASSEMENT
+004120     END-READ.
+004130 3100-EXIT.
+004140     EXIT.
+004150
+004160 3200-AFFICHER-SI-MEME-ENTRAINEUR.
+004170     IF CLA-CODENTR (WI) = CODENTR OF ENTRAINEUR-REC
+004180         ADD 1 TO WRANG-CLASSEMENT
+004190         DISPLAY "  " WRANG-CLASSEMENT "  " CLA-CODCOUR (WI) " "
+004200             CLA-NOM (WI) " " CLA-PRENOM (WI) " "
+004210             CLA-TOTAL-KM (WI)
+004220     END-IF.
+004230 3200-EXIT.
+004240     EXIT.
+004250
+004260*----------------------------------------------------------------*
+004270* 4000-PODIUM-GRAND-TOUR : km realise cumule sur toutes les      *
+004280*                  semaines d'un grand tour, 3 premiers          *
+004290*                  exportes dans PODIUM.SQL.                     *
+004300*----------------------------------------------------------------*
+004310 4000-PODIUM-GRAND-TOUR.
+004320     DISPLAY " ".
+004330     DISPLAY "--- Podium d'un grand tour ---".
+004340     DISPLAY "Code du grand tour (cf. TOUR.SQL) : "
+004350     MOVE SPACES TO WTOURCHOISI
+004360     ACCEPT WTOURCHOISI
+004370     MOVE WTOURCHOISI TO CODTOUR OF TOUR-REC
+004380     READ TOUR
+004390         INVALID KEY
+004400             MOVE 'FALSE' TO WTOUROK
+004410             DISPLAY "Grand tour inconnu."
+004420         NOT INVALID KEY
+004430             MOVE 'TRUE ' TO WTOUROK
+004440     END-READ
+004450     IF TOUR-VALIDE
+004460         PERFORM 4100-CALCULER-PODIUM THRU 4100-EXIT
+004470         IF WNB-PODIUM = 0
+004480             DISPLAY "Aucun coureur inscrit sur ce grand tour."
+004490         ELSE
+004500             PERFORM 4200-TRIER-PODIUM THRU 4200-EXIT
+004510             PERFORM 4300-EXPORTER-PODIUM THRU 4300-EXIT
+004520         END-IF
+004530     END-IF.
+004540 4000-EXIT.
+004550     EXIT.
+004560
+004570*----------------------------------------------------------------*
+004580* 4100-CALCULER-PODIUM : parcourt A-FAIRE en entier ; chaque     *
+004590*                  ligne dont la semaine appartient au grand     *
+004600*                  tour choisi ajoute son realise au cumul du    *
+004610*                  coureur dans TABLE-PODIUM.                    *
+004620*----------------------------------------------------------------*
+004630 4100-CALCULER-PODIUM.
+004640     MOVE 0 TO WNB-PODIUM
+004650     MOVE LOW-VALUES TO CODCOUR OF A-FAIRE-REC
+004660     START A-FAIRE KEY IS NOT LESS THAN CODCOUR OF A-FAIRE-REC
+004670         INVALID KEY
+004680             MOVE 'TRUE ' TO WFIN-AFAIRE
+004690         NOT INVALID KEY
+004700             MOVE 'FALSE' TO WFIN-AFAIRE
+004710     END-START
+004720     PERFORM 4110-TRAITER-UN-PLAN THRU 4110-EXIT
+004730         UNTIL FIN-AFAIRE.
+004740 4100-EXIT.
+004750     EXIT.
+004760
+004770 4110-TRAITER-UN-PLAN.
+004780     READ A-FAIRE NEXT RECORD
+004790         AT END
+004800             MOVE 'TRUE ' TO WFIN-AFAIRE
+004810         NOT AT END
+004820             MOVE CODSEM OF A-FAIRE-REC TO CODSEM OF SEMAINE-REC
+004830             READ SEMAINE
+004840                 INVALID KEY
+004850                     CONTINUE
+004860                 NOT INVALID KEY
+004870                     IF GRANDTOUR = WTOURCHOISI
+004880                         MOVE CODCOUR OF A-FAIRE-REC
+004890                             TO WCODCOUR-COURANT
+004900                         PERFORM 4120-CUMULER-REALISE
+004910                             THRU 4120-EXIT
+004920                         PERFORM 4150-AJOUTER-AU-PODIUM
+004930                             THRU 4150-EXIT
+004940                     END-IF
+004950             END-READ
+004960     END-READ.
+004970 4110-EXIT.
+004980     EXIT.
+004990
+005000*----------------------------------------------------------------*
+005010* 4120-CUMULER-REALISE : somme le km realise du coureur courant  *
+005020*                  pour la semaine courante (meme idiome que F5  *
+005030*                  et F9).                                       *
+005040*----------------------------------------------------------------*
+005050 4120-CUMULER-REALISE.
+005060     MOVE 0 TO WKM-REALISE-CUMUL
+005070     MOVE WCODCOUR-COURANT      TO CODCOUR OF REALISE-REC
+005080     MOVE CODSEM OF A-FAIRE-REC TO CODSEM OF REALISE-REC
+005090     MOVE LOW-VALUES            TO JOUR OF REALISE-REC
+005100     START REALISE KEY IS NOT LESS THAN CLE-REALISE
+005110         INVALID KEY
+005120             MOVE 'TRUE ' TO WFIN-REALISE
+005130         NOT INVALID KEY
+005140             MOVE 'FALSE' TO WFIN-REALISE
+005150     END-START
+005160     PERFORM 4130-CUMULER-UN-JOUR THRU 4130-EXIT
+005170         UNTIL FIN-REALISE.
+005180 4120-EXIT.
+005190     EXIT.
+005200
+005210 4130-CUMULER-UN-JOUR.
+005220     READ REALISE NEXT RECORD
+005230         AT END
+005240             MOVE 'TRUE ' TO WFIN-REALISE
+005250         NOT AT END
+005260             IF CODCOUR OF REALISE-REC NOT = WCODCOUR-COURANT
+005270                 OR CODSEM OF REALISE-REC
+005280                     NOT = CODSEM OF A-FAIRE-REC
+005290                 MOVE 'TRUE ' TO WFIN-REALISE
+005300             ELSE
+005310                 ADD KM-REALISE TO WKM-REALISE-CUMUL
+005320             END-IF
+005330     END-READ.
+005340 4130-EXIT.
+005350     EXIT.
+005360
+005370*----------------------------------------------------------------*
+005380* 4150-AJOUTER-AU-PODIUM : cumule WKM-REALISE-CUMUL sur la ligne *
+005390*                  du coureur courant dans TABLE-PODIUM,         *
+005400*                  creant la ligne si c'est sa premiere semaine  *
+005410*                  du tour.                                      *
+005420*----------------------------------------------------------------*
+005430 4150-AJOUTER-AU-PODIUM.
+005440     MOVE 0 TO WIDX-TROUVE
+005450     PERFORM 4160-CHERCHER-UNE-LIGNE THRU 4160-EXIT
+005460         VARYING WK FROM 1 BY 1 UNTIL WK > WNB-PODIUM
+005470     IF WIDX-TROUVE = 0
+005480         IF WNB-PODIUM >= 200
+005490             DISPLAY "TABLE-PODIUM pleine (200), coureur "
+005500                 WCODCOUR-COURANT " ignore pour ce tour."
+005510         ELSE
+005520             ADD 1 TO WNB-PODIUM
+005530             MOVE WCODCOUR-COURANT   TO POD-CODCOUR-T (WNB-PODIUM)
+005540             MOVE WKM-REALISE-CUMUL  TO POD-KM-T (WNB-PODIUM)
+005550         END-IF
+005560     ELSE
+005570         ADD WKM-REALISE-CUMUL TO POD-KM-T (WIDX-TROUVE)
+005580     END-IF.
+005590 4150-EXIT.
+005600     EXIT.
+005610
+005620 4160-CHERCHER-UNE-LIGNE.
+005630     IF WIDX-TROUVE = 0
+005640         IF POD-CODCOUR-T (WK) = WCODCOUR-COURANT
+005650             MOVE WK TO WIDX-TROUVE
+005660         END-IF
+005670     END-IF.
+005680 4160-EXIT.
+005690     EXIT.
+005700
+005710*----------------------------------------------------------------*
+005720* 4200-TRIER-PODIUM : tri a bulles decroissant sur le km realise *
+005730*                  cumule sur le tour.                           *
+005740*----------------------------------------------------------------*
+005750 4200-TRIER-PODIUM.
+005760     IF WNB-PODIUM > 1
+005770         PERFORM 4210-UNE-PASSE THRU 4210-EXIT
+005780             VARYING WI FROM 1 BY 1 UNTIL WI > WNB-PODIUM - 1
+005790     END-IF.
+005800 4200-EXIT.
+005810     EXIT.
+005820
+005830 4210-UNE-PASSE.
+005840     PERFORM 4220-COMPARER-ET-ECHANGER THRU 4220-EXIT
+005850         VARYING WJ FROM 1 BY 1 UNTIL WJ > WNB-PODIUM - WI.
+005860 4210-EXIT.
+005870     EXIT.
+005880
+005890 4220-COMPARER-ET-ECHANGER.
+005900     IF POD-KM-T (WJ) < POD-KM-T (WJ + 1)
+005910         MOVE LIGNE-PODIUM (WJ)     TO TEMP-LIGNE-PODIUM
+005920         MOVE LIGNE-PODIUM (WJ + 1) TO LIGNE-PODIUM (WJ)
+005930         MOVE TEMP-LIGNE-PODIUM     TO LIGNE-PODIUM (WJ + 1)
+005940     END-IF.
+005950 4220-EXIT.
+005960     EXIT.
+005970
+005980*----------------------------------------------------------------*
+005990* 4300-EXPORTER-PODIUM : ecrit et affiche les 3 premieres        *
+006000*                  lignes de TABLE-PODIUM (ou moins si le tour   *
+006010*                  compte moins de 3 coureurs).                  *
+006020*----------------------------------------------------------------*
+006030 4300-EXPORTER-PODIUM.
+006040     ACCEPT WDATEJOUR FROM DATE YYYYMMDD
+006050     IF WNB-PODIUM < 3
+006060         MOVE WNB-PODIUM TO WNB-A-EXPORTER
+006070     ELSE
+006080         MOVE 3 TO WNB-A-EXPORTER
+006090     END-IF
+006100     DISPLAY " ".
+006110     DISPLAY "Podium du grand tour " WTOURCHOISI " :".
+006120     PERFORM 4310-EXPORTER-UNE-LIGNE THRU 4310-EXIT
+006130         VARYING WRANG FROM 1 BY 1 UNTIL WRANG > WNB-A-EXPORTER
+006140     COMPUTE WRANG = WNB-A-EXPORTER + 1
+006150     PERFORM 4320-PURGER-RANGS-OBSOLETES THRU 4320-EXIT
+006160         VARYING WRANG FROM WRANG BY 1 UNTIL WRANG > 3.
+006170 4300-EXIT.
+006180     EXIT.
+006190
+006200 4310-EXPORTER-UNE-LIGNE.
+006210     MOVE POD-CODCOUR-T (WRANG) TO CODCOUR OF COUREUR-REC
+006220     READ COUREUR
+006230         INVALID KEY
+006240             MOVE 'FALSE' TO WCOURTROUVE
+006250         NOT INVALID KEY
+006260             MOVE 'TRUE ' TO WCOURTROUVE
+006270     END-READ
+006280     MOVE WTOURCHOISI           TO CODTOUR OF PODIUM-REC
+006290     MOVE WRANG                 TO RANG OF PODIUM-REC
+006300     MOVE POD-CODCOUR-T (WRANG) TO POD-CODCOUR
+006310     MOVE POD-KM-T (WRANG)      TO POD-KM-TOUR
+006320     MOVE WDATEJOUR             TO POD-DATE-EXPORT
+006330     IF COUREUR-TROUVE
+006340         MOVE NOM OF COUREUR-REC    TO POD-NOM
+006350         MOVE PRENOM OF COUREUR-REC TO POD-PRENOM
+006360     ELSE
+006370         MOVE SPACES TO POD-NOM
+006380         MOVE SPACES TO POD-PRENOM
+006390     END-IF
+006400     WRITE PODIUM-REC
+006410         INVALID KEY
+006420             REWRITE PODIUM-REC
+006430     END-WRITE
+006440     DISPLAY "  " WRANG ". " POD-CODCOUR " " POD-NOM " "
+006450         POD-PRENOM " - " POD-KM-TOUR " km".
+006460 4310-EXIT.
+006470     EXIT.
+006480
+006490*----------------------------------------------------------------*
+006500* 4320-PURGER-RANGS-OBSOLETES : supprime de PODIUM.SQL les       *
+006510*                  rangs d'un ancien export qui ne sont plus     *
+006520*                  atteints par le calcul courant (ex. un tour   *
+006530*                  qui comptait 3 arrivants et n'en compte plus  *
+006540*                  que 1), pour que l'export ne continue pas a   *
+006550*                  afficher des coureurs qui ne sont plus sur    *
+006560*                  le podium.                                    *
+006570*----------------------------------------------------------------*
+006580 4320-PURGER-RANGS-OBSOLETES.
+006590     MOVE WTOURCHOISI TO CODTOUR OF PODIUM-REC
+006600     MOVE WRANG       TO RANG OF PODIUM-REC
+006610     DELETE PODIUM
+006620         INVALID KEY
+006630             CONTINUE
+006640         NOT INVALID KEY
+006650             CONTINUE
+006660     END-DELETE.
+006670 4320-EXIT.
+006680     EXIT.
+006690
+006700
+006710
+006720
