@@ -0,0 +1,212 @@
+000100*================================================================*
+000110* F9        - Controle de coherence du kilometrage cumule.      *
+000120*             Recalcule, pour chaque coureur, la somme du km    *
+000130*             realise encore actif (REALISE.SQL) et du km       *
+000140*             realise deja archive (ARCHIVE-SEM.SQL), et la     *
+000150*             compare a COUREUR.TOTAL-KM-FAITS.  Destine a etre *
+000160*             lance en traitement de nuit pour detecter les     *
+000170*             ecarts (panne, mise a jour manuelle, anomalie     *
+000180*             dans F3/F7) avant qu'ils ne faussent F5/F6.       *
+000190*================================================================*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. F9.
+000220 AUTHOR. G3.
+000230 DATE-WRITTEN. 08/08/2026.
+000240 DATE-COMPILED.
+000250*----------------------------------------------------------------*
+000260* HISTORIQUE DES MODIFICATIONS                                   *
+000270* DATE        AUT  DESCRIPTION                                   *
+000280* 08/08/2026  G3   Creation du programme (option 9 du menu).     *
+000290* 09/08/2026  G3   CLE-ARCHIVE reordonnee en CODCOUR+CODSEM (au  *
+000300*                  lieu de CODSEM+CODCOUR) pour que 3000 parcoure*
+000310*                  le prefixe CODCOUR au lieu du fichier entier. *
+000320*----------------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     COPY COURSEL.
+000370     COPY REALSEL.
+000380     COPY ARSMSEL.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420     COPY COURFD.
+000430     COPY REALFD.
+000440     COPY ARSMFD.
+000450
+000460 WORKING-STORAGE SECTION.
+000470     COPY COURSTA.
+000480     COPY REALSTA.
+000490     COPY ARSMSTA.
+000500 77  WFIN-COUREUR            PIC X(05)       VALUE 'FALSE'.
+000510     88  FIN-COUREUR                          VALUE 'TRUE '.
+000520 77  WFIN-REALISE            PIC X(05)       VALUE 'FALSE'.
+000530     88  FIN-REALISE                          VALUE 'TRUE '.
+000540 77  WFIN-ARCHIVE            PIC X(05)       VALUE 'FALSE'.
+000550     88  FIN-ARCHIVE                          VALUE 'TRUE '.
+000560 77  WCODCOUR-COURANT        PIC 9(03).
+000570 77  WSOMME-REALISE          PIC 9(07)       VALUE 0.
+000580 77  WSOMME-ARCHIVE          PIC 9(07)       VALUE 0.
+000590 77  WTOTAL-CALCULE          PIC 9(07)       VALUE 0.
+000600 77  WTOTAL-ENREGISTRE       PIC 9(07)       VALUE 0.
+000610 77  WNB-COUREURS            PIC 9(05)       VALUE 0.
+000620 77  WNB-ECARTS              PIC 9(05)       VALUE 0.
+000630 77  WERR-OUVERTURE          PIC X(05)       VALUE 'FALSE'.
+000640     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000650
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE SECTION.
+000680 0000-DEBUT.
+000690     OPEN INPUT COUREUR
+000700     OPEN INPUT REALISE
+000710     OPEN INPUT ARCHIVE-SEM
+000720     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000730     IF ERREUR-OUVERTURE
+000740         GOBACK
+000750     END-IF
+000760     DISPLAY " ".
+000770     DISPLAY "--- Controle de coherence du km cumule ---".
+000780     MOVE 0 TO WNB-COUREURS
+000790     MOVE 0 TO WNB-ECARTS
+000800     PERFORM 1000-LISTER-LES-COUREURS THRU 1000-EXIT
+000810     DISPLAY " ".
+000820     DISPLAY WNB-COUREURS " coureur(s) controle(s), "
+000830         WNB-ECARTS " ecart(s) detecte(s)."
+000840     CLOSE COUREUR REALISE ARCHIVE-SEM.
+000850 0000-FIN-MAINLINE.
+000860     GOBACK.
+000870
+000880 0050-VERIFIER-OUVERTURES.
+000890     IF WCOUSTAT NOT = '00'
+000900         DISPLAY "Erreur ouverture COUREUR, code retour "
+000910             WCOUSTAT
+000920         MOVE 'TRUE ' TO WERR-OUVERTURE
+000930     END-IF
+000940     IF WREASTAT NOT = '00'
+000950         DISPLAY "Erreur ouverture REALISE, code retour "
+000960             WREASTAT
+000970         MOVE 'TRUE ' TO WERR-OUVERTURE
+000980     END-IF
+000990     IF WARCSTAT NOT = '00'
+001000         DISPLAY "Erreur ouverture ARCHIVE-SEM, code retour "
+001010             WARCSTAT
+001020         MOVE 'TRUE ' TO WERR-OUVERTURE
+001030     END-IF.
+001040 0050-EXIT.
+001050     EXIT.
+001060
+001070*----------------------------------------------------------------*
+001080* 1000-LISTER-LES-COUREURS : parcourt COUREUR en entier          *
+001090*----------------------------------------------------------------*
+001100 1000-LISTER-LES-COUREURS.
+001110     MOVE LOW-VALUES TO CODCOUR OF COUREUR-REC
+001120     START COUREUR KEY IS NOT LESS THAN CODCOUR OF COUREUR-REC
+001130         INVALID KEY
+001140             MOVE 'TRUE ' TO WFIN-COUREUR
+001150         NOT INVALID KEY
+001160             MOVE 'FALSE' TO WFIN-COUREUR
+001170     END-START
+001180     PERFORM 1100-TRAITER-UN-COUREUR THRU 1100-EXIT
+001190         UNTIL FIN-COUREUR.
+001200 1000-EXIT.
+001210     EXIT.
+001220
+001230 1100-TRAITER-UN-COUREUR.
+001240     READ COUREUR NEXT RECORD
+001250         AT END
+001260             MOVE 'TRUE ' TO WFIN-COUREUR
+001270         NOT AT END
+001280             ADD 1 TO WNB-COUREURS
+001290             MOVE CODCOUR OF COUREUR-REC TO WCODCOUR-COURANT
+001300             MOVE TOTAL-KM-FAITS TO WTOTAL-ENREGISTRE
+001310             PERFORM 2000-CALCULER-SOMME-REALISE THRU 2000-EXIT
+001320             PERFORM 3000-CALCULER-SOMME-ARCHIVE THRU 3000-EXIT
+001330             COMPUTE WTOTAL-CALCULE =
+001340                 WSOMME-REALISE + WSOMME-ARCHIVE
+001350             IF WTOTAL-CALCULE NOT = WTOTAL-ENREGISTRE
+001360                 PERFORM 4000-SIGNALER-ECART THRU 4000-EXIT
+001370             END-IF
+001380     END-READ.
+001390 1100-EXIT.
+001400     EXIT.
+001410
+001420*----------------------------------------------------------------*
+001430* 2000-CALCULER-SOMME-REALISE : cumule KM-REALISE de toutes les  *
+001440*                  lignes encore actives du coureur courant,     *
+001450*                  via le prefixe CODCOUR de CLE-REALISE.        *
+001460*----------------------------------------------------------------*
+001470 2000-CALCULER-SOMME-REALISE.
+001480     MOVE 0 TO WSOMME-REALISE
+001490     MOVE WCODCOUR-COURANT TO CODCOUR OF REALISE-REC
+001500     MOVE LOW-VALUES TO CODSEM OF REALISE-REC
+001510     START REALISE KEY IS NOT LESS THAN CLE-REALISE
+001520         INVALID KEY
+001530             MOVE 'TRUE ' TO WFIN-REALISE
+001540         NOT INVALID KEY
+001550             MOVE 'FALSE' TO WFIN-REALISE
+001560     END-START
+001570     PERFORM 2100-CUMULER-UNE-LIGNE-REALISE THRU 2100-EXIT
+001580         UNTIL FIN-REALISE.
+001590 2000-EXIT.
+001600     EXIT.
+001610
+001620 2100-CUMULER-UNE-LIGNE-REALISE.
+001630     READ REALISE NEXT RECORD
+001640         AT END
+001650             MOVE 'TRUE ' TO WFIN-REALISE
+001660         NOT AT END
+001670             IF CODCOUR OF REALISE-REC NOT = WCODCOUR-COURANT
+001680                 MOVE 'TRUE ' TO WFIN-REALISE
+001690             ELSE
+001700                 ADD KM-REALISE TO WSOMME-REALISE
+001710             END-IF
+001720     END-READ.
+001730 2100-EXIT.
+001740     EXIT.
+001750
+001760*----------------------------------------------------------------*
+001770* 3000-CALCULER-SOMME-ARCHIVE : cumule ARC-KM-REALISE de toutes  *
+001780*                  les semaines archivees du coureur courant,    *
+001790*                  via le prefixe CODCOUR de CLE-ARCHIVE.        *
+001800*----------------------------------------------------------------*
+001810 3000-CALCULER-SOMME-ARCHIVE.
+001820     MOVE 0 TO WSOMME-ARCHIVE
+001830     MOVE WCODCOUR-COURANT TO CODCOUR OF ARCHIVE-SEM-REC
+001840     MOVE LOW-VALUES TO CODSEM OF ARCHIVE-SEM-REC
+001850     START ARCHIVE-SEM KEY IS NOT LESS THAN CLE-ARCHIVE
+001860         INVALID KEY
+001870             MOVE 'TRUE ' TO WFIN-ARCHIVE
+001880         NOT INVALID KEY
+001890             MOVE 'FALSE' TO WFIN-ARCHIVE
+001900     END-START
+001910     PERFORM 3100-CUMULER-UNE-LIGNE-ARCHIVE THRU 3100-EXIT
+001920         UNTIL FIN-ARCHIVE.
+001930 3000-EXIT.
+001940     EXIT.
+001950
+001960 3100-CUMULER-UNE-LIGNE-ARCHIVE.
+001970     READ ARCHIVE-SEM NEXT RECORD
+001980         AT END
+001990             MOVE 'TRUE ' TO WFIN-ARCHIVE
+002000         NOT AT END
+002010             IF CODCOUR OF ARCHIVE-SEM-REC NOT = WCODCOUR-COURANT
+002020                 MOVE 'TRUE ' TO WFIN-ARCHIVE
+002030             ELSE
+002040                 ADD ARC-KM-REALISE TO WSOMME-ARCHIVE
+002050             END-IF
+002060     END-READ.
+002070 3100-EXIT.
+002080     EXIT.
+002090
+002100*----------------------------------------------------------------*
+002110* 4000-SIGNALER-ECART : une ligne de l'etat des anomalies        *
+002120*----------------------------------------------------------------*
+002130 4000-SIGNALER-ECART.
+002140     ADD 1 TO WNB-ECARTS
+002150     DISPLAY "ECART  Coureur " WCODCOUR-COURANT
+002160         " : enregistre=" WTOTAL-ENREGISTRE
+002170         " calcule=" WTOTAL-CALCULE.
+002180 4000-EXIT.
+002190     EXIT.
+002200
+002210
