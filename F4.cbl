@@ -0,0 +1,297 @@
+000100*================================================================*
+000110* F4        - Mise a jour du fichier des entraineurs.            *
+000120*             Creation, modification et suppression sur         *
+000130*             ENTRAINEUR.SQL.  CODCIV est controle contre        *
+000140*             CIVILITE et DIPLOME doit appartenir a la liste     *
+000150*             des certifications reconnues (DIPLOME-VALIDE),     *
+000160*             jamais saisi en texte libre.                       *
+000170*================================================================*
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. F4.
+000200 AUTHOR. G3.
+000210 DATE-WRITTEN. 08/08/2026.
+000220 DATE-COMPILED.
+000230*----------------------------------------------------------------*
+000240* HISTORIQUE DES MODIFICATIONS                                   *
+000250* DATE        AUT  DESCRIPTION                                   *
+000260* 08/08/2026  G3   Creation du programme (option 4 du menu).     *
+000270* 08/08/2026  G3   Ajout de la saisie EMAIL/TELEPHONE, utilises  *
+000280*                  par F5 pour joindre l'entraineur en cas       *
+000290*                  d'alerte de retard.                           *
+000300* 09/08/2026  G3   La modification ne redemande plus le code de  *
+000310*                  l'entraineur (deja fixe par la lecture clef) ;*
+000320*                  la saisie des champs est partagee avec la     *
+000330*                  creation via 2150-SAISIR-CHAMPS-ENTRAINEUR.   *
+000340*----------------------------------------------------------------*
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     COPY ENTRSEL.
+000390     COPY CIVISEL.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430     COPY ENTRFD.
+000440     COPY CIVIFD.
+000450
+000460 WORKING-STORAGE SECTION.
+000470     COPY ENTRSTA.
+000480     COPY CIVISTA.
+000490 77  WOPERATION              PIC X(01).
+000500 77  WFINF4                  PIC X(05)       VALUE 'FALSE'.
+000510     88  FIN-F4                               VALUE 'TRUE '.
+000520 77  WCODENTR                PIC 9(03).
+000530 77  WCODCIV                 PIC 9(03).
+000540 77  WNOM                    PIC X(20).
+000550 77  WPRENOM                 PIC X(20).
+000560 77  WDIPLOME                PIC X(10).
+000570 77  WEMAIL                  PIC X(30).
+000580 77  WTELEPHONE              PIC X(14).
+000590 77  WCIVOK                  PIC X(05)       VALUE 'FALSE'.
+000600     88  CODCIV-VALIDE                        VALUE 'TRUE '.
+000610 77  WDIPLOK                 PIC X(05)       VALUE 'FALSE'.
+000620     88  DIPLOME-OK                           VALUE 'TRUE '.
+000630 77  WTROUVE                 PIC X(05)       VALUE 'FALSE'.
+000640     88  ENTRAINEUR-TROUVE                    VALUE 'TRUE '.
+000650 77  WERR-OUVERTURE          PIC X(05)       VALUE 'FALSE'.
+000660     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000670
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE SECTION.
+000700 0000-DEBUT.
+000710     OPEN I-O ENTRAINEUR
+000720     OPEN INPUT CIVILITE
+000730     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000740     IF ERREUR-OUVERTURE
+000750         GOBACK
+000760     END-IF
+000770     PERFORM 1000-TRAITER-UNE-OPERATION THRU 1000-EXIT
+000780         UNTIL FIN-F4
+000790     CLOSE ENTRAINEUR CIVILITE.
+000800 0000-FIN-MAINLINE.
+000810     GOBACK.
+000820
+000830 0050-VERIFIER-OUVERTURES.
+000840     IF WENTSTAT NOT = '00'
+000850         DISPLAY "Erreur ouverture ENTRAINEUR, code retour "
+000860             WENTSTAT
+000870         MOVE 'TRUE ' TO WERR-OUVERTURE
+000880     END-IF
+000890     IF WCIVSTAT NOT = '00'
+000900         DISPLAY "Erreur ouverture CIVILITE, code retour "
+000910             WCIVSTAT
+000920         MOVE 'TRUE ' TO WERR-OUVERTURE
+000930     END-IF.
+000940 0050-EXIT.
+000950     EXIT.
+000960
+000970 1000-TRAITER-UNE-OPERATION.
+000980     PERFORM 1100-AFFICHER-MENU-F4 THRU 1100-EXIT
+000990     PERFORM 1200-SAISIR-OPERATION THRU 1200-EXIT
+001000     EVALUATE WOPERATION
+001010         WHEN 'C'
+001020             PERFORM 2000-CREATION THRU 2000-EXIT
+001030         WHEN 'M'
+001040             PERFORM 3000-MODIFICATION THRU 3000-EXIT
+001050         WHEN 'D'
+001060             PERFORM 4000-SUPPRESSION THRU 4000-EXIT
+001070         WHEN 'I'
+001080             PERFORM 5000-INTERROGATION THRU 5000-EXIT
+001090         WHEN 'Q'
+001100             MOVE 'TRUE ' TO WFINF4
+001110         WHEN OTHER
+001120             DISPLAY "Operation inconnue, recommencez."
+001130     END-EVALUATE.
+001140 1000-EXIT.
+001150     EXIT.
+001160
+001170 1100-AFFICHER-MENU-F4.
+001180     DISPLAY " ".
+001190     DISPLAY "--- Mise a jour du fichier des entraineurs ---".
+001200     DISPLAY "C - Creer un entraineur".
+001210     DISPLAY "M - Modifier un entraineur".
+001220     DISPLAY "D - Supprimer un entraineur".
+001230     DISPLAY "I - Interroger un entraineur".
+001240     DISPLAY "Q - Retour au menu".
+001250 1100-EXIT.
+001260     EXIT.
+001270
+001280 1200-SAISIR-OPERATION.
+001290     DISPLAY "Votre choix : ".
+001300     MOVE SPACES TO WOPERATION
+001310     ACCEPT WOPERATION.
+001320 1200-EXIT.
+001330     EXIT.
+001340
+001350*----------------------------------------------------------------*
+001360* 2000-CREATION : saisie et ecriture d'un nouvel entraineur      *
+001370*----------------------------------------------------------------*
+001380 2000-CREATION.
+001390     PERFORM 2100-SAISIR-ENTRAINEUR THRU 2100-EXIT
+001400     PERFORM 7000-CONTROLER-CODCIV THRU 7000-EXIT
+001410     PERFORM 7100-CONTROLER-DIPLOME THRU 7100-EXIT
+001420     IF CODCIV-VALIDE AND DIPLOME-OK
+001430         MOVE WCODENTR   TO CODENTR
+001440         MOVE WCODCIV    TO CODCIV OF ENTRAINEUR-REC
+001450         MOVE WNOM       TO NOM
+001460         MOVE WPRENOM    TO PRENOM
+001470         MOVE WDIPLOME   TO DIPLOME
+001480         MOVE WEMAIL     TO EMAIL
+001490         MOVE WTELEPHONE TO TELEPHONE
+001500         WRITE ENTRAINEUR-REC
+001510             INVALID KEY
+001520                 DISPLAY "Ce code entraineur existe deja."
+001530             NOT INVALID KEY
+001540                 DISPLAY "Entraineur cree."
+001550         END-WRITE
+001560     ELSE
+001570         DISPLAY "Creation refusee, CODCIV ou DIPLOME invalide."
+001580     END-IF.
+001590 2000-EXIT.
+001600     EXIT.
+001610
+001620 2100-SAISIR-ENTRAINEUR.
+001630     DISPLAY "Code entraineur (3 ch.) : ".
+001640     MOVE ZEROES TO WCODENTR
+001650     ACCEPT WCODENTR
+001660     PERFORM 2150-SAISIR-CHAMPS-ENTRAINEUR THRU 2150-EXIT.
+001670 2100-EXIT.
+001680     EXIT.
+001690
+001700*----------------------------------------------------------------*
+001710* 2150-SAISIR-CHAMPS-ENTRAINEUR : saisie des champs, hors code,  *
+001720*                  reutilisee telle quelle par la creation       *
+001730*                  (2100) et par la modification (3000) ou le    *
+001740*                  code est deja connu par la lecture clef.      *
+001750*----------------------------------------------------------------*
+001760 2150-SAISIR-CHAMPS-ENTRAINEUR.
+001770     DISPLAY "Code civilite : ".
+001780     MOVE ZEROES TO WCODCIV
+001790     ACCEPT WCODCIV
+001800     DISPLAY "Nom : ".
+001810     MOVE SPACES TO WNOM
+001820     ACCEPT WNOM
+001830     DISPLAY "Prenom : ".
+001840     MOVE SPACES TO WPRENOM
+001850     ACCEPT WPRENOM
+001860     DISPLAY "Diplome (BEES1/BEES2/BPJEPS/DEJEPS/DESJEPS/CQP) : ".
+001870     MOVE SPACES TO WDIPLOME
+001880     ACCEPT WDIPLOME
+001890     DISPLAY "Email (pour les alertes) : ".
+001900     MOVE SPACES TO WEMAIL
+001910     ACCEPT WEMAIL
+001920     DISPLAY "Telephone (pour les alertes) : ".
+001930     MOVE SPACES TO WTELEPHONE
+001940     ACCEPT WTELEPHONE.
+001950 2150-EXIT.
+001960     EXIT.
+001970
+001980*----------------------------------------------------------------*
+001990* 3000-MODIFICATION : lecture puis reecriture d'un entraineur    *
+002000*----------------------------------------------------------------*
+002010 3000-MODIFICATION.
+002020     DISPLAY "Code de l'entraineur a modifier : ".
+002030     MOVE ZEROES TO WCODENTR
+002040     ACCEPT WCODENTR
+002050     MOVE WCODENTR TO CODENTR
+002060     READ ENTRAINEUR
+002070         INVALID KEY
+002080             MOVE 'FALSE' TO WTROUVE
+002090         NOT INVALID KEY
+002100             MOVE 'TRUE ' TO WTROUVE
+002110     END-READ
+002120     IF ENTRAINEUR-TROUVE
+002130         DISPLAY "Entraineur " WCODENTR " (code inchange)."
+002140         PERFORM 2150-SAISIR-CHAMPS-ENTRAINEUR THRU 2150-EXIT
+002150         PERFORM 7000-CONTROLER-CODCIV THRU 7000-EXIT
+002160         PERFORM 7100-CONTROLER-DIPLOME THRU 7100-EXIT
+002170         IF CODCIV-VALIDE AND DIPLOME-OK
+002180             MOVE WCODCIV    TO CODCIV OF ENTRAINEUR-REC
+002190             MOVE WNOM       TO NOM
+002200             MOVE WPRENOM    TO PRENOM
+002210             MOVE WDIPLOME   TO DIPLOME
+002220             MOVE WEMAIL     TO EMAIL
+002230             MOVE WTELEPHONE TO TELEPHONE
+002240             REWRITE ENTRAINEUR-REC
+002250             DISPLAY "Entraineur modifie."
+002260         ELSE
+002270             DISPLAY "Modification refusee, CODCIV ou DIPLOME "
+002280                 "invalide."
+002290         END-IF
+002300     ELSE
+002310         DISPLAY "Cet entraineur n'existe pas."
+002320     END-IF.
+002330 3000-EXIT.
+002340     EXIT.
+002350
+002360*----------------------------------------------------------------*
+002370* 4000-SUPPRESSION : suppression d'un entraineur                 *
+002380*----------------------------------------------------------------*
+002390 4000-SUPPRESSION.
+002400     DISPLAY "Code de l'entraineur a supprimer : ".
+002410     MOVE ZEROES TO WCODENTR
+002420     ACCEPT WCODENTR
+002430     MOVE WCODENTR TO CODENTR
+002440     DELETE ENTRAINEUR
+002450         INVALID KEY
+002460             DISPLAY "Cet entraineur n'existe pas."
+002470         NOT INVALID KEY
+002480             DISPLAY "Entraineur supprime."
+002490     END-DELETE.
+002500 4000-EXIT.
+002510     EXIT.
+002520
+002530*----------------------------------------------------------------*
+002540* 5000-INTERROGATION : affichage d'un entraineur                 *
+002550*----------------------------------------------------------------*
+002560 5000-INTERROGATION.
+002570     DISPLAY "Code de l'entraineur a consulter : ".
+002580     MOVE ZEROES TO WCODENTR
+002590     ACCEPT WCODENTR
+002600     MOVE WCODENTR TO CODENTR
+002610     READ ENTRAINEUR
+002620         INVALID KEY
+002630             DISPLAY "Cet entraineur n'existe pas."
+002640         NOT INVALID KEY
+002650             DISPLAY "Code    : " CODENTR
+002660             DISPLAY "Civ.    : " CODCIV OF ENTRAINEUR-REC
+002670             DISPLAY "Nom     : " NOM
+002680             DISPLAY "Prenom  : " PRENOM
+002690             DISPLAY "Diplome : " DIPLOME
+002700             DISPLAY "Email   : " EMAIL
+002710             DISPLAY "Tel.    : " TELEPHONE
+002720     END-READ.
+002730 5000-EXIT.
+002740     EXIT.
+002750
+002760*----------------------------------------------------------------*
+002770* 7000-CONTROLER-CODCIV : CODCIV doit exister dans CIVILITE      *
+002780*----------------------------------------------------------------*
+002790 7000-CONTROLER-CODCIV.
+002800     MOVE WCODCIV TO CODCIV OF CIVILITE-REC
+002810     READ CIVILITE
+002820         INVALID KEY
+002830             MOVE 'FALSE' TO WCIVOK
+002840             DISPLAY "Code civilite inconnu."
+002850         NOT INVALID KEY
+002860             MOVE 'TRUE ' TO WCIVOK
+002870     END-READ.
+002880 7000-EXIT.
+002890     EXIT.
+002900
+002910*----------------------------------------------------------------*
+002920* 7100-CONTROLER-DIPLOME : DIPLOME doit appartenir a la liste    *
+002930*                          des certifications reconnues          *
+002940*----------------------------------------------------------------*
+002950 7100-CONTROLER-DIPLOME.
+002960     MOVE WDIPLOME TO DIPLOME
+002970     IF DIPLOME-VALIDE
+002980         MOVE 'TRUE ' TO WDIPLOK
+002990     ELSE
+003000         MOVE 'FALSE' TO WDIPLOK
+003010         DISPLAY "Diplome non reconnu."
+003020     END-IF.
+003030 7100-EXIT.
+003040     EXIT.
+003050
+003060
