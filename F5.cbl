@@ -0,0 +1,320 @@
+000100*================================================================*
+000110* F5        - Suivi plan / realise pour une semaine donnee.      *
+000120*             Pour chaque coureur ayant un plan A-FAIRE sur la  *
+000130*             semaine saisie, cumule les km REALISE de la       *
+000140*             meme semaine et affiche le pourcentage de         *
+000150*             realisation.  Les coureurs en dessous du seuil    *
+000160*             saisi par l'utilisateur sont signales.            *
+000170*================================================================*
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. F5.
+000200 AUTHOR. G3.
+000210 DATE-WRITTEN. 08/08/2026.
+000220 DATE-COMPILED.
+000230*----------------------------------------------------------------*
+000240* HISTORIQUE DES MODIFICATIONS                                   *
+000250* DATE        AUT  DESCRIPTION                                   *
+000260* 08/08/2026  G3   Creation du programme (option 5 du menu).     *
+000270* 08/08/2026  G3   Alerte l'entraineur (file ALERTE, relevee     *
+000280*                  par la passerelle de notification du service) *
+000290*                  quand un coureur passe sous le seuil.         *
+000300* 09/08/2026  G3   0000-FIN-MAINLINE replace juste apres le      *
+000310*                  CLOSE, avant 0050-VERIFIER-OUVERTURES, pour   *
+000320*                  eviter une seconde execution parasite de ce   *
+000330*                  controle en fin de traitement normal.        *
+000340* 09/08/2026  G3   COMPUTE WPOURCENT plafonne desormais a 999    *
+000350*                  (ON SIZE ERROR) : un coureur tres au-dela de  *
+000360*                  son plan depassait PIC 9(03) et le pourcentage*
+000370*                  tronque pouvait retomber sous le seuil.       *
+000380*----------------------------------------------------------------*
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     COPY AFAISEL.
+000430     COPY REALSEL.
+000440     COPY SEMASEL.
+000450     COPY COURSEL.
+000460     COPY ENTRSEL.
+000470     COPY ALRTSEL.
+000480
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510     COPY AFAIFD.
+000520     COPY REALFD.
+000530     COPY SEMAFD.
+000540     COPY COURFD.
+000550     COPY ENTRFD.
+000560     COPY ALRTFD.
+000570
+000580 WORKING-STORAGE SECTION.
+000590     COPY AFAISTA.
+000600     COPY REALSTA.
+000610     COPY SEMASTA.
+000620     COPY COURSTA.
+000630     COPY ENTRSTA.
+000640     COPY ALRTSTA.
+000650 77  WCODSEM                 PIC 9(02).
+000660 77  WSEUIL-POURCENT         PIC 9(03)       VALUE 80.
+000670 77  WSEMOK                  PIC X(05)       VALUE 'FALSE'.
+000680     88  CODSEM-VALIDE                        VALUE 'TRUE '.
+000690 77  WFINPLAN                PIC X(05)       VALUE 'FALSE'.
+000700     88  FIN-PLAN                             VALUE 'TRUE '.
+000710 77  WFINREAL                PIC X(05)       VALUE 'FALSE'.
+000720     88  FIN-REAL                             VALUE 'TRUE '.
+000730 77  WCODCOUR-COURANT        PIC 9(03).
+000740 77  WKM-REALISE-CUMUL       PIC 9(06)       VALUE 0.
+000750 77  WPOURCENT               PIC 9(03)       VALUE 0.
+000760 77  WCOURTROUVE             PIC X(05)       VALUE 'FALSE'.
+000770     88  COUREUR-TROUVE                       VALUE 'TRUE '.
+000780 77  WPLAN-TROUVE             PIC X(05)      VALUE 'FALSE'.
+000790     88  AU-MOINS-UN-PLAN                     VALUE 'TRUE '.
+000800 77  WENTTROUVE               PIC X(05)       VALUE 'FALSE'.
+000810     88  ENTRAINEUR-TROUVE                     VALUE 'TRUE '.
+000820 77  WDATEJOUR                PIC 9(08).
+000830 77  WERR-OUVERTURE           PIC X(05)       VALUE 'FALSE'.
+000840     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000850
+000860 PROCEDURE DIVISION.
+000870 0000-MAINLINE SECTION.
+000880 0000-DEBUT.
+000890     OPEN INPUT A-FAIRE
+000900     OPEN INPUT REALISE
+000910     OPEN INPUT SEMAINE
+000920     OPEN INPUT COUREUR
+000930     OPEN INPUT ENTRAINEUR
+000940     OPEN I-O ALERTE
+000950     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000960     IF ERREUR-OUVERTURE
+000970         GOBACK
+000980     END-IF
+000990     PERFORM 1000-SAISIR-PARAMETRES THRU 1000-EXIT
+001000     IF CODSEM-VALIDE
+001010         PERFORM 2000-EDITER-SUIVI THRU 2000-EXIT
+001020     END-IF
+001030     CLOSE A-FAIRE REALISE SEMAINE COUREUR ENTRAINEUR ALERTE.
+001040 0000-FIN-MAINLINE.
+001050     GOBACK.
+001060
+001070 0050-VERIFIER-OUVERTURES.
+001080     IF WAFASTAT NOT = '00'
+001090         DISPLAY "Erreur ouverture A-FAIRE, code retour "
+001100             WAFASTAT
+001110         MOVE 'TRUE ' TO WERR-OUVERTURE
+001120     END-IF
+001130     IF WREASTAT NOT = '00'
+001140         DISPLAY "Erreur ouverture REALISE, code retour "
+001150             WREASTAT
+001160         MOVE 'TRUE ' TO WERR-OUVERTURE
+001170     END-IF
+001180     IF WSEMSTAT NOT = '00'
+001190         DISPLAY "Erreur ouverture SEMAINE, code retour "
+001200             WSEMSTAT
+001210         MOVE 'TRUE ' TO WERR-OUVERTURE
+001220     END-IF
+001230     IF WCOUSTAT NOT = '00'
+001240         DISPLAY "Erreur ouverture COUREUR, code retour "
+001250             WCOUSTAT
+001260         MOVE 'TRUE ' TO WERR-OUVERTURE
+001270     END-IF
+001280     IF WENTSTAT NOT = '00'
+001290         DISPLAY "Erreur ouverture ENTRAINEUR, code retour "
+001300             WENTSTAT
+001310         MOVE 'TRUE ' TO WERR-OUVERTURE
+001320     END-IF
+001330     IF WALRSTAT NOT = '00'
+001340         DISPLAY "Erreur ouverture ALERTE, code retour "
+001350             WALRSTAT
+001360         MOVE 'TRUE ' TO WERR-OUVERTURE
+001370     END-IF.
+001380 0050-EXIT.
+001390     EXIT.
+001400
+001410
+001420*----------------------------------------------------------------*
+001430* 1000-SAISIR-PARAMETRES : semaine a editer et seuil d'alerte    *
+001440*----------------------------------------------------------------*
+001450 1000-SAISIR-PARAMETRES.
+001460     DISPLAY " ".
+001470     DISPLAY "--- Suivi plan / realise ---".
+001480     DISPLAY "Code semaine a consulter : ".
+001490     MOVE ZEROES TO WCODSEM
+001500     ACCEPT WCODSEM
+001510     MOVE WCODSEM TO CODSEM OF SEMAINE-REC
+001520     READ SEMAINE
+001530         INVALID KEY
+001540             MOVE 'FALSE' TO WSEMOK
+001550             DISPLAY "Code semaine inconnu."
+001560         NOT INVALID KEY
+001570             MOVE 'TRUE ' TO WSEMOK
+001580     END-READ
+001590     IF CODSEM-VALIDE
+001600         DISPLAY "Seuil d'alerte en % (defaut 80) : "
+001610         MOVE ZEROES TO WSEUIL-POURCENT
+001620         ACCEPT WSEUIL-POURCENT
+001630         IF WSEUIL-POURCENT = 0
+001640             MOVE 80 TO WSEUIL-POURCENT
+001650         END-IF
+001660     END-IF.
+001670 1000-EXIT.
+001680     EXIT.
+001690
+001700*----------------------------------------------------------------*
+001710* 2000-EDITER-SUIVI : parcourt les plans de la semaine via la    *
+001720*                     cle alternative CODSEM de A-FAIRE          *
+001730*----------------------------------------------------------------*
+001740 2000-EDITER-SUIVI.
+001750     DISPLAY " ".
+001760     DISPLAY "Coureur  Nom                  Prevu Realise  Pct  ".
+001770     MOVE 'FALSE' TO WPLAN-TROUVE
+001780     MOVE WCODSEM TO CODSEM OF A-FAIRE-REC
+001790     START A-FAIRE KEY IS EQUAL TO CODSEM OF A-FAIRE-REC
+001800         INVALID KEY
+001810             MOVE 'TRUE ' TO WFINPLAN
+001820         NOT INVALID KEY
+001830             MOVE 'FALSE' TO WFINPLAN
+001840     END-START
+001850     PERFORM 2100-TRAITER-UN-PLAN THRU 2100-EXIT
+001860         UNTIL FIN-PLAN
+001870     IF NOT AU-MOINS-UN-PLAN
+001880         DISPLAY "Aucun plan enregistre pour cette semaine."
+001890     END-IF.
+001900 2000-EXIT.
+001910     EXIT.
+001920
+001930 2100-TRAITER-UN-PLAN.
+001940     READ A-FAIRE NEXT RECORD
+001950         AT END
+001960             MOVE 'TRUE ' TO WFINPLAN
+001970         NOT AT END
+001980             IF CODSEM OF A-FAIRE-REC NOT = WCODSEM
+001990                 MOVE 'TRUE ' TO WFINPLAN
+002000             ELSE
+002010                 MOVE 'TRUE ' TO WPLAN-TROUVE
+002020                 PERFORM 2200-AFFICHER-UNE-LIGNE THRU 2200-EXIT
+002030             END-IF
+002040     END-READ.
+002050 2100-EXIT.
+002060     EXIT.
+002070
+002080*----------------------------------------------------------------*
+002090* 2200-AFFICHER-UNE-LIGNE : cumule le realise du coureur pour    *
+002100*                           la semaine et affiche une ligne      *
+002110*----------------------------------------------------------------*
+002120 2200-AFFICHER-UNE-LIGNE.
+002130     MOVE CODCOUR OF A-FAIRE-REC TO WCODCOUR-COURANT
+002140     PERFORM 3000-CUMULER-REALISE THRU 3000-EXIT
+002150     MOVE CODCOUR OF A-FAIRE-REC TO CODCOUR OF COUREUR-REC
+002160     READ COUREUR
+002170         INVALID KEY
+002180             MOVE 'FALSE' TO WCOURTROUVE
+002190         NOT INVALID KEY
+002200             MOVE 'TRUE ' TO WCOURTROUVE
+002210     END-READ
+002220     IF KM-A-FAIRE OF A-FAIRE-REC = 0
+002230         MOVE 0 TO WPOURCENT
+002240     ELSE
+002250         COMPUTE WPOURCENT =
+002260             (WKM-REALISE-CUMUL * 100) / KM-A-FAIRE OF A-FAIRE-REC
+002270             ON SIZE ERROR
+002280                 MOVE 999 TO WPOURCENT
+002290         END-COMPUTE
+002300     END-IF
+002310     IF COUREUR-TROUVE
+002320         DISPLAY WCODCOUR-COURANT " " NOM OF COUREUR-REC " "
+002330             PRENOM OF COUREUR-REC " "
+002340             KM-A-FAIRE OF A-FAIRE-REC " "
+002350             WKM-REALISE-CUMUL " " WPOURCENT "%"
+002360     ELSE
+002370         DISPLAY WCODCOUR-COURANT " (coureur introuvable) "
+002380             KM-A-FAIRE OF A-FAIRE-REC " "
+002390             WKM-REALISE-CUMUL " " WPOURCENT "%"
+002400     END-IF
+002410     IF WPOURCENT < WSEUIL-POURCENT
+002420         DISPLAY "  *** EN RETARD SUR SON PLAN ***"
+002430         IF COUREUR-TROUVE
+002440             PERFORM 4000-ALERTER-ENTRAINEUR THRU 4000-EXIT
+002450         END-IF
+002460     END-IF.
+002470 2200-EXIT.
+002480     EXIT.
+002490
+002500*----------------------------------------------------------------*
+002510* 3000-CUMULER-REALISE : somme les km REALISE du coureur pour    *
+002520*                        la semaine en cours, via la cle         *
+002530*                        primaire CODCOUR+CODSEM+JOUR de         *
+002540*                        REALISE (acces DYNAMIC).                *
+002550*----------------------------------------------------------------*
+002560 3000-CUMULER-REALISE.
+002570     MOVE 0 TO WKM-REALISE-CUMUL
+002580     MOVE WCODCOUR-COURANT TO CODCOUR OF REALISE-REC
+002590     MOVE WCODSEM          TO CODSEM OF REALISE-REC
+002600     MOVE LOW-VALUES       TO JOUR OF REALISE-REC
+002610     START REALISE KEY IS NOT LESS THAN CLE-REALISE
+002620         INVALID KEY
+002630             MOVE 'TRUE ' TO WFINREAL
+002640         NOT INVALID KEY
+002650             MOVE 'FALSE' TO WFINREAL
+002660     END-START
+002670     PERFORM 3100-CUMULER-UN-JOUR THRU 3100-EXIT
+002680         UNTIL FIN-REAL.
+002690 3000-EXIT.
+002700     EXIT.
+002710
+002720 3100-CUMULER-UN-JOUR.
+002730     READ REALISE NEXT RECORD
+002740         AT END
+002750             MOVE 'TRUE ' TO WFINREAL
+002760         NOT AT END
+002770             IF CODCOUR OF REALISE-REC NOT = WCODCOUR-COURANT
+002780                 OR CODSEM OF REALISE-REC NOT = WCODSEM
+002790                 MOVE 'TRUE ' TO WFINREAL
+002800             ELSE
+002810                 ADD KM-REALISE TO WKM-REALISE-CUMUL
+002820             END-IF
+002830     END-READ.
+002840 3100-EXIT.
+002850     EXIT.
+002860
+002870*----------------------------------------------------------------*
+002880* 4000-ALERTER-ENTRAINEUR : enregistre une alerte dans la file   *
+002890*                  ALERTE pour l'entraineur du coureur courant.  *
+002900*                  La notification elle-meme (mail/SMS) est      *
+002910*                  relevee et expediee par la passerelle de      *
+002920*                  notification du service, hors de ce systeme ; *
+002930*                  ici on ne fait qu'alimenter sa file d'attente.*
+002940*----------------------------------------------------------------*
+002950 4000-ALERTER-ENTRAINEUR.
+002960     MOVE CODENTR OF COUREUR-REC TO CODENTR OF ENTRAINEUR-REC
+002970     READ ENTRAINEUR
+002980         INVALID KEY
+002990             MOVE 'FALSE' TO WENTTROUVE
+003000         NOT INVALID KEY
+003010             MOVE 'TRUE ' TO WENTTROUVE
+003020     END-READ
+003030     IF ENTRAINEUR-TROUVE
+003040         ACCEPT WDATEJOUR FROM DATE YYYYMMDD
+003050         MOVE CODENTR OF ENTRAINEUR-REC TO CODENTR OF ALERTE-REC
+003060         MOVE WCODCOUR-COURANT          TO CODCOUR OF ALERTE-REC
+003070         MOVE WCODSEM                   TO CODSEM OF ALERTE-REC
+003080         MOVE NOM OF COUREUR-REC        TO ALR-NOM-COUREUR
+003090         MOVE PRENOM OF COUREUR-REC     TO ALR-PRENOM-COUREUR
+003100         MOVE WPOURCENT                 TO ALR-POURCENT
+003110         MOVE WSEUIL-POURCENT           TO ALR-SEUIL
+003120         MOVE EMAIL OF ENTRAINEUR-REC   TO ALR-EMAIL-ENTR
+003130         MOVE TELEPHONE OF ENTRAINEUR-REC
+003140             TO ALR-TELEPHONE-ENTR
+003150         MOVE WDATEJOUR                 TO ALR-DATE-ENVOI
+003160         WRITE ALERTE-REC
+003170             INVALID KEY
+003180                 REWRITE ALERTE-REC
+003190         END-WRITE
+003200         DISPLAY "  Alerte mise en file pour l'entraineur "
+003210             CODENTR OF ENTRAINEUR-REC " ("
+003220             EMAIL OF ENTRAINEUR-REC ")"
+003230     ELSE
+003240         DISPLAY "  Entraineur inconnu, alerte non envoyee."
+003250     END-IF.
+003260 4000-EXIT.
+003270     EXIT.
+003280
+003290
