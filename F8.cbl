@@ -0,0 +1,244 @@
+000100*================================================================*
+000110* F8        - Fiches de contact pour un grand tour.              *
+000120*             Parcourt COUREUR et, pour chaque coureur ayant     *
+000130*             au moins un plan A-FAIRE sur une semaine du grand  *
+000140*             tour saisi, imprime sa fiche de contact (nom,      *
+000150*             adresse, telephone) a partir d'ADRESSE.SQL.        *
+000160*================================================================*
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. F8.
+000190 AUTHOR. G3.
+000200 DATE-WRITTEN. 08/08/2026.
+000210 DATE-COMPILED.
+000220*----------------------------------------------------------------*
+000230* HISTORIQUE DES MODIFICATIONS                                   *
+000240* DATE        AUT  DESCRIPTION                                   *
+000250* 08/08/2026  G3   Creation du programme (option 8 du menu).     *
+000260*----------------------------------------------------------------*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     COPY COURSEL.
+000310     COPY SEMASEL.
+000320     COPY AFAISEL.
+000330     COPY ADRSEL.
+000340     COPY TOURSEL.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380     COPY COURFD.
+000390     COPY SEMAFD.
+000400     COPY AFAIFD.
+000410     COPY ADRFD.
+000420     COPY TOURFD.
+000430
+000440 WORKING-STORAGE SECTION.
+000450     COPY COURSTA.
+000460     COPY SEMASTA.
+000470     COPY AFAISTA.
+000480     COPY ADRSTA.
+000490     COPY TOURSTA.
+000500 77  WTOURCHOISI             PIC X(01).
+000510 77  WTOUROK                 PIC X(05)       VALUE 'FALSE'.
+000520     88  TOUR-VALIDE         VALUE 'TRUE '.
+000530 77  WFIN-COUREUR            PIC X(05)       VALUE 'FALSE'.
+000540     88  FIN-COUREUR                          VALUE 'TRUE '.
+000550 77  WFIN-AFAIRE             PIC X(05)       VALUE 'FALSE'.
+000560     88  FIN-AFAIRE                           VALUE 'TRUE '.
+000570 77  WSURTOUR                PIC X(05)       VALUE 'FALSE'.
+000580     88  COUREUR-SUR-TOUR                     VALUE 'TRUE '.
+000590 77  WADRTROUVE              PIC X(05)       VALUE 'FALSE'.
+000600     88  ADRESSE-TROUVEE                      VALUE 'TRUE '.
+000610 77  WCODCOUR-COURANT        PIC 9(03).
+000620 77  WNB-LIGNES-PAGE         PIC 9(02)       VALUE 0.
+000630 77  WNB-LIGNES-MAX          PIC 9(02)       VALUE 20.
+000640 77  WPAUSE                  PIC X(01).
+000650 77  WNB-FICHES              PIC 9(05)       VALUE 0.
+000655 77  WERR-OUVERTURE          PIC X(05)       VALUE 'FALSE'.
+000657     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000660
+000670 PROCEDURE DIVISION.
+000680 0000-MAINLINE SECTION.
+000690 0000-DEBUT.
+000700     OPEN INPUT COUREUR
+000710     OPEN INPUT SEMAINE
+000720     OPEN INPUT A-FAIRE
+000730     OPEN INPUT ADRESSE
+000740     OPEN INPUT TOUR
+000742     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000744     IF ERREUR-OUVERTURE
+000746         GOBACK
+000748     END-IF
+000750     PERFORM 1000-SAISIR-TOUR THRU 1000-EXIT
+000760     IF TOUR-VALIDE
+000770         PERFORM 2000-EDITER-FICHES THRU 2000-EXIT
+000780     END-IF
+000790     CLOSE COUREUR SEMAINE A-FAIRE ADRESSE TOUR.
+000800 0000-FIN-MAINLINE.
+000810     GOBACK.
+000815
+000816 0050-VERIFIER-OUVERTURES.
+000817     IF WCOUSTAT NOT = '00'
+000818         DISPLAY "Erreur ouverture COUREUR, code retour "
+000819             WCOUSTAT
+000820         MOVE 'TRUE ' TO WERR-OUVERTURE
+000821     END-IF
+000822     IF WSEMSTAT NOT = '00'
+000823         DISPLAY "Erreur ouverture SEMAINE, code retour "
+000824             WSEMSTAT
+000825         MOVE 'TRUE ' TO WERR-OUVERTURE
+000826     END-IF
+000827     IF WAFASTAT NOT = '00'
+000828         DISPLAY "Erreur ouverture A-FAIRE, code retour "
+000829             WAFASTAT
+000830         MOVE 'TRUE ' TO WERR-OUVERTURE
+000831     END-IF
+000832     IF WADRSTAT NOT = '00'
+000833         DISPLAY "Erreur ouverture ADRESSE, code retour "
+000834             WADRSTAT
+000835         MOVE 'TRUE ' TO WERR-OUVERTURE
+000836     END-IF
+000837     IF WTOUSTAT NOT = '00'
+000838         DISPLAY "Erreur ouverture TOUR, code retour "
+000839             WTOUSTAT
+000840         MOVE 'TRUE ' TO WERR-OUVERTURE
+000841     END-IF.
+000842 0050-EXIT.
+000843     EXIT.
+000844
+000845*----------------------------------------------------------------*
+000840* 1000-SAISIR-TOUR : grand tour pour lequel on imprime les       *
+000850*                    fiches de contact                           *
+000860*----------------------------------------------------------------*
+000870 1000-SAISIR-TOUR.
+000880     DISPLAY " ".
+000890     DISPLAY "--- Fiches de contact pour un grand tour ---".
+000900     DISPLAY "Code du grand tour (cf. TOUR.SQL) : "
+000910     MOVE SPACES TO WTOURCHOISI
+000920     ACCEPT WTOURCHOISI
+000930     MOVE WTOURCHOISI TO CODTOUR OF TOUR-REC
+000940     READ TOUR
+000950         INVALID KEY
+000960             MOVE 'FALSE' TO WTOUROK
+000970             DISPLAY "Grand tour inconnu."
+000980         NOT INVALID KEY
+000990             MOVE 'TRUE ' TO WTOUROK
+001000     END-READ.
+001010 1000-EXIT.
+001020     EXIT.
+001030
+001040*----------------------------------------------------------------*
+001050* 2000-EDITER-FICHES : parcourt COUREUR en entier et imprime la  *
+001060*                  fiche de contact de ceux qui ont un plan sur  *
+001070*                  une semaine du grand tour WTOURCHOISI.        *
+001080*----------------------------------------------------------------*
+001090 2000-EDITER-FICHES.
+001100     MOVE 0 TO WNB-FICHES
+001110     MOVE 0 TO WNB-LIGNES-PAGE
+001120     MOVE LOW-VALUES TO CODCOUR OF COUREUR-REC
+001130     START COUREUR KEY IS NOT LESS THAN CODCOUR OF COUREUR-REC
+001140         INVALID KEY
+001150             MOVE 'TRUE ' TO WFIN-COUREUR
+001160         NOT INVALID KEY
+001170             MOVE 'FALSE' TO WFIN-COUREUR
+001180     END-START
+001190     PERFORM 2100-TRAITER-UN-COUREUR THRU 2100-EXIT
+001200         UNTIL FIN-COUREUR
+001210     DISPLAY " ".
+001220     DISPLAY WNB-FICHES " fiche(s) de contact imprimee(s).".
+001230     IF WNB-FICHES = 0
+001240         DISPLAY "Aucun coureur inscrit sur ce grand tour."
+001250     END-IF.
+001260 2000-EXIT.
+001270     EXIT.
+001280
+001290 2100-TRAITER-UN-COUREUR.
+001300     READ COUREUR NEXT RECORD
+001310         AT END
+001320             MOVE 'TRUE ' TO WFIN-COUREUR
+001330         NOT AT END
+001340             PERFORM 3000-COUREUR-EST-SUR-TOUR THRU 3000-EXIT
+001350             IF COUREUR-SUR-TOUR
+001360                 PERFORM 4000-IMPRIMER-FICHE THRU 4000-EXIT
+001370                 ADD 1 TO WNB-FICHES
+001380             END-IF
+001390     END-READ.
+001400 2100-EXIT.
+001410     EXIT.
+001420
+001430*----------------------------------------------------------------*
+001440* 3000-COUREUR-EST-SUR-TOUR : vrai si le coureur courant a au    *
+001450*                  moins une ligne A-FAIRE dont la semaine       *
+001460*                  appartient au grand tour choisi.              *
+001470*----------------------------------------------------------------*
+001480 3000-COUREUR-EST-SUR-TOUR.
+001490     MOVE 'FALSE' TO WSURTOUR
+001500     MOVE CODCOUR OF COUREUR-REC TO WCODCOUR-COURANT
+001510     MOVE WCODCOUR-COURANT TO CODCOUR OF A-FAIRE-REC
+001520     MOVE LOW-VALUES TO CODSEM OF A-FAIRE-REC
+001530     START A-FAIRE KEY IS NOT LESS THAN CLE-A-FAIRE
+001540         INVALID KEY
+001550             MOVE 'TRUE ' TO WFIN-AFAIRE
+001560         NOT INVALID KEY
+001570             MOVE 'FALSE' TO WFIN-AFAIRE
+001580     END-START
+001590     PERFORM 3100-EXAMINER-UN-PLAN THRU 3100-EXIT
+001600         UNTIL FIN-AFAIRE.
+001610 3000-EXIT.
+001620     EXIT.
+001630
+001640 3100-EXAMINER-UN-PLAN.
+001650     READ A-FAIRE NEXT RECORD
+001660         AT END
+001670             MOVE 'TRUE ' TO WFIN-AFAIRE
+001680         NOT AT END
+001690             IF CODCOUR OF A-FAIRE-REC NOT = WCODCOUR-COURANT
+001700                 MOVE 'TRUE ' TO WFIN-AFAIRE
+001710             ELSE
+001720                 MOVE CODSEM OF A-FAIRE-REC
+001730                     TO CODSEM OF SEMAINE-REC
+001740                 READ SEMAINE
+001750                     INVALID KEY
+001760                         CONTINUE
+001770                     NOT INVALID KEY
+001780                         IF GRANDTOUR = WTOURCHOISI
+001790                             MOVE 'TRUE ' TO WSURTOUR
+001800                             MOVE 'TRUE ' TO WFIN-AFAIRE
+001810                         END-IF
+001820                 END-READ
+001830             END-IF
+001840     END-READ.
+001850 3100-EXIT.
+001860     EXIT.
+001870
+001880*----------------------------------------------------------------*
+001890* 4000-IMPRIMER-FICHE : une fiche de contact, avec pagination    *
+001900*                  toutes les WNB-LIGNES-MAX lignes.             *
+001910*----------------------------------------------------------------*
+001920 4000-IMPRIMER-FICHE.
+001930     DISPLAY " ".
+001940     DISPLAY "Coureur : " CODCOUR OF COUREUR-REC " " NOM OF
+001950         COUREUR-REC " " PRENOM OF COUREUR-REC
+001960     IF CODADR OF COUREUR-REC = 0
+001970         DISPLAY "  (pas d'adresse enregistree)"
+001980     ELSE
+001990         MOVE CODADR OF COUREUR-REC TO CODADR OF ADRESSE-REC
+002000         READ ADRESSE
+002010             INVALID KEY
+002020                 MOVE 'FALSE' TO WADRTROUVE
+002030                 DISPLAY "  (fiche adresse introuvable)"
+002040             NOT INVALID KEY
+002050                 MOVE 'TRUE ' TO WADRTROUVE
+002060                 DISPLAY "  " RUE
+002070                 DISPLAY "  " CODE-POSTAL " " VILLE
+002080                 DISPLAY "  Tel : " TELEPHONE
+002090         END-READ
+002100     END-IF
+002110     ADD 2 TO WNB-LIGNES-PAGE
+002120     IF WNB-LIGNES-PAGE >= WNB-LIGNES-MAX
+002130         DISPLAY "--- Appuyez sur Entree pour continuer ---"
+002140         ACCEPT WPAUSE
+002150         MOVE 0 TO WNB-LIGNES-PAGE
+002160     END-IF.
+002170 4000-EXIT.
+002180     EXIT.
