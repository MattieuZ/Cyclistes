@@ -0,0 +1,393 @@
+000100*================================================================*
+000110* F1        - Mise a jour du fichier des coureurs.               *
+000120*             Creation, modification, suppression et             *
+000130*             interrogation de COUREUR.SQL.  CODCIV est          *
+000140*             controle contre CIVILITE et CODENTR contre         *
+000150*             ENTRAINEUR avant toute sauvegarde, comme le fait   *
+000160*             deja la jointure de F6-CLASSEMENT.  La fiche       *
+000170*             d'adresse du coureur (ADRESSE.SQL) est saisie et   *
+000180*             maintenue ici en meme temps que le coureur.        *
+000190*================================================================*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. F1.
+000220 AUTHOR. G3.
+000230 DATE-WRITTEN. 08/08/2026.
+000240 DATE-COMPILED.
+000250*----------------------------------------------------------------*
+000260* HISTORIQUE DES MODIFICATIONS                                   *
+000270* DATE        AUT  DESCRIPTION                                   *
+000280* 08/08/2026  G3   Creation du programme (option 1 du menu).     *
+000290* 08/08/2026  G3   Ajout de la saisie/maj de la fiche ADRESSE    *
+000300*                  du coureur (CODADR n'etait qu'un numero non   *
+000310*                  exploite jusqu'ici).                          *
+000320* 09/08/2026  G3   La modification ne redemande plus le code du  *
+000330*                  coureur (deja fixe par la lecture clef) ; la  *
+000340*                  saisie des champs est partagee avec la        *
+000350*                  creation via 2150-SAISIR-CHAMPS-COUREUR.       *
+000360*----------------------------------------------------------------*
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     COPY COURSEL.
+000410     COPY CIVISEL.
+000420     COPY ENTRSEL.
+000430     COPY ADRSEL.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470     COPY COURFD.
+000480     COPY CIVIFD.
+000490     COPY ENTRFD.
+000500     COPY ADRFD.
+000510
+000520 WORKING-STORAGE SECTION.
+000530     COPY COURSTA.
+000540     COPY CIVISTA.
+000550     COPY ENTRSTA.
+000560     COPY ADRSTA.
+000570 77  WOPERATION              PIC X(01).
+000580 77  WFINF1                  PIC X(05)       VALUE 'FALSE'.
+000590     88  FIN-F1                               VALUE 'TRUE '.
+000600 77  WCODCOUR                PIC 9(03).
+000610 77  WCODCIV                 PIC 9(03).
+000620 77  WNOM                    PIC X(20).
+000630 77  WPRENOM                 PIC X(20).
+000640 77  WCODADR                 PIC 9(03).
+000650 77  WTOTKM                  PIC 9(05).
+000660 77  WCODENTR                PIC 9(03).
+000670 77  WRUE                    PIC X(30).
+000680 77  WCODPOST                PIC X(05).
+000690 77  WVILLE                  PIC X(20).
+000700 77  WTEL                    PIC X(14).
+000710 77  WCIVOK                  PIC X(05)       VALUE 'FALSE'.
+000720     88  CODCIV-VALIDE                        VALUE 'TRUE '.
+000730 77  WENTROK                 PIC X(05)       VALUE 'FALSE'.
+000740     88  CODENTR-VALIDE                       VALUE 'TRUE '.
+000750 77  WTROUVE                 PIC X(05)       VALUE 'FALSE'.
+000760     88  COUREUR-TROUVE                       VALUE 'TRUE '.
+000770 77  WADRTROUVE              PIC X(05)       VALUE 'FALSE'.
+000780     88  ADRESSE-TROUVEE                      VALUE 'TRUE '.
+000790 77  WADR-DEJA               PIC X(05)       VALUE 'FALSE'.
+000800     88  ADRESSE-DEJA-PRESENTE                VALUE 'TRUE '.
+000810 77  WERR-OUVERTURE          PIC X(05)       VALUE 'FALSE'.
+000820     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000830
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE SECTION.
+000860 0000-DEBUT.
+000870     OPEN I-O COUREUR
+000880     OPEN INPUT CIVILITE
+000890     OPEN INPUT ENTRAINEUR
+000900     OPEN I-O ADRESSE
+000910     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000920     IF ERREUR-OUVERTURE
+000930         GOBACK
+000940     END-IF
+000950     PERFORM 1000-TRAITER-UNE-OPERATION THRU 1000-EXIT
+000960         UNTIL FIN-F1
+000970     CLOSE COUREUR CIVILITE ENTRAINEUR ADRESSE.
+000980 0000-FIN-MAINLINE.
+000990     GOBACK.
+001000
+001010 0050-VERIFIER-OUVERTURES.
+001020     IF WCOUSTAT NOT = '00'
+001030         DISPLAY "Erreur ouverture COUREUR, code retour "
+001040             WCOUSTAT
+001050         MOVE 'TRUE ' TO WERR-OUVERTURE
+001060     END-IF
+001070     IF WCIVSTAT NOT = '00'
+001080         DISPLAY "Erreur ouverture CIVILITE, code retour "
+001090             WCIVSTAT
+001100         MOVE 'TRUE ' TO WERR-OUVERTURE
+001110     END-IF
+001120     IF WENTSTAT NOT = '00'
+001130         DISPLAY "Erreur ouverture ENTRAINEUR, code retour "
+001140             WENTSTAT
+001150         MOVE 'TRUE ' TO WERR-OUVERTURE
+001160     END-IF
+001170     IF WADRSTAT NOT = '00'
+001180         DISPLAY "Erreur ouverture ADRESSE, code retour "
+001190             WADRSTAT
+001200         MOVE 'TRUE ' TO WERR-OUVERTURE
+001210     END-IF.
+001220 0050-EXIT.
+001230     EXIT.
+001240
+001250 1000-TRAITER-UNE-OPERATION.
+001260     PERFORM 1100-AFFICHER-MENU-F1 THRU 1100-EXIT
+001270     PERFORM 1200-SAISIR-OPERATION THRU 1200-EXIT
+001280     EVALUATE WOPERATION
+001290         WHEN 'C'
+001300             PERFORM 2000-CREATION THRU 2000-EXIT
+001310         WHEN 'M'
+001320             PERFORM 3000-MODIFICATION THRU 3000-EXIT
+001330         WHEN 'D'
+001340             PERFORM 4000-SUPPRESSION THRU 4000-EXIT
+001350         WHEN 'I'
+001360             PERFORM 5000-INTERROGATION THRU 5000-EXIT
+001370         WHEN 'Q'
+001380             MOVE 'TRUE ' TO WFINF1
+001390         WHEN OTHER
+001400             DISPLAY "Operation inconnue, recommencez."
+001410     END-EVALUATE.
+001420 1000-EXIT.
+001430     EXIT.
+001440
+001450 1100-AFFICHER-MENU-F1.
+001460     DISPLAY " ".
+001470     DISPLAY "--- Mise a jour du fichier des coureurs ---".
+001480     DISPLAY "C - Creer un coureur".
+001490     DISPLAY "M - Modifier un coureur".
+001500     DISPLAY "D - Supprimer un coureur".
+001510     DISPLAY "I - Interroger un coureur".
+001520     DISPLAY "Q - Retour au menu".
+001530 1100-EXIT.
+001540     EXIT.
+001550
+001560 1200-SAISIR-OPERATION.
+001570     DISPLAY "Votre choix : ".
+001580     MOVE SPACES TO WOPERATION
+001590     ACCEPT WOPERATION.
+001600 1200-EXIT.
+001610     EXIT.
+001620
+001630*----------------------------------------------------------------*
+001640* 2000-CREATION : saisie et ecriture d'un nouveau coureur        *
+001650*----------------------------------------------------------------*
+001660 2000-CREATION.
+001670     PERFORM 2100-SAISIR-COUREUR THRU 2100-EXIT
+001680     PERFORM 7000-CONTROLER-CODCIV THRU 7000-EXIT
+001690     PERFORM 7100-CONTROLER-CODENTR THRU 7100-EXIT
+001700     IF CODCIV-VALIDE AND CODENTR-VALIDE
+001710         MOVE WCODCOUR TO CODCOUR
+001720         MOVE WCODCIV  TO CODCIV OF COUREUR-REC
+001730         MOVE WNOM     TO NOM OF COUREUR-REC
+001740         MOVE WPRENOM  TO PRENOM OF COUREUR-REC
+001750         MOVE WCODADR  TO CODADR OF COUREUR-REC
+001760         MOVE WTOTKM   TO TOTAL-KM-FAITS
+001770         MOVE WCODENTR TO CODENTR OF COUREUR-REC
+001780         WRITE COUREUR-REC
+001790             INVALID KEY
+001800                 DISPLAY "Ce code coureur existe deja."
+001810             NOT INVALID KEY
+001820                 DISPLAY "Coureur cree."
+001830                 PERFORM 7200-ENREGISTRER-ADRESSE THRU 7200-EXIT
+001840         END-WRITE
+001850     ELSE
+001860         DISPLAY "Creation refusee, CODCIV ou CODENTR invalide."
+001870     END-IF.
+001880 2000-EXIT.
+001890     EXIT.
+001900
+001910 2100-SAISIR-COUREUR.
+001920     DISPLAY "Code coureur (3 ch.) : ".
+001930     MOVE ZEROES TO WCODCOUR
+001940     ACCEPT WCODCOUR
+001950     PERFORM 2150-SAISIR-CHAMPS-COUREUR THRU 2150-EXIT.
+001960 2100-EXIT.
+001970     EXIT.
+001980
+001990*----------------------------------------------------------------*
+002000* 2150-SAISIR-CHAMPS-COUREUR : saisie des champs du coureur,     *
+002010*                  hors code, reutilisee telle quelle par la     *
+002020*                  creation (2100) et par la modification (3000) *
+002030*                  ou le code est deja connu par la lecture clef. *
+002040*----------------------------------------------------------------*
+002050 2150-SAISIR-CHAMPS-COUREUR.
+002060     DISPLAY "Code civilite : ".
+002070     MOVE ZEROES TO WCODCIV
+002080     ACCEPT WCODCIV
+002090     DISPLAY "Nom : ".
+002100     MOVE SPACES TO WNOM
+002110     ACCEPT WNOM
+002120     DISPLAY "Prenom : ".
+002130     MOVE SPACES TO WPRENOM
+002140     ACCEPT WPRENOM
+002150     DISPLAY "Code adresse (000 si aucune) : ".
+002160     MOVE ZEROES TO WCODADR
+002170     ACCEPT WCODADR
+002180     IF WCODADR NOT = 0
+002190         DISPLAY "Rue : "
+002200         MOVE SPACES TO WRUE
+002210         ACCEPT WRUE
+002220         DISPLAY "Code postal : "
+002230         MOVE SPACES TO WCODPOST
+002240         ACCEPT WCODPOST
+002250         DISPLAY "Ville : "
+002260         MOVE SPACES TO WVILLE
+002270         ACCEPT WVILLE
+002280         DISPLAY "Telephone : "
+002290         MOVE SPACES TO WTEL
+002300         ACCEPT WTEL
+002310     END-IF
+002320     DISPLAY "Total km deja faits : ".
+002330     MOVE ZEROES TO WTOTKM
+002340     ACCEPT WTOTKM
+002350     DISPLAY "Code entraineur (000 si aucun) : ".
+002360     MOVE ZEROES TO WCODENTR
+002370     ACCEPT WCODENTR.
+002380 2150-EXIT.
+002390     EXIT.
+002400
+002410*----------------------------------------------------------------*
+002420* 3000-MODIFICATION : lecture puis reecriture d'un coureur       *
+002430*----------------------------------------------------------------*
+002440 3000-MODIFICATION.
+002450     DISPLAY "Code du coureur a modifier : ".
+002460     MOVE ZEROES TO WCODCOUR
+002470     ACCEPT WCODCOUR
+002480     MOVE WCODCOUR TO CODCOUR
+002490     READ COUREUR
+002500         INVALID KEY
+002510             MOVE 'FALSE' TO WTROUVE
+002520         NOT INVALID KEY
+002530             MOVE 'TRUE ' TO WTROUVE
+002540     END-READ
+002550     IF COUREUR-TROUVE
+002560         DISPLAY "Coureur " WCODCOUR " (code inchange)."
+002570         PERFORM 2150-SAISIR-CHAMPS-COUREUR THRU 2150-EXIT
+002580         PERFORM 7000-CONTROLER-CODCIV THRU 7000-EXIT
+002590         PERFORM 7100-CONTROLER-CODENTR THRU 7100-EXIT
+002600         IF CODCIV-VALIDE AND CODENTR-VALIDE
+002610             MOVE WCODCIV  TO CODCIV OF COUREUR-REC
+002620             MOVE WNOM     TO NOM OF COUREUR-REC
+002630             MOVE WPRENOM  TO PRENOM OF COUREUR-REC
+002640             MOVE WCODADR  TO CODADR OF COUREUR-REC
+002650             MOVE WTOTKM   TO TOTAL-KM-FAITS
+002660             MOVE WCODENTR TO CODENTR OF COUREUR-REC
+002670             REWRITE COUREUR-REC
+002680             DISPLAY "Coureur modifie."
+002690             PERFORM 7200-ENREGISTRER-ADRESSE THRU 7200-EXIT
+002700         ELSE
+002710             DISPLAY "Modification refusee, CODCIV ou CODENTR "
+002720                 "invalide."
+002730         END-IF
+002740     ELSE
+002750         DISPLAY "Ce coureur n'existe pas."
+002760     END-IF.
+002770 3000-EXIT.
+002780     EXIT.
+002790
+002800*----------------------------------------------------------------*
+002810* 4000-SUPPRESSION : suppression d'un coureur                    *
+002820*----------------------------------------------------------------*
+002830 4000-SUPPRESSION.
+002840     DISPLAY "Code du coureur a supprimer : ".
+002850     MOVE ZEROES TO WCODCOUR
+002860     ACCEPT WCODCOUR
+002870     MOVE WCODCOUR TO CODCOUR
+002880     DELETE COUREUR
+002890         INVALID KEY
+002900             DISPLAY "Ce coureur n'existe pas."
+002910         NOT INVALID KEY
+002920             DISPLAY "Coureur supprime."
+002930     END-DELETE.
+002940 4000-EXIT.
+002950     EXIT.
+002960
+002970*----------------------------------------------------------------*
+002980* 5000-INTERROGATION : affichage d'un coureur                    *
+002990*----------------------------------------------------------------*
+003000 5000-INTERROGATION.
+003010     DISPLAY "Code du coureur a consulter : ".
+003020     MOVE ZEROES TO WCODCOUR
+003030     ACCEPT WCODCOUR
+003040     MOVE WCODCOUR TO CODCOUR
+003050     READ COUREUR
+003060         INVALID KEY
+003070             DISPLAY "Ce coureur n'existe pas."
+003080         NOT INVALID KEY
+003090             DISPLAY "Code   : " CODCOUR
+003100             DISPLAY "Civ.   : " CODCIV OF COUREUR-REC
+003110             DISPLAY "Nom    : " NOM OF COUREUR-REC
+003120             DISPLAY "Prenom : " PRENOM OF COUREUR-REC
+003130             DISPLAY "Adresse: " CODADR OF COUREUR-REC
+003140             PERFORM 7300-AFFICHER-ADRESSE THRU 7300-EXIT
+003150             DISPLAY "Km     : " TOTAL-KM-FAITS
+003160             DISPLAY "Entr.  : " CODENTR OF COUREUR-REC
+003170     END-READ.
+003180 5000-EXIT.
+003190     EXIT.
+003200
+003210*----------------------------------------------------------------*
+003220* 7000-CONTROLER-CODCIV : CODCIV doit exister dans CIVILITE      *
+003230*----------------------------------------------------------------*
+003240 7000-CONTROLER-CODCIV.
+003250     MOVE WCODCIV TO CODCIV OF CIVILITE-REC
+003260     READ CIVILITE
+003270         INVALID KEY
+003280             MOVE 'FALSE' TO WCIVOK
+003290             DISPLAY "Code civilite inconnu."
+003300         NOT INVALID KEY
+003310             MOVE 'TRUE ' TO WCIVOK
+003320     END-READ.
+003330 7000-EXIT.
+003340     EXIT.
+003350
+003360*----------------------------------------------------------------*
+003370* 7100-CONTROLER-CODENTR : CODENTR doit exister dans ENTRAINEUR  *
+003380*                          sauf la valeur 000 (aucun entraineur) *
+003390*----------------------------------------------------------------*
+003400 7100-CONTROLER-CODENTR.
+003410     IF WCODENTR = 0
+003420         MOVE 'TRUE ' TO WENTROK
+003430     ELSE
+003440         MOVE WCODENTR TO CODENTR OF ENTRAINEUR-REC
+003450         READ ENTRAINEUR
+003460             INVALID KEY
+003470                 MOVE 'FALSE' TO WENTROK
+003480                 DISPLAY "Code entraineur inconnu."
+003490             NOT INVALID KEY
+003500                 MOVE 'TRUE ' TO WENTROK
+003510         END-READ
+003520     END-IF.
+003530 7100-EXIT.
+003540     EXIT.
+003550
+003560*----------------------------------------------------------------*
+003570* 7200-ENREGISTRER-ADRESSE : ecrit ou met a jour la fiche        *
+003580*                  d'adresse du coureur si un CODADR a ete saisi *
+003590*----------------------------------------------------------------*
+003600 7200-ENREGISTRER-ADRESSE.
+003610     IF WCODADR NOT = 0
+003620         MOVE WCODADR  TO CODADR OF ADRESSE-REC
+003630         MOVE WRUE     TO RUE
+003640         MOVE WCODPOST TO CODE-POSTAL
+003650         MOVE WVILLE   TO VILLE
+003660         MOVE WTEL     TO TELEPHONE OF ADRESSE-REC
+003670         WRITE ADRESSE-REC
+003680             INVALID KEY
+003690                 MOVE 'TRUE ' TO WADR-DEJA
+003700             NOT INVALID KEY
+003710                 MOVE 'FALSE' TO WADR-DEJA
+003720         END-WRITE
+003730         IF ADRESSE-DEJA-PRESENTE
+003740             REWRITE ADRESSE-REC
+003750         END-IF
+003760     END-IF.
+003770 7200-EXIT.
+003780     EXIT.
+003790
+003800*----------------------------------------------------------------*
+003810* 7300-AFFICHER-ADRESSE : affiche la fiche d'adresse du coureur  *
+003820*                  courant si elle existe                        *
+003830*----------------------------------------------------------------*
+003840 7300-AFFICHER-ADRESSE.
+003850     IF CODADR OF COUREUR-REC = 0
+003860         CONTINUE
+003870     ELSE
+003880         MOVE CODADR OF COUREUR-REC TO CODADR OF ADRESSE-REC
+003890         READ ADRESSE
+003900             INVALID KEY
+003910                 MOVE 'FALSE' TO WADRTROUVE
+003920                 DISPLAY "  (fiche adresse introuvable)"
+003930             NOT INVALID KEY
+003940                 MOVE 'TRUE ' TO WADRTROUVE
+003950                 DISPLAY "  Rue    : " RUE
+003960                 DISPLAY "  CP/Ville : " CODE-POSTAL " " VILLE
+003970                 DISPLAY "  Tel    : " TELEPHONE OF ADRESSE-REC
+003980         END-READ
+003990     END-IF.
+004000 7300-EXIT.
+004010     EXIT.
+004020
