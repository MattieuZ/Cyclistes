@@ -1,161 +1,372 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. F0.
-       AUTHOR. G3.
-       DATE-WRITTEN. 01/04/2016.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE CONTROL.
-       		SELECT COUREUR ASSIGN TO 'COUREUR.SQL'
-       			ORGANIZATION IS INDEXED
-       			ACCESS MODE IS DYNAMIC
-       			RECORD KEY IS CODCOUR
-       			ALTERNATE RECORD KEY IS CODADR
-       			ALTERNATE RECORD KEY IS CODENTR.
-       			ALTERNATE RECORD KEY IS CODCIV.
-       		
-       		SELECT SEMAINE ASSIGN TO 'SEMAINE.SQL'
-       			ORGANIZATION IS INDEXED
-       			ACCESS MODE IS DYNAMIC
-       			RECORD KEY IS CODSEM.
-       			
-       			
-       		SELECT A-FAIRE ASSIGN TO 'A-FAIRE.SQL'
-       			ORGANIZATION IS INDEXED
-       			ACCESS MODE IS DYNAMIC
-       			RECORD KEY IS CODCOUR
-       			RECORD KEY IS CODSEM
-       			ALTERNATE RECORD KEY IS CODCOUR
-       			ALTERNATE RECORD KEY IS CODSEM.
-       			
-       		SELECT CIVILITE ASSIGN TO 'CIVILITE.SQL'
-       			ORGANIZATION IS INDEXED
-       			ACCESS MODE IS DYNAMIC
-       			RECORD KEY IS CODCIV.
-       			
-       	
-      DATA DIVISION.
-      FILE SECTION.
-      FD COUREUR.
-      01 COUREUR.
-      	02 CODCOUR PIC 9(3).
-      	02 CODCIV PIC 9(3).
-      	02 NOM PIC X(20).
-      	02 PRENOM PIC X(20).
-      	02 CODADR PIC 9(3).
-      	02 TOTAL-KM-FAITS PIC 9(5).
-      	02 CODENTR PIC 9(3).
-      	
-      FD SEMAINE.
-      01 SEMAINE.
-      	02 CODSEM PIC 9(2).
-      	02 GRANDTOUR PIC X(10).
-      	
-      FD A-FAIRE.
-      01 A-FAIRE.
-      	02 CODCOUR PIC 9(3).
-      	02 CODSEM PIC 99.
-      	02 KM-A-FAIRE PIC 9(4).
-      	02 JOUR DATE.
-      	//VERIFIER
-      	
-      FD CIVILITE.
-      01 CIVILITE.
-      	02 CODCIV PIC 9(3).
-      	02 CIVILITE PIC X(10).
-      //a vérifier
-      
-      
-      
-      
-      WORKING-STORAGE SECTION.
-      77 WCHOIX PIC 9.
-      77 WCHOIX1 PIC X.
-      77 WCHOIXFIN PIC X.
-      
-      PROCEDURE DIVISION.
-      PRINCIPAL SECTION.
-      
-      //dans entête afficher nom de l appli, fonction en cours, date du jour
-      
-      
-      AFFICHAGE_WCHOIX.
-      //affichage des deux modes disponibles dans bas de page ligne 22
-      DISPLAY 1 "Mode 1 : pour un grand tour en particulier".
-      DISPLAY 2 "Mode 2 : pour tous les grands tours".
-      FIN_AFFICHAGE_WCHOIX.
-      
-      
-      SAISIE_CHOIX.
-      //choix du mode dans bas de page ligne 23 WCHOIX
-      DISPLAY "Indiquez votre choix".
-      MOVE ZEROES TO WCHOIX.
-      ACCEPT WCHOIX.
-      FIN_SAISIE_WCHOIX.
-      
-      
-      VERIFICATION_WCHOIX.
-      //vérification du choix
-      //3 erreurs possibles donc repartir de saisie_choix
-      FIN_VERIFICATION_WCHOIX.
-      
-      
-      MODE1.
-      //mode 1 : un grand tour
-      //besoin de coureur, a faire, semaine
-      //open input
-      //affichage des tours disponibles grandtour bas de page ligne 22
-      //puis saisie du tour dans WCHOIX1 bas de page ligne 23
-      DISPLAY "Quel grand tour souhaitez-vous consulter?".
-      DISPLAY "F = France, G = Giro, V = Vuelta".
-      MOVE SPACES TO WCHOIX1.
-      ACCEPT WCHOIX1.
-      //vérification du choix 
-      //3 erreurs possibles
-      select c.codcour,s.codsem,civ.civilite,c.nom,c.prenom
-      //verifier civ.civilite
-      //pertinence de mettre l adresse?
-      from coureur c,a-faire af,semaine s, civilite civ
-      //jointure
-      where c.codcour = af.codcour
-      and s.codsem = af.codsem
-      and civ.codciv = c.codciv
-      //conditions
-      and c.codcour not in
-      (select af.codcour,s.codsem,s.grandtour from semaine s,a-faire af where s.grandtour = 'wchoix1')
-      //display le résultat dans partie médiane 
-      FIN_MODE1.
-      
-      
-      MODE2.
-      //mode 2 : tous les tours
-      //open input
-      select c.codcour,s.codsem,civ.civilite,c.nom,c.prenom
-      from coureur c,a-faire af,semaine s, civilite civ
-      //jointure
-      where c.codcour = af.codcour
-      and s.codsem = af.codsem
-      and civ.codciv = c.codciv
-      //conditions a reprendre
-      and c.codcour not in af.codcour
-      //display le résultat dans partie médiane 
-      FIN_MODE2.
-      
-      
-      CHOIX_FINAL.
-      //fin donc proposer menu ou quitter dans bas de page ligne 22
-      DISPLAY "Saisissez m pour retourner au menu et q pour quitter le programme.".
-      //choix ligne 23 ; WCHOIXFIN 'q' ou 'm'
-      MOVE SPACES TO WCHOIXFIN.
-      ACCEPT WCHOIXFIN.
-      //verifier le choix
-      //3 erreurs possibles
-      FIN_CHOIX_FINAL.
-      
-      
-      
-      
-      
-      
-      
-       
\ No newline at end of file
+000100*================================================================*
+000110* F0        - Affichage des coureurs oisifs (sans plan          *
+000120*             d'entrainement) pour un grand tour, ou pour       *
+000130*             l'ensemble des grands tours.                      *
+000140*================================================================*
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. F0.
+000170 AUTHOR. G3.
+000180 DATE-WRITTEN. 01/04/2016.
+000190 DATE-COMPILED.
+000200*----------------------------------------------------------------*
+000210* HISTORIQUE DES MODIFICATIONS                                   *
+000220* DATE        AUT  DESCRIPTION                                   *
+000230* 01/04/2016  G3   Creation du programme (ebauche).              *
+000240* 08/08/2026  G3   Mode 1 reellement cablee sur COUREUR/SEMAINE/ *
+000250*                  A-FAIRE/CIVILITE ; correction du test "non    *
+000260*                  planifie" qui etait invert (un coureur ayant  *
+000270*                  un plan ressortait comme oisif) ; ajout de la *
+000280*                  pagination de l'affichage.                    *
+000290* 08/08/2026  G3   Mode 2 cable de la meme facon : un compte     *
+000300*                  d'oisifs par grand tour avant le detail.      *
+000310* 08/08/2026  G3   Le grand tour saisi (mode 1) et la liste des  *
+000320*                  grands tours parcourue (mode 2) sont          *
+000330*                  desormais verifies/obtenus depuis TOUR.SQL au *
+000340*                  lieu de la liste 'F'/'G'/'V' codee en dur.    *
+000350*----------------------------------------------------------------*
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     COPY COURSEL.
+000400     COPY SEMASEL.
+000410     COPY AFAISEL.
+000420     COPY CIVISEL.
+000430     COPY TOURSEL.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470     COPY COURFD.
+000480     COPY SEMAFD.
+000490     COPY AFAIFD.
+000500     COPY CIVIFD.
+000510     COPY TOURFD.
+000520
+000530 WORKING-STORAGE SECTION.
+000540     COPY COURSTA.
+000550     COPY SEMASTA.
+000560     COPY AFAISTA.
+000570     COPY CIVISTA.
+000580     COPY TOURSTA.
+000590 77  WMODE                   PIC X(01).
+000600 77  WFINF0                  PIC X(05)       VALUE 'FALSE'.
+000610     88  FIN-F0                               VALUE 'TRUE '.
+000620 77  WTOURCHOISI             PIC X(01).
+000630 77  WTOUROK                 PIC X(05)       VALUE 'FALSE'.
+000640     88  TOUR-VALIDE                          VALUE 'TRUE '.
+000650 77  WFIN-TOUR               PIC X(05)       VALUE 'FALSE'.
+000660     88  FIN-TOUR                             VALUE 'TRUE '.
+000670 77  WFIN-COUREUR            PIC X(05)       VALUE 'FALSE'.
+000680     88  FIN-COUREUR                          VALUE 'TRUE '.
+000690 77  WFIN-AFAIRE             PIC X(05)       VALUE 'FALSE'.
+000700     88  FIN-AFAIRE                           VALUE 'TRUE '.
+000710 77  WOISIF                  PIC X(05)       VALUE 'FALSE'.
+000720     88  COUREUR-OISIF                        VALUE 'TRUE '.
+000730 77  WCIVTROUVE              PIC X(05)       VALUE 'FALSE'.
+000740     88  CIVILITE-TROUVEE                     VALUE 'TRUE '.
+000750 77  WNB-OISIFS              PIC 9(05)       VALUE 0.
+000760 77  WNB-LIGNES-PAGE         PIC 9(02)       VALUE 0.
+000770 77  WNB-LIGNES-MAX          PIC 9(02)       VALUE 20.
+000780 77  WPAUSE                  PIC X(01).
+000790 77  WCODCOUR-COURANT        PIC 9(03).
+000795 77  WERR-OUVERTURE          PIC X(05)       VALUE 'FALSE'.
+000797     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000800
+000810 PROCEDURE DIVISION.
+000820 0000-MAINLINE SECTION.
+000830 0000-DEBUT.
+000840     OPEN INPUT COUREUR
+000850     OPEN INPUT SEMAINE
+000860     OPEN INPUT A-FAIRE
+000870     OPEN INPUT CIVILITE
+000880     OPEN INPUT TOUR
+000882     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000884     IF ERREUR-OUVERTURE
+000886         GOBACK
+000888     END-IF
+000890     PERFORM 1000-TRAITER-UN-MODE THRU 1000-EXIT
+000900         UNTIL FIN-F0
+000910     CLOSE COUREUR SEMAINE A-FAIRE CIVILITE TOUR.
+000920 0000-FIN-MAINLINE.
+000930     GOBACK.
+000935
+000937*----------------------------------------------------------------*
+000938* 0050-VERIFIER-OUVERTURES : controle le code retour de chaque   *
+000939*                  OPEN ; un fichier absent/verrouille arrete    *
+000939*                  le programme au lieu de laisser les acces     *
+000939*                  suivants se comporter n'importe comment.      *
+000939*----------------------------------------------------------------*
+000940 0050-VERIFIER-OUVERTURES.
+000941     IF WCOUSTAT NOT = '00'
+000942         DISPLAY "Erreur ouverture COUREUR, code retour "
+000943             WCOUSTAT
+000944         MOVE 'TRUE ' TO WERR-OUVERTURE
+000945     END-IF
+000946     IF WSEMSTAT NOT = '00'
+000947         DISPLAY "Erreur ouverture SEMAINE, code retour "
+000948             WSEMSTAT
+000949         MOVE 'TRUE ' TO WERR-OUVERTURE
+000950     END-IF
+000951     IF WAFASTAT NOT = '00'
+000952         DISPLAY "Erreur ouverture A-FAIRE, code retour "
+000953             WAFASTAT
+000954         MOVE 'TRUE ' TO WERR-OUVERTURE
+000955     END-IF
+000956     IF WCIVSTAT NOT = '00'
+000957         DISPLAY "Erreur ouverture CIVILITE, code retour "
+000958             WCIVSTAT
+000959         MOVE 'TRUE ' TO WERR-OUVERTURE
+000960     END-IF
+000961     IF WTOUSTAT NOT = '00'
+000962         DISPLAY "Erreur ouverture TOUR, code retour "
+000963             WTOUSTAT
+000964         MOVE 'TRUE ' TO WERR-OUVERTURE
+000965     END-IF.
+000966 0050-EXIT.
+000967     EXIT.
+000970
+000950 1000-TRAITER-UN-MODE.
+000960     PERFORM 1100-AFFICHER-MENU-F0 THRU 1100-EXIT
+000970     PERFORM 1200-SAISIR-MODE THRU 1200-EXIT
+000980     EVALUATE WMODE
+000990         WHEN '1'
+001000             PERFORM 2000-MODE1 THRU 2000-EXIT
+001010         WHEN '2'
+001020             PERFORM 5000-MODE2 THRU 5000-EXIT
+001030         WHEN 'Q'
+001040             MOVE 'TRUE ' TO WFINF0
+001050         WHEN 'q'
+001060             MOVE 'TRUE ' TO WFINF0
+001070         WHEN OTHER
+001080             DISPLAY "Choix invalide."
+001090     END-EVALUATE.
+001100 1000-EXIT.
+001110     EXIT.
+001120
+001130 1100-AFFICHER-MENU-F0.
+001140     DISPLAY " ".
+001150     DISPLAY "--- Affichage des coureurs oisifs ---".
+001160     DISPLAY "1 - Mode 1 : pour un grand tour en particulier".
+001170     DISPLAY "2 - Mode 2 : pour tous les grands tours".
+001180     DISPLAY "Q - Retour au menu".
+001190 1100-EXIT.
+001200     EXIT.
+001210
+001220 1200-SAISIR-MODE.
+001230     DISPLAY "Indiquez votre choix : "
+001240     MOVE SPACES TO WMODE
+001250     ACCEPT WMODE.
+001260 1200-EXIT.
+001270     EXIT.
+001280
+001290*----------------------------------------------------------------*
+001300* 2000-MODE1 : coureurs oisifs pour un seul grand tour           *
+001310*----------------------------------------------------------------*
+001320 2000-MODE1.
+001330     DISPLAY "Quel grand tour souhaitez-vous consulter ?"
+001340     DISPLAY "Code du grand tour (cf. TOUR.SQL) : "
+001350     MOVE SPACES TO WTOURCHOISI
+001360     ACCEPT WTOURCHOISI
+001370     PERFORM 7000-CONTROLER-TOUR THRU 7000-EXIT
+001380     IF NOT TOUR-VALIDE
+001390         DISPLAY "Grand tour inconnu."
+001400     ELSE
+001410         MOVE 0 TO WNB-LIGNES-PAGE
+001420         PERFORM 3000-LISTER-OISIFS-POUR-TOUR THRU 3000-EXIT
+001430     END-IF.
+001440 2000-EXIT.
+001450     EXIT.
+001460
+001470*----------------------------------------------------------------*
+001480* 3000-LISTER-OISIFS-POUR-TOUR : parcourt COUREUR en entier et   *
+001490*                  affiche ceux qui n'ont aucun plan A-FAIRE sur *
+001500*                  une semaine du grand tour WTOURCHOISI.        *
+001510*----------------------------------------------------------------*
+001520 3000-LISTER-OISIFS-POUR-TOUR.
+001530     MOVE LOW-VALUES TO CODCOUR OF COUREUR-REC
+001540     START COUREUR KEY IS NOT LESS THAN CODCOUR OF COUREUR-REC
+001550         INVALID KEY
+001560             MOVE 'TRUE ' TO WFIN-COUREUR
+001570         NOT INVALID KEY
+001580             MOVE 'FALSE' TO WFIN-COUREUR
+001590     END-START
+001600     PERFORM 3100-TRAITER-UN-COUREUR THRU 3100-EXIT
+001610         UNTIL FIN-COUREUR.
+001620 3000-EXIT.
+001630     EXIT.
+001640
+001650 3100-TRAITER-UN-COUREUR.
+001660     READ COUREUR NEXT RECORD
+001670         AT END
+001680             MOVE 'TRUE ' TO WFIN-COUREUR
+001690         NOT AT END
+001700             PERFORM 3200-COUREUR-EST-OISIF THRU 3200-EXIT
+001710             IF COUREUR-OISIF
+001720                 PERFORM 4000-AFFICHER-OISIF THRU 4000-EXIT
+001730             END-IF
+001740     END-READ.
+001750 3100-EXIT.
+001760     EXIT.
+001770
+001780*----------------------------------------------------------------*
+001790* 3200-COUREUR-EST-OISIF : un coureur est oisif pour le grand    *
+001800*                  tour choisi s'il n'a aucune ligne A-FAIRE     *
+001810*                  dont la semaine appartient a ce grand tour.   *
+001820*----------------------------------------------------------------*
+001830 3200-COUREUR-EST-OISIF.
+001840     MOVE 'TRUE ' TO WOISIF
+001850     MOVE CODCOUR OF COUREUR-REC TO WCODCOUR-COURANT
+001860     MOVE WCODCOUR-COURANT TO CODCOUR OF A-FAIRE-REC
+001870     MOVE LOW-VALUES TO CODSEM OF A-FAIRE-REC
+001880     START A-FAIRE KEY IS NOT LESS THAN CLE-A-FAIRE
+001890         INVALID KEY
+001900             MOVE 'TRUE ' TO WFIN-AFAIRE
+001910         NOT INVALID KEY
+001920             MOVE 'FALSE' TO WFIN-AFAIRE
+001930     END-START
+001940     PERFORM 3300-EXAMINER-UN-PLAN THRU 3300-EXIT
+001950         UNTIL FIN-AFAIRE.
+001960 3200-EXIT.
+001970     EXIT.
+001980
+001990 3300-EXAMINER-UN-PLAN.
+002000     READ A-FAIRE NEXT RECORD
+002010         AT END
+002020             MOVE 'TRUE ' TO WFIN-AFAIRE
+002030         NOT AT END
+002040             IF CODCOUR OF A-FAIRE-REC NOT = WCODCOUR-COURANT
+002050                 MOVE 'TRUE ' TO WFIN-AFAIRE
+002060             ELSE
+002070                 MOVE CODSEM OF A-FAIRE-REC
+002080                     TO CODSEM OF SEMAINE-REC
+002090                 READ SEMAINE
+002100                     INVALID KEY
+002110                         CONTINUE
+002120                     NOT INVALID KEY
+002130                         IF GRANDTOUR = WTOURCHOISI
+002140                             MOVE 'FALSE' TO WOISIF
+002150                             MOVE 'TRUE ' TO WFIN-AFAIRE
+002160                         END-IF
+002170                 END-READ
+002180             END-IF
+002190     END-READ.
+002200 3300-EXIT.
+002210     EXIT.
+002220
+002230*----------------------------------------------------------------*
+002240* 4000-AFFICHER-OISIF : une ligne de detail, avec        *
+002250*                  pagination toutes les WNB-LIGNES-MAX lignes.  *
+002260*----------------------------------------------------------------*
+002270 4000-AFFICHER-OISIF.
+002280     MOVE CODCIV OF COUREUR-REC TO CODCIV OF CIVILITE-REC
+002290     READ CIVILITE
+002300         INVALID KEY
+002310             MOVE 'FALSE' TO WCIVTROUVE
+002320         NOT INVALID KEY
+002330             MOVE 'TRUE ' TO WCIVTROUVE
+002340     END-READ
+002350     IF CIVILITE-TROUVEE
+002360         DISPLAY CODCOUR OF COUREUR-REC " " CIVILITE-LIB " "
+002370             NOM " " PRENOM
+002380     ELSE
+002390         DISPLAY CODCOUR OF COUREUR-REC " " NOM " " PRENOM
+002400     END-IF
+002410     ADD 1 TO WNB-LIGNES-PAGE
+002420     IF WNB-LIGNES-PAGE >= WNB-LIGNES-MAX
+002430         DISPLAY "--- Appuyez sur Entree pour continuer ---"
+002440         ACCEPT WPAUSE
+002450         MOVE 0 TO WNB-LIGNES-PAGE
+002460     END-IF.
+002470 4000-EXIT.
+002480     EXIT.
+002490
+002500*----------------------------------------------------------------*
+002510* 5000-MODE2 : compte d'oisifs par grand tour, puis le detail    *
+002520*              pour chacun.  La liste des grands tours est       *
+002530*              parcourue directement dans TOUR.SQL.              *
+002540*----------------------------------------------------------------*
+002550 5000-MODE2.
+002560     MOVE LOW-VALUES TO CODTOUR OF TOUR-REC
+002570     START TOUR KEY IS NOT LESS THAN CODTOUR OF TOUR-REC
+002580         INVALID KEY
+002590             MOVE 'TRUE ' TO WFIN-TOUR
+002600         NOT INVALID KEY
+002610             MOVE 'FALSE' TO WFIN-TOUR
+002620     END-START
+002630     PERFORM 5100-COMPTER-UN-TOUR THRU 5100-EXIT
+002640         UNTIL FIN-TOUR
+002650     DISPLAY " ".
+002660     DISPLAY "--- Detail par grand tour ---".
+002670     MOVE LOW-VALUES TO CODTOUR OF TOUR-REC
+002680     START TOUR KEY IS NOT LESS THAN CODTOUR OF TOUR-REC
+002690         INVALID KEY
+002700             MOVE 'TRUE ' TO WFIN-TOUR
+002710         NOT INVALID KEY
+002720             MOVE 'FALSE' TO WFIN-TOUR
+002730     END-START
+002740     PERFORM 5200-DETAILLER-UN-TOUR THRU 5200-EXIT
+002750         UNTIL FIN-TOUR.
+002760 5000-EXIT.
+002770     EXIT.
+002780
+002790 5100-COMPTER-UN-TOUR.
+002800     READ TOUR NEXT RECORD
+002810         AT END
+002820             MOVE 'TRUE ' TO WFIN-TOUR
+002830         NOT AT END
+002840             MOVE CODTOUR OF TOUR-REC TO WTOURCHOISI
+002850             MOVE 0 TO WNB-OISIFS
+002860             MOVE LOW-VALUES TO CODCOUR OF COUREUR-REC
+002870             START COUREUR KEY IS NOT LESS THAN
+002875                 CODCOUR OF COUREUR-REC
+002880                 INVALID KEY
+002890                     MOVE 'TRUE ' TO WFIN-COUREUR
+002900                 NOT INVALID KEY
+002910                     MOVE 'FALSE' TO WFIN-COUREUR
+002920             END-START
+002930             PERFORM 5110-COMPTER-UN-COUREUR THRU 5110-EXIT
+002940                 UNTIL FIN-COUREUR
+002950             DISPLAY "Tour " WTOURCHOISI " : " WNB-OISIFS
+002960                 " coureur(s) oisif(s).".
+002970 5100-EXIT.
+002980     EXIT.
+002990
+003000 5110-COMPTER-UN-COUREUR.
+003010     READ COUREUR NEXT RECORD
+003020         AT END
+003030             MOVE 'TRUE ' TO WFIN-COUREUR
+003040         NOT AT END
+003050             PERFORM 3200-COUREUR-EST-OISIF THRU 3200-EXIT
+003060             IF COUREUR-OISIF
+003070                 ADD 1 TO WNB-OISIFS
+003080             END-IF
+003090     END-READ.
+003100 5110-EXIT.
+003110     EXIT.
+003120
+003130 5200-DETAILLER-UN-TOUR.
+003140     READ TOUR NEXT RECORD
+003150         AT END
+003160             MOVE 'TRUE ' TO WFIN-TOUR
+003170         NOT AT END
+003180             MOVE CODTOUR OF TOUR-REC TO WTOURCHOISI
+003190             DISPLAY " "
+003200             DISPLAY "Grand tour " WTOURCHOISI " :"
+003210             MOVE 0 TO WNB-LIGNES-PAGE
+003220             PERFORM 3000-LISTER-OISIFS-POUR-TOUR THRU 3000-EXIT
+003230     END-READ.
+003240 5200-EXIT.
+003250     EXIT.
+003260
+003270*----------------------------------------------------------------*
+003280* 7000-CONTROLER-TOUR : WTOURCHOISI doit exister dans TOUR.SQL   *
+003290*----------------------------------------------------------------*
+003300 7000-CONTROLER-TOUR.
+003310     MOVE WTOURCHOISI TO CODTOUR OF TOUR-REC
+003320     READ TOUR
+003330         INVALID KEY
+003340             MOVE 'FALSE' TO WTOUROK
+003350         NOT INVALID KEY
+003360             MOVE 'TRUE ' TO WTOUROK
+003370     END-READ.
+003380 7000-EXIT.
+003390     EXIT.
