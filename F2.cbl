@@ -0,0 +1,382 @@
+000100*================================================================*
+000110* F2        - Saisie des plans d'entrainement hebdomadaires.     *
+000120*             Alimente A-FAIRE.SQL (km a faire / jour prevu)     *
+000130*             pour un coureur et une semaine donnes.  CODCOUR    *
+000140*             est controle contre COUREUR et CODSEM contre       *
+000150*             SEMAINE avant toute sauvegarde, comme le fait deja *
+000160*             F1 pour CODCIV et CODENTR.  La saisie balaie       *
+000170*             COUREUR par CODCOUR croissant pour la semaine      *
+000180*             demandee, afin que le point de controle puisse     *
+000190*             reellement sauter les coureurs deja traites.       *
+000200*================================================================*
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. F2.
+000230 AUTHOR. G3.
+000240 DATE-WRITTEN. 08/08/2026.
+000250 DATE-COMPILED.
+000260*----------------------------------------------------------------*
+000270* HISTORIQUE DES MODIFICATIONS                                   *
+000280* DATE        AUT  DESCRIPTION                                   *
+000290* 08/08/2026  G3   Creation du programme (option 2 du menu).     *
+000300* 08/08/2026  G3   Ajout du point de controle / reprise pour la *
+000310*                  saisie en serie (fichier F2-CHECKPOINT).     *
+000320* 08/08/2026  G3   La reprise positionne desormais reellement   *
+000330*                  le balayage de COUREUR apres CKPT-CODCOUR au *
+000340*                  lieu de se contenter de l'afficher.           *
+000345* 09/08/2026  G3   La reprise est ignoree si le point de        *
+000346*                  controle provient d'une autre semaine que    *
+000347*                  celle saisie pour ce lot.                     *
+000350*----------------------------------------------------------------*
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     COPY AFAISEL.
+000400     COPY SEMASEL.
+000410     COPY COURSEL.
+000420     COPY CKPTSEL.
+000430     COPY TOURSEL.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470     COPY AFAIFD.
+000480     COPY SEMAFD.
+000490     COPY COURFD.
+000500     COPY CKPTFD.
+000510     COPY TOURFD.
+000520
+000530 WORKING-STORAGE SECTION.
+000540     COPY AFAISTA.
+000550     COPY SEMASTA.
+000560     COPY COURSTA.
+000570     COPY CKPTSTA.
+000580     COPY TOURSTA.
+000590 77  WTOUROK                 PIC X(05)       VALUE 'FALSE'.
+000600     88  TOUR-VALIDE                          VALUE 'TRUE '.
+000610 77  WFINF2                  PIC X(05)       VALUE 'FALSE'.
+000620     88  FIN-F2                               VALUE 'TRUE '.
+000630 77  WCODCOUR                PIC 9(03).
+000640 77  WCODSEM                 PIC 9(02).
+000650 77  WKMAFAIRE               PIC 9(04).
+000660 77  WJOUR                   PIC 9(08).
+000670 77  WKM-MAX                 PIC 9(04)       VALUE 1000.
+000680 77  WSEMOK                  PIC X(05)       VALUE 'FALSE'.
+000690     88  CODSEM-VALIDE                        VALUE 'TRUE '.
+000700 77  WKMOK                   PIC X(05)       VALUE 'FALSE'.
+000710     88  KM-A-FAIRE-VALIDE                    VALUE 'TRUE '.
+000720 77  WDEJA-PLANIFIE          PIC X(05)       VALUE 'FALSE'.
+000730     88  SEMAINE-DEJA-PLANIFIEE               VALUE 'TRUE '.
+000740 77  WCKPTROUVE              PIC X(05)       VALUE 'FALSE'.
+000750     88  CHECKPOINT-TROUVE                    VALUE 'TRUE '.
+000760 77  WCKPT-DEJA              PIC X(05)       VALUE 'FALSE'.
+000770     88  CHECKPOINT-DEJA-PRESENT              VALUE 'TRUE '.
+000780 77  WREPRISE-CHOIX          PIC X(01)       VALUE 'N'.
+000790 77  WARRET-CHOIX            PIC X(01).
+000800 77  WDATEJOUR               PIC 9(08).
+000810 77  WHEURE                  PIC 9(06).
+000820 77  WDATEHEURE              PIC 9(14).
+000830 77  WERR-OUVERTURE          PIC X(05)       VALUE 'FALSE'.
+000840     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000850
+000860 PROCEDURE DIVISION.
+000870 0000-MAINLINE SECTION.
+000880 0000-DEBUT.
+000890     OPEN I-O A-FAIRE
+000900     OPEN INPUT SEMAINE
+000910     OPEN INPUT TOUR
+000920     OPEN INPUT COUREUR
+000930     OPEN I-O F2-CHECKPOINT
+000940     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000950     IF ERREUR-OUVERTURE
+000960         GOBACK
+000970     END-IF
+000980     PERFORM 9000-INITIALISATION-CHECKPOINT THRU 9000-EXIT
+000990     PERFORM 0500-SAISIR-SEMAINE THRU 0500-EXIT
+001000     IF CODSEM-VALIDE
+001010         PERFORM 0600-POSITIONNER-BALAYAGE THRU 0600-EXIT
+001020         PERFORM 1000-TRAITER-UNE-SAISIE THRU 1000-EXIT
+001030             UNTIL FIN-F2
+001040     END-IF
+001050     CLOSE A-FAIRE SEMAINE COUREUR TOUR F2-CHECKPOINT.
+001060 0000-FIN-MAINLINE.
+001070     GOBACK.
+001080
+001090 0050-VERIFIER-OUVERTURES.
+001100     IF WAFASTAT NOT = '00'
+001110         DISPLAY "Erreur ouverture A-FAIRE, code retour "
+001120             WAFASTAT
+001130         MOVE 'TRUE ' TO WERR-OUVERTURE
+001140     END-IF
+001150     IF WSEMSTAT NOT = '00'
+001160         DISPLAY "Erreur ouverture SEMAINE, code retour "
+001170             WSEMSTAT
+001180         MOVE 'TRUE ' TO WERR-OUVERTURE
+001190     END-IF
+001200     IF WTOUSTAT NOT = '00'
+001210         DISPLAY "Erreur ouverture TOUR, code retour "
+001220             WTOUSTAT
+001230         MOVE 'TRUE ' TO WERR-OUVERTURE
+001240     END-IF
+001250     IF WCOUSTAT NOT = '00'
+001260         DISPLAY "Erreur ouverture COUREUR, code retour "
+001270             WCOUSTAT
+001280         MOVE 'TRUE ' TO WERR-OUVERTURE
+001290     END-IF
+001300     IF WCKPSTAT NOT = '00'
+001310         DISPLAY "Erreur ouverture F2-CHECKPOINT, code retour "
+001320             WCKPSTAT
+001330         MOVE 'TRUE ' TO WERR-OUVERTURE
+001340     END-IF.
+001350 0050-EXIT.
+001360     EXIT.
+001370
+001380*----------------------------------------------------------------*
+001390* 0500-SAISIR-SEMAINE : la semaine a planifier est demandee une  *
+001400*                  seule fois pour tout le lot ; chaque coureur  *
+001410*                  du balayage recoit son propre km/jour pour    *
+001420*                  cette meme semaine.                           *
+001430*----------------------------------------------------------------*
+001440 0500-SAISIR-SEMAINE.
+001450     DISPLAY " ".
+001460     DISPLAY "--- Saisie en serie des plans d'entrainement ---".
+001470     DISPLAY "Code semaine a planifier pour le groupe : ".
+001480     MOVE ZEROES TO WCODSEM
+001490     ACCEPT WCODSEM
+001500     PERFORM 7100-CONTROLER-CODSEM THRU 7100-EXIT
+001510     IF NOT CODSEM-VALIDE
+001520         DISPLAY "Semaine invalide, saisie en serie annulee."
+001530     END-IF.
+001540 0500-EXIT.
+001550     EXIT.
+001560
+001570*----------------------------------------------------------------*
+001580* 0600-POSITIONNER-BALAYAGE : positionne le balayage de COUREUR  *
+001590*                  au debut du fichier, ou juste apres           *
+001600*                  CKPT-CODCOUR si l'operateur a choisi de       *
+001610*                  reprendre au point de controle. Un point de   *
+001620*                  controle laisse par une autre semaine est     *
+001630*                  ignore : on ne reprend qu'un balayage de la   *
+001640*                  meme semaine que celle venant d'etre saisie.  *
+001650*----------------------------------------------------------------*
+001660 0600-POSITIONNER-BALAYAGE.
+001670     IF (WREPRISE-CHOIX = 'O' OR WREPRISE-CHOIX = 'o')
+001680             AND CKPT-CODSEM NOT = WCODSEM
+001690         DISPLAY "Point de controle pour une autre semaine ("
+001700             CKPT-CODSEM ") ; reprise ignoree, nouvelle serie."
+001710         MOVE 'N' TO WREPRISE-CHOIX
+001720     END-IF
+001730     IF WREPRISE-CHOIX = 'O' OR WREPRISE-CHOIX = 'o'
+001740         MOVE CKPT-CODCOUR TO CODCOUR OF COUREUR-REC
+001750         START COUREUR KEY IS GREATER THAN CODCOUR OF COUREUR-REC
+001760             INVALID KEY
+001770                 MOVE 'TRUE ' TO WFINF2
+001780                 DISPLAY "Plus aucun coureur apres le point de "
+001790                     "reprise."
+001800             NOT INVALID KEY
+001810                 MOVE 'FALSE' TO WFINF2
+001820         END-START
+001830     ELSE
+001840         MOVE LOW-VALUES TO CODCOUR OF COUREUR-REC
+001850         START COUREUR KEY IS NOT LESS THAN CODCOUR OF COUREUR-REC
+001860             INVALID KEY
+001870                 MOVE 'TRUE ' TO WFINF2
+001880                 DISPLAY "Aucun coureur dans le fichier."
+001890             NOT INVALID KEY
+001900                 MOVE 'FALSE' TO WFINF2
+001910         END-START
+001920     END-IF.
+001930 0600-EXIT.
+001940     EXIT.
+001950
+001960 1000-TRAITER-UNE-SAISIE.
+001970     READ COUREUR NEXT RECORD
+001980         AT END
+001990             MOVE 'TRUE ' TO WFINF2
+002000         NOT AT END
+002010             MOVE CODCOUR OF COUREUR-REC TO WCODCOUR
+002020             DISPLAY " "
+002030             DISPLAY "Coureur " WCODCOUR " " NOM OF COUREUR-REC
+002040                 " " PRENOM OF COUREUR-REC
+002050             PERFORM 1200-SAISIR-PLAN THRU 1200-EXIT
+002060             IF WKMAFAIRE = 0
+002070                 DISPLAY "Coureur laisse sans plan cette semaine."
+002080             ELSE
+002090                 PERFORM 7200-CONTROLER-KM-A-FAIRE THRU 7200-EXIT
+002100                 IF KM-A-FAIRE-VALIDE
+002110                     PERFORM 8000-ENREGISTRER-PLAN THRU 8000-EXIT
+002120                 ELSE
+002130                     DISPLAY "Saisie refusee, plan non "
+002140                         "enregistre."
+002150                 END-IF
+002160             END-IF
+002170             IF NOT FIN-F2
+002180                 PERFORM 1300-DEMANDER-ARRET THRU 1300-EXIT
+002190             END-IF
+002200     END-READ.
+002210 1000-EXIT.
+002220     EXIT.
+002230
+002240 1200-SAISIR-PLAN.
+002250     DISPLAY "Km a parcourir dans la semaine (0 pour ne rien "
+002260         "planifier pour ce coureur) : ".
+002270     MOVE ZEROES TO WKMAFAIRE
+002280     ACCEPT WKMAFAIRE
+002290     IF WKMAFAIRE NOT = 0
+002300         DISPLAY "Jour prevu (AAAAMMJJ) : "
+002310         MOVE ZEROES TO WJOUR
+002320         ACCEPT WJOUR
+002330     END-IF.
+002340 1200-EXIT.
+002350     EXIT.
+002360
+002370*----------------------------------------------------------------*
+002380* 1300-DEMANDER-ARRET : permet d'interrompre la saisie en serie  *
+002390*                  avant la fin du fichier COUREUR.              *
+002400*----------------------------------------------------------------*
+002410 1300-DEMANDER-ARRET.
+002420     DISPLAY "Arreter la saisie en serie ? (O/N, defaut N) : ".
+002430     MOVE SPACES TO WARRET-CHOIX
+002440     ACCEPT WARRET-CHOIX
+002450     IF WARRET-CHOIX = 'O' OR WARRET-CHOIX = 'o'
+002460         MOVE 'TRUE ' TO WFINF2
+002470     END-IF.
+002480 1300-EXIT.
+002490     EXIT.
+002500
+002510*----------------------------------------------------------------*
+002520* 7100-CONTROLER-CODSEM : CODSEM doit exister dans SEMAINE, et   *
+002530*                  le grand tour qu'elle reference doit exister  *
+002540*                  dans TOUR.SQL (GRANDTOUR n'est pas saisi ici, *
+002550*                  il est controle a travers SEMAINE).           *
+002560*----------------------------------------------------------------*
+002570 7100-CONTROLER-CODSEM.
+002580     MOVE WCODSEM TO CODSEM OF SEMAINE-REC
+002590     READ SEMAINE
+002600         INVALID KEY
+002610             MOVE 'FALSE' TO WSEMOK
+002620             DISPLAY "Code semaine inconnu."
+002630         NOT INVALID KEY
+002640             MOVE 'TRUE ' TO WSEMOK
+002650     END-READ
+002660     IF CODSEM-VALIDE
+002670         PERFORM 7150-CONTROLER-GRANDTOUR THRU 7150-EXIT
+002680         IF NOT TOUR-VALIDE
+002690             MOVE 'FALSE' TO WSEMOK
+002700             DISPLAY "Grand tour de cette semaine inconnu."
+002710         END-IF
+002720     END-IF.
+002730 7100-EXIT.
+002740     EXIT.
+002750
+002760*----------------------------------------------------------------*
+002770* 7150-CONTROLER-GRANDTOUR : le GRANDTOUR de la semaine validee  *
+002780*                  doit exister dans TOUR.SQL.                   *
+002790*----------------------------------------------------------------*
+002800 7150-CONTROLER-GRANDTOUR.
+002810     MOVE GRANDTOUR TO CODTOUR OF TOUR-REC
+002820     READ TOUR
+002830         INVALID KEY
+002840             MOVE 'FALSE' TO WTOUROK
+002850         NOT INVALID KEY
+002860             MOVE 'TRUE ' TO WTOUROK
+002870     END-READ.
+002880 7150-EXIT.
+002890     EXIT.
+002900
+002910*----------------------------------------------------------------*
+002920* 7200-CONTROLER-KM-A-FAIRE : le km (deja connu non nul, un      *
+002930*                  zero saute la saisie du coureur) ne doit pas  *
+002940*                  etre invraisemblable.                         *
+002950*----------------------------------------------------------------*
+002960 7200-CONTROLER-KM-A-FAIRE.
+002970     IF WKMAFAIRE > WKM-MAX
+002980         MOVE 'FALSE' TO WKMOK
+002990         DISPLAY "Kilometrage invraisemblable refuse."
+003000     ELSE
+003010         MOVE 'TRUE ' TO WKMOK
+003020     END-IF.
+003030 7200-EXIT.
+003040     EXIT.
+003050
+003060*----------------------------------------------------------------*
+003070* 8000-ENREGISTRER-PLAN : ecriture (ou maj) de la semaine        *
+003080*                          planifiee pour le coureur             *
+003090*----------------------------------------------------------------*
+003100 8000-ENREGISTRER-PLAN.
+003110     MOVE WCODCOUR  TO CODCOUR OF A-FAIRE-REC
+003120     MOVE WCODSEM   TO CODSEM OF A-FAIRE-REC
+003130     MOVE WKMAFAIRE TO KM-A-FAIRE
+003140     MOVE WJOUR     TO JOUR OF A-FAIRE-REC
+003150     WRITE A-FAIRE-REC
+003160         INVALID KEY
+003170             MOVE 'TRUE ' TO WDEJA-PLANIFIE
+003180         NOT INVALID KEY
+003190             MOVE 'FALSE' TO WDEJA-PLANIFIE
+003200             DISPLAY "Plan enregistre."
+003210     END-WRITE
+003220     IF SEMAINE-DEJA-PLANIFIEE
+003230         REWRITE A-FAIRE-REC
+003240         DISPLAY "Plan de la semaine mis a jour."
+003250     END-IF
+003260     PERFORM 8100-MAJ-CHECKPOINT THRU 8100-EXIT.
+003270 8000-EXIT.
+003280     EXIT.
+003290
+003300*----------------------------------------------------------------*
+003310* 8100-MAJ-CHECKPOINT : memorise le dernier coureur/semaine      *
+003320*                       enregistre pour permettre une reprise    *
+003330*----------------------------------------------------------------*
+003340 8100-MAJ-CHECKPOINT.
+003350     MOVE '01' TO CODCKPT OF F2-CHECKPOINT-REC
+003360     MOVE WCODCOUR TO CKPT-CODCOUR
+003370     MOVE WCODSEM TO CKPT-CODSEM
+003380     ACCEPT WDATEJOUR FROM DATE YYYYMMDD
+003390     ACCEPT WHEURE FROM TIME
+003400     COMPUTE WDATEHEURE = WDATEJOUR * 1000000 + WHEURE
+003410     MOVE WDATEHEURE TO CKPT-DATE-HEURE
+003420     WRITE F2-CHECKPOINT-REC
+003430         INVALID KEY
+003440             MOVE 'TRUE ' TO WCKPT-DEJA
+003450         NOT INVALID KEY
+003460             MOVE 'FALSE' TO WCKPT-DEJA
+003470     END-WRITE
+003480     IF CHECKPOINT-DEJA-PRESENT
+003490         REWRITE F2-CHECKPOINT-REC
+003500     END-IF.
+003510 8100-EXIT.
+003520     EXIT.
+003530
+003540*----------------------------------------------------------------*
+003550* 9000-INITIALISATION-CHECKPOINT : relit le point de controle    *
+003560*                       laisse par une session precedente et     *
+003570*                       propose de reprendre a partir de celui-ci*
+003580*----------------------------------------------------------------*
+003590 9000-INITIALISATION-CHECKPOINT.
+003600     MOVE '01' TO CODCKPT OF F2-CHECKPOINT-REC
+003610     READ F2-CHECKPOINT
+003620         INVALID KEY
+003630             MOVE 'FALSE' TO WCKPTROUVE
+003640         NOT INVALID KEY
+003650             MOVE 'TRUE ' TO WCKPTROUVE
+003660     END-READ
+003670     IF CHECKPOINT-TROUVE
+003680         DISPLAY "Point de controle trouve."
+003690         DISPLAY "Dernier coureur traite : " CKPT-CODCOUR
+003700         DISPLAY "Derniere semaine traitee : " CKPT-CODSEM
+003710         DISPLAY "Horodatage : " CKPT-DATE-HEURE
+003720         DISPLAY "Reprendre a partir de ce point ? (O/N) : "
+003730         MOVE SPACES TO WREPRISE-CHOIX
+003740         ACCEPT WREPRISE-CHOIX
+003750         IF WREPRISE-CHOIX = 'O' OR WREPRISE-CHOIX = 'o'
+003760             DISPLAY "Reprise apres coureur " CKPT-CODCOUR
+003770                 " semaine " CKPT-CODSEM "."
+003780         ELSE
+003790             DISPLAY "Nouvelle serie, point de controle remis "
+003800                 "a zero."
+003810             DELETE F2-CHECKPOINT
+003820         END-IF
+003830     END-IF.
+003840 9000-EXIT.
+003850     EXIT.
+003860
+003870
+003880
