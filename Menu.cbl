@@ -1,114 +1,141 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CYCLISTE.
-       AUTHOR. G3.
-       DATE-WRITTEN. 01/04/2016.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE CONTROL.
-       		SELECT nom_logique ASSIGN TO 'nom_file'
-       			ORGANIZATION IS
-       			ACCESS MODE IS
-       			RECORD KEY IS
-       			ALTERNATE RECORD KEY IS .
-       	
-      DATA DIVISION.
-      FILE SECTION.
-      FD nom_logique.
-      NN
-      WORKING-STORAGE SECTION.
-      77 WCHOIX PIC 9.
-      77 WERREUR PIC 9 VALUE 0.
-      77 WACCEPTE PIC X(5) VALUE 'FALSE'.
-      
-      PROCEDURE DIVISION.
-      PRINCIPAL SECTION.
-      
-      AFFICHAGE_MENU.
-      //perform jusqu a erreur=3 ???ici ou avant choix? 
-      //normalement taille la fenêtre médiane suffisante pour ne pas avoir à réaficher le menu 
-      //affichage du menu
-      DISPLAY 0 "Affichage des coureurs oisifs".
-      DISPLAY 1 "Mise à jours du fichier des coureurs".
-      DISPLAY 2 "Enregistrement des programmes à effectuer".
-      DISPLAY 3 "Enregistrement des entraînements effectues".
-      DISPLAY 4 "Mise à jour des entraîneurs".
-      DISPLAY 5 "Avancement des entraînements".
-      DISPLAY 6 "Classement des coureurs".
-      DISPLAY 7 "Remise à zero des entraînements d'une semaine".
-      DISPLAY Q "Quitter".
-      //dans la partie mediane
-      //effacer le message d erreur précédent s il y en a un
-      FIN_AFFICHAGE_MENU.
-      
-      
-      SAISIE_CHOIX.
-      //perform varying Werreur FROM 0 by 1 until Waccepte=true thru verification
-      //inviter à saisir son choix
-      DISPLAY "Indiquez votre choix".
-      MOVE ZEROES TO WCHOIX.
-      ACCEPT WCHOIX.
-      //dans partie médiane
-      FIN_SAISIE_CHOIX.
-      
-      
-      VERIFICATION.
-      //vérification du choix
-      IF WCHOIX < 8 AND WCHOIX > -1
-      //j ai le droit pour -1?
-      THEN MOVE 'TRUE' TO WACCEPTE
-      //besoin de quotes autour de true?
-      ELSE IF WCHOIX = Q
-      THEN MOVE 'TRUE' TO WACCEPTE
-      ELSE DISPLAY "Choix non conforme, recommencez s'il vous plait. Il vous reste " erreur " tentatives."
-      //affichage message d erreur dans partie inférieure ligne 21
-      //MESSAGES D ERREUR DIFFERENTS SELON TYPE D ERREUR
-      //effacement des données erronées donc remise à zero de choix
-      //fait grâce au move zeroes to wchoix?
-      FIN_VERIFICATION.
-      
-      
-      APPEL_SOUS_PROGRAMMES.
-      EVALUATE CHOIX.
-      WHEN "0"
-      		CALL "F0"
-      WHEN "1"
-      		CALL "F1"
-      WHEN "2"
-      		CALL "F2"
-      WHEN "3"
-      		CALL "F3"
-      WHEN "4"
-      		CALL "F4"
-      WHEN "5"
-      		CALL "F5"
-      WHEN "6"
-      		CALL "F6"
-      WHEN "7"
-      		CALL "F7"
-      WHEN "Q"
-      		EXIT.
-      FIN_APPEL_SOUS_PROGRAMMES.
-      
-      STOP RUN.
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-       
-       
-       
\ No newline at end of file
+000100*================================================================*
+000110* CYCLISTE  - Menu principal de l'application de suivi des      *
+000120*             coureurs cyclistes.                                *
+000130*================================================================*
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. CYCLISTE.
+000160 AUTHOR. G3.
+000170 DATE-WRITTEN. 01/04/2016.
+000180 DATE-COMPILED.
+000190*----------------------------------------------------------------*
+000200* HISTORIQUE DES MODIFICATIONS                                   *
+000210* DATE        AUT  DESCRIPTION                                   *
+000220* 01/04/2016  G3   Creation du programme.                        *
+000230* 08/08/2026  G3   Correction de la boucle de saisie du choix et *
+000240*                  de l'appel des sous-programmes F1 a F7 pour   *
+000250*                  que le menu compile et s'enchaine reellement. *
+000255* 08/08/2026  G3   Ajout de l'option 8 (fiches de contact).      *
+000257* 08/08/2026  G3   Ajout de l'option 9 (controle de coherence).  *
+000260*----------------------------------------------------------------*
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290 77  WCHOIX                  PIC X(01).
+000300 77  WERREUR                 PIC 9(01)       VALUE 0.
+000310 77  WACCEPTE                PIC X(05)       VALUE 'FALSE'.
+000320     88  CHOIX-ACCEPTE                       VALUE 'TRUE '.
+000330 77  WFIN-MENU               PIC X(05)       VALUE 'FALSE'.
+000340     88  FIN-DU-MENU                         VALUE 'TRUE '.
+000350 77  WESSAIS-RESTANTS        PIC 9(01).
+000360
+000370 PROCEDURE DIVISION.
+000380 0000-MAINLINE SECTION.
+000390 0000-DEBUT.
+000400     PERFORM 9000-INITIALISATION THRU 9000-EXIT
+000410     PERFORM 1000-TRAITER-UN-CHOIX THRU 1000-EXIT
+000420         UNTIL FIN-DU-MENU
+000430     STOP RUN.
+000440 0000-FIN-MAINLINE.
+000450     EXIT.
+000460
+000470*----------------------------------------------------------------*
+000480* 1000-TRAITER-UN-CHOIX : un passage complet dans le menu        *
+000490*----------------------------------------------------------------*
+000500 1000-TRAITER-UN-CHOIX.
+000510     PERFORM 1100-AFFICHAGE-MENU THRU 1100-EXIT
+000520     PERFORM 1200-SAISIE-CHOIX THRU 1200-EXIT
+000530     IF FIN-DU-MENU
+000540         CONTINUE
+000550     ELSE
+000560         PERFORM 1300-APPEL-SOUS-PROGRAMME THRU 1300-EXIT
+000570     END-IF.
+000580 1000-EXIT.
+000590     EXIT.
+000600
+000610 1100-AFFICHAGE-MENU.
+000620     DISPLAY " ".
+000630     DISPLAY "0 - Affichage des coureurs oisifs".
+000640     DISPLAY "1 - Mise a jour du fichier des coureurs".
+000650     DISPLAY "2 - Enregistrement des programmes a effectuer".
+000660     DISPLAY "3 - Enregistrement des entrainements effectues".
+000670     DISPLAY "4 - Mise a jour des entraineurs".
+000680     DISPLAY "5 - Avancement des entrainements".
+000690     DISPLAY "6 - Classement des coureurs".
+000700     DISPLAY "7 - Remise a zero des entrainements d'une semaine".
+000705     DISPLAY "8 - Fiches de contact pour un grand tour".
+000707     DISPLAY "9 - Controle de coherence du km cumule".
+000710     DISPLAY "Q - Quitter".
+000720 1100-EXIT.
+000730     EXIT.
+000740
+000750 1200-SAISIE-CHOIX.
+000760     MOVE 'FALSE' TO WACCEPTE
+000770     MOVE 0 TO WERREUR
+000780     PERFORM 1210-SAISIR-ET-VERIFIER THRU 1210-EXIT
+000790         UNTIL CHOIX-ACCEPTE OR WERREUR = 3
+000800     IF NOT CHOIX-ACCEPTE
+000810         DISPLAY "Trop d'essais infructueux, sortie du programme."
+000820         MOVE 'TRUE ' TO WFIN-MENU
+000830     END-IF.
+000840 1200-EXIT.
+000850     EXIT.
+000860
+000870 1210-SAISIR-ET-VERIFIER.
+000880     DISPLAY "Indiquez votre choix : ".
+000890     MOVE SPACES TO WCHOIX
+000900     ACCEPT WCHOIX
+000910     PERFORM 1220-VERIFICATION THRU 1220-EXIT
+000920     IF NOT CHOIX-ACCEPTE
+000930         ADD 1 TO WERREUR
+000940         COMPUTE WESSAIS-RESTANTS = 3 - WERREUR
+000950         DISPLAY "Choix non conforme, recommencez. Il vous reste "
+000960             WESSAIS-RESTANTS " tentative(s)."
+000970     END-IF.
+000980 1210-EXIT.
+000990     EXIT.
+001000
+001010 1220-VERIFICATION.
+001020     IF WCHOIX >= '0' AND WCHOIX <= '9'
+001030         MOVE 'TRUE ' TO WACCEPTE
+001040     ELSE IF WCHOIX = 'Q' OR WCHOIX = 'q'
+001050         MOVE 'TRUE ' TO WACCEPTE
+001060         MOVE 'TRUE ' TO WFIN-MENU
+001070     ELSE
+001080         MOVE 'FALSE' TO WACCEPTE
+001090     END-IF.
+001100 1220-EXIT.
+001110     EXIT.
+001120
+001130 1300-APPEL-SOUS-PROGRAMME.
+001140     EVALUATE WCHOIX
+001150         WHEN '0'
+001160             CALL "F0"
+001170         WHEN '1'
+001180             CALL "F1"
+001190         WHEN '2'
+001200             CALL "F2"
+001210         WHEN '3'
+001220             CALL "F3"
+001230         WHEN '4'
+001240             CALL "F4"
+001250         WHEN '5'
+001260             CALL "F5"
+001270         WHEN '6'
+001280             CALL "F6"
+001290         WHEN '7'
+001300             CALL "F7"
+001305         WHEN '8'
+001306             CALL "F8"
+001307         WHEN '9'
+001308             CALL "F9"
+001310         WHEN OTHER
+001320             CONTINUE
+001330     END-EVALUATE.
+001340 1300-EXIT.
+001350     EXIT.
+001360
+001370 9000-INITIALISATION.
+001380     CONTINUE.
+001390 9000-EXIT.
+001400     EXIT.
+001410
+001420
