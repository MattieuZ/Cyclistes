@@ -0,0 +1,205 @@
+000100*================================================================*
+000110* F3        - Saisie des kilometres reellement parcourus.        *
+000120*             Alimente REALISE.SQL (km realise / jour) pour un   *
+000130*             coureur et une semaine donnes, puis reporte        *
+000140*             automatiquement le kilometrage sur le total du     *
+000150*             coureur (COUREUR.TOTAL-KM-FAITS).  CODCOUR est     *
+000160*             controle contre COUREUR et CODSEM contre SEMAINE,  *
+000170*             comme le fait deja F2 pour les plans prevus.       *
+000180*================================================================*
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. F3.
+000210 AUTHOR. G3.
+000220 DATE-WRITTEN. 08/08/2026.
+000230 DATE-COMPILED.
+000240*----------------------------------------------------------------*
+000250* HISTORIQUE DES MODIFICATIONS                                   *
+000260* DATE        AUT  DESCRIPTION                                   *
+000270* 08/08/2026  G3   Creation du programme (option 3 du menu).     *
+000280*----------------------------------------------------------------*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     COPY REALSEL.
+000330     COPY SEMASEL.
+000340     COPY COURSEL.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380     COPY REALFD.
+000390     COPY SEMAFD.
+000400     COPY COURFD.
+000410
+000420 WORKING-STORAGE SECTION.
+000430     COPY REALSTA.
+000440     COPY SEMASTA.
+000450     COPY COURSTA.
+000460 77  WFINF3                  PIC X(05)       VALUE 'FALSE'.
+000470     88  FIN-F3                               VALUE 'TRUE '.
+000480 77  WCODCOUR                PIC 9(03).
+000490 77  WCODSEM                 PIC 9(02).
+000500 77  WJOUR                   PIC 9(08).
+000510 77  WKMREALISE              PIC 9(04).
+000520 77  WKM-ANCIEN              PIC 9(04)       VALUE 0.
+000530 77  WDELTA-KM               PIC S9(05)      VALUE 0.
+000540 77  WCOUROK                 PIC X(05)       VALUE 'FALSE'.
+000550     88  CODCOUR-VALIDE                       VALUE 'TRUE '.
+000560 77  WSEMOK                  PIC X(05)       VALUE 'FALSE'.
+000570     88  CODSEM-VALIDE                        VALUE 'TRUE '.
+000580 77  WJOUR-DEJA-REALISE      PIC X(05)       VALUE 'FALSE'.
+000590     88  JOUR-DEJA-REALISE                    VALUE 'TRUE '.
+000595 77  WERR-OUVERTURE          PIC X(05)       VALUE 'FALSE'.
+000597     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000600
+000610 PROCEDURE DIVISION.
+000620 0000-MAINLINE SECTION.
+000630 0000-DEBUT.
+000640     OPEN I-O REALISE
+000650     OPEN INPUT SEMAINE
+000660     OPEN I-O COUREUR
+000662     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000664     IF ERREUR-OUVERTURE
+000666         GOBACK
+000668     END-IF
+000670     PERFORM 1000-TRAITER-UNE-SAISIE THRU 1000-EXIT
+000680         UNTIL FIN-F3
+000690     CLOSE REALISE SEMAINE COUREUR.
+000700 0000-FIN-MAINLINE.
+000710     GOBACK.
+000715
+000716 0050-VERIFIER-OUVERTURES.
+000717     IF WREASTAT NOT = '00'
+000718         DISPLAY "Erreur ouverture REALISE, code retour "
+000719             WREASTAT
+000720         MOVE 'TRUE ' TO WERR-OUVERTURE
+000721     END-IF
+000722     IF WSEMSTAT NOT = '00'
+000723         DISPLAY "Erreur ouverture SEMAINE, code retour "
+000724             WSEMSTAT
+000725         MOVE 'TRUE ' TO WERR-OUVERTURE
+000726     END-IF
+000727     IF WCOUSTAT NOT = '00'
+000728         DISPLAY "Erreur ouverture COUREUR, code retour "
+000729             WCOUSTAT
+000730         MOVE 'TRUE ' TO WERR-OUVERTURE
+000731     END-IF.
+000732 0050-EXIT.
+000733     EXIT.
+000734
+000735 1000-TRAITER-UNE-SAISIE.
+000740     PERFORM 1100-SAISIR-ENTETE THRU 1100-EXIT
+000750     IF NOT FIN-F3
+000760         PERFORM 1200-SAISIR-REALISATION THRU 1200-EXIT
+000770         PERFORM 7000-CONTROLER-CODCOUR THRU 7000-EXIT
+000780         PERFORM 7100-CONTROLER-CODSEM THRU 7100-EXIT
+000790         IF CODCOUR-VALIDE AND CODSEM-VALIDE
+000800             PERFORM 8000-ENREGISTRER-REALISATION THRU 8000-EXIT
+000810         ELSE
+000820             DISPLAY "Saisie refusee, rien n'est enregistre."
+000830         END-IF
+000840     END-IF.
+000850 1000-EXIT.
+000860     EXIT.
+000870
+000880 1100-SAISIR-ENTETE.
+000890     DISPLAY " ".
+000900     DISPLAY "--- Saisie des km reellement parcourus ---".
+000910     DISPLAY "Code coureur (000 pour terminer) : ".
+000920     MOVE ZEROES TO WCODCOUR
+000930     ACCEPT WCODCOUR
+000940     IF WCODCOUR = 0
+000950         MOVE 'TRUE ' TO WFINF3
+000960     END-IF.
+000970 1100-EXIT.
+000980     EXIT.
+000990
+001000 1200-SAISIR-REALISATION.
+001010     DISPLAY "Code semaine : ".
+001020     MOVE ZEROES TO WCODSEM
+001030     ACCEPT WCODSEM
+001040     DISPLAY "Jour realise (AAAAMMJJ) : ".
+001050     MOVE ZEROES TO WJOUR
+001060     ACCEPT WJOUR
+001070     DISPLAY "Km reellement parcourus ce jour-la : ".
+001080     MOVE ZEROES TO WKMREALISE
+001090     ACCEPT WKMREALISE.
+001100 1200-EXIT.
+001110     EXIT.
+001120
+001130*----------------------------------------------------------------*
+001140* 7000-CONTROLER-CODCOUR : CODCOUR doit exister dans COUREUR     *
+001150*----------------------------------------------------------------*
+001160 7000-CONTROLER-CODCOUR.
+001170     MOVE WCODCOUR TO CODCOUR OF COUREUR-REC
+001180     READ COUREUR
+001190         INVALID KEY
+001200             MOVE 'FALSE' TO WCOUROK
+001210             DISPLAY "Code coureur inconnu."
+001220         NOT INVALID KEY
+001230             MOVE 'TRUE ' TO WCOUROK
+001240     END-READ.
+001250 7000-EXIT.
+001260     EXIT.
+001270
+001280*----------------------------------------------------------------*
+001290* 7100-CONTROLER-CODSEM : CODSEM doit exister dans SEMAINE       *
+001300*----------------------------------------------------------------*
+001310 7100-CONTROLER-CODSEM.
+001320     MOVE WCODSEM TO CODSEM OF SEMAINE-REC
+001330     READ SEMAINE
+001340         INVALID KEY
+001350             MOVE 'FALSE' TO WSEMOK
+001360             DISPLAY "Code semaine inconnu."
+001370         NOT INVALID KEY
+001380             MOVE 'TRUE ' TO WSEMOK
+001390     END-READ.
+001400 7100-EXIT.
+001410     EXIT.
+001420
+001430*----------------------------------------------------------------*
+001440* 8000-ENREGISTRER-REALISATION : ecrit (ou corrige) le km        *
+001450*                    realise du jour, puis reporte l'ecart sur   *
+001460*                    le total du coureur pour eviter tout double *
+001470*                    comptage en cas de correction.              *
+001480*----------------------------------------------------------------*
+001490 8000-ENREGISTRER-REALISATION.
+001500     MOVE WCODCOUR TO CODCOUR OF REALISE-REC
+001510     MOVE WCODSEM  TO CODSEM OF REALISE-REC
+001520     MOVE WJOUR    TO JOUR
+001530     MOVE 0 TO WKM-ANCIEN
+001540     READ REALISE
+001550         INVALID KEY
+001560             MOVE 'FALSE' TO WJOUR-DEJA-REALISE
+001570         NOT INVALID KEY
+001580             MOVE 'TRUE ' TO WJOUR-DEJA-REALISE
+001590             MOVE KM-REALISE TO WKM-ANCIEN
+001600     END-READ
+001610     MOVE WKMREALISE TO KM-REALISE
+001620     IF JOUR-DEJA-REALISE
+001630         REWRITE REALISE-REC
+001640         DISPLAY "Km realise corrige."
+001650     ELSE
+001660         WRITE REALISE-REC
+001670         DISPLAY "Km realise enregistre."
+001680     END-IF
+001690     COMPUTE WDELTA-KM = WKMREALISE - WKM-ANCIEN
+001700     PERFORM 8100-POSTER-KM-COUREUR THRU 8100-EXIT.
+001710 8000-EXIT.
+001720     EXIT.
+001730
+001740*----------------------------------------------------------------*
+001750* 8100-POSTER-KM-COUREUR : reporte l'ecart de kilometrage sur    *
+001760*                          le total du coureur                   *
+001770*----------------------------------------------------------------*
+001780 8100-POSTER-KM-COUREUR.
+001790     MOVE WCODCOUR TO CODCOUR OF COUREUR-REC
+001800     READ COUREUR
+001810         INVALID KEY
+001820             DISPLAY "Coureur introuvable, total non mis a jour."
+001830         NOT INVALID KEY
+001840             ADD WDELTA-KM TO TOTAL-KM-FAITS
+001850             REWRITE COUREUR-REC
+001860     END-READ.
+001870 8100-EXIT.
+001880     EXIT.
+001890
