@@ -0,0 +1,326 @@
+000100*================================================================*
+000110* F7        - Cloture d'une semaine d'entrainement.              *
+000120*             Bascule les plans (A-FAIRE) et les realisations    *
+000130*             (REALISE) d'une semaine terminee vers le fichier   *
+000140*             d'historique ARCHIVE-SEM, un enregistrement par    *
+000150*             coureur portant le prevu et le cumul du realise,   *
+000160*             puis purge les deux fichiers actifs pour cette     *
+000170*             semaine.  L'historique est ainsi conserve sans     *
+000180*             laisser A-FAIRE/REALISE grossir indefiniment.      *
+000190*================================================================*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. F7.
+000220 AUTHOR. G3.
+000230 DATE-WRITTEN. 08/08/2026.
+000240 DATE-COMPILED.
+000250*----------------------------------------------------------------*
+000260* HISTORIQUE DES MODIFICATIONS                                   *
+000270* DATE        AUT  DESCRIPTION                                   *
+000280* 08/08/2026  G3   Creation du programme (option 7 du menu).     *
+000290*----------------------------------------------------------------*
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     COPY AFAISEL.
+000340     COPY REALSEL.
+000350     COPY SEMASEL.
+000360     COPY ARSMSEL.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400     COPY AFAIFD.
+000410     COPY REALFD.
+000420     COPY SEMAFD.
+000430     COPY ARSMFD.
+000440
+000450 WORKING-STORAGE SECTION.
+000460     COPY AFAISTA.
+000470     COPY REALSTA.
+000480     COPY SEMASTA.
+000490     COPY ARSMSTA.
+000500 77  WCODSEM                 PIC 9(02).
+000510 77  WSEMOK                  PIC X(05)       VALUE 'FALSE'.
+000520     88  CODSEM-VALIDE                        VALUE 'TRUE '.
+000530 77  WCONFIRME               PIC X(01).
+000540 77  WFINPLAN                PIC X(05)       VALUE 'FALSE'.
+000550     88  FIN-PLAN                             VALUE 'TRUE '.
+000560 77  WFINREAL                PIC X(05)       VALUE 'FALSE'.
+000570     88  FIN-REAL                             VALUE 'TRUE '.
+000580 77  WCODCOUR-COURANT        PIC 9(03).
+000590 77  WKM-REALISE-CUMUL       PIC 9(04)       VALUE 0.
+000600 77  WDERNIER-JOUR-REALISE   PIC 9(08)       VALUE 0.
+000610 77  WNB-COUREURS-ARCHIVES   PIC 9(05)       VALUE 0.
+000620 77  WDATEJOUR               PIC 9(08).
+000630 77  WARC-KM-A-FAIRE         PIC 9(04)       VALUE 0.
+000640 77  WARC-JOUR-PLAN          PIC 9(08)       VALUE 0.
+000650 77  WARC-DEJA               PIC X(05)       VALUE 'FALSE'.
+000660     88  ARCHIVE-DEJA-PRESENTE                VALUE 'TRUE '.
+000670 77  WERR-OUVERTURE          PIC X(05)       VALUE 'FALSE'.
+000680     88  ERREUR-OUVERTURE                     VALUE 'TRUE '.
+000690
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE SECTION.
+000720 0000-DEBUT.
+000730     OPEN I-O A-FAIRE
+000740     OPEN I-O REALISE
+000750     OPEN INPUT SEMAINE
+000760     OPEN I-O ARCHIVE-SEM
+000770     PERFORM 0050-VERIFIER-OUVERTURES THRU 0050-EXIT
+000780     IF ERREUR-OUVERTURE
+000790         GOBACK
+000800     END-IF
+000810     PERFORM 1000-SAISIR-SEMAINE THRU 1000-EXIT
+000820     IF CODSEM-VALIDE
+000830         PERFORM 2000-CLOTURER-SEMAINE THRU 2000-EXIT
+000840     END-IF
+000850     CLOSE A-FAIRE REALISE SEMAINE ARCHIVE-SEM.
+000860 0000-FIN-MAINLINE.
+000870     GOBACK.
+000880
+000890 0050-VERIFIER-OUVERTURES.
+000900     IF WAFASTAT NOT = '00'
+000910         DISPLAY "Erreur ouverture A-FAIRE, code retour "
+000920             WAFASTAT
+000930         MOVE 'TRUE ' TO WERR-OUVERTURE
+000940     END-IF
+000950     IF WREASTAT NOT = '00'
+000960         DISPLAY "Erreur ouverture REALISE, code retour "
+000970             WREASTAT
+000980         MOVE 'TRUE ' TO WERR-OUVERTURE
+000990     END-IF
+001000     IF WSEMSTAT NOT = '00'
+001010         DISPLAY "Erreur ouverture SEMAINE, code retour "
+001020             WSEMSTAT
+001030         MOVE 'TRUE ' TO WERR-OUVERTURE
+001040     END-IF
+001050     IF WARCSTAT NOT = '00'
+001060         DISPLAY "Erreur ouverture ARCHIVE-SEM, code retour "
+001070             WARCSTAT
+001080         MOVE 'TRUE ' TO WERR-OUVERTURE
+001090     END-IF.
+001100 0050-EXIT.
+001110     EXIT.
+001120
+001130*----------------------------------------------------------------*
+001140* 1000-SAISIR-SEMAINE : semaine a cloturer, avec confirmation    *
+001150*----------------------------------------------------------------*
+001160 1000-SAISIR-SEMAINE.
+001170     DISPLAY " ".
+001180     DISPLAY "--- Cloture d'une semaine d'entrainement ---".
+001190     DISPLAY "Code semaine a cloturer : "
+001200     MOVE ZEROES TO WCODSEM
+001210     ACCEPT WCODSEM
+001220     MOVE WCODSEM TO CODSEM OF SEMAINE-REC
+001230     READ SEMAINE
+001240         INVALID KEY
+001250             MOVE 'FALSE' TO WSEMOK
+001260             DISPLAY "Code semaine inconnu."
+001270         NOT INVALID KEY
+001280             MOVE 'TRUE ' TO WSEMOK
+001290     END-READ
+001300     IF CODSEM-VALIDE
+001310         DISPLAY "Confirmer la cloture de cette semaine (O/N) : "
+001320         MOVE SPACES TO WCONFIRME
+001330         ACCEPT WCONFIRME
+001340         IF WCONFIRME NOT = 'O' AND WCONFIRME NOT = 'o'
+001350             MOVE 'FALSE' TO WSEMOK
+001360             DISPLAY "Cloture annulee."
+001370         END-IF
+001380     END-IF.
+001390 1000-EXIT.
+001400     EXIT.
+001410
+001420*----------------------------------------------------------------*
+001430* 2000-CLOTURER-SEMAINE : parcourt les plans de la semaine via   *
+001440*                         la cle alternative CODSEM de A-FAIRE   *
+001450*----------------------------------------------------------------*
+001460 2000-CLOTURER-SEMAINE.
+001470     ACCEPT WDATEJOUR FROM DATE YYYYMMDD
+001480     MOVE 0 TO WNB-COUREURS-ARCHIVES
+001490     MOVE WCODSEM TO CODSEM OF A-FAIRE-REC
+001500     START A-FAIRE KEY IS EQUAL TO CODSEM OF A-FAIRE-REC
+001510         INVALID KEY
+001520             MOVE 'TRUE ' TO WFINPLAN
+001530         NOT INVALID KEY
+001540             MOVE 'FALSE' TO WFINPLAN
+001550     END-START
+001560     PERFORM 2100-ARCHIVER-UN-COUREUR THRU 2100-EXIT
+001570         UNTIL FIN-PLAN
+001580     PERFORM 2200-ARCHIVER-REALISE-SANS-PLAN THRU 2200-EXIT
+001590     DISPLAY WNB-COUREURS-ARCHIVES
+001600         " coureur(s) archive(s) pour cette semaine.".
+001610 2000-EXIT.
+001620     EXIT.
+001630
+001640 2100-ARCHIVER-UN-COUREUR.
+001650     READ A-FAIRE NEXT RECORD
+001660         AT END
+001670             MOVE 'TRUE ' TO WFINPLAN
+001680         NOT AT END
+001690             IF CODSEM OF A-FAIRE-REC NOT = WCODSEM
+001700                 MOVE 'TRUE ' TO WFINPLAN
+001710             ELSE
+001720                 MOVE CODCOUR OF A-FAIRE-REC TO WCODCOUR-COURANT
+001730                 PERFORM 3000-CUMULER-ET-PURGER-REALISE
+001740                     THRU 3000-EXIT
+001750                 MOVE KM-A-FAIRE OF A-FAIRE-REC TO WARC-KM-A-FAIRE
+001760                 MOVE JOUR OF A-FAIRE-REC       TO WARC-JOUR-PLAN
+001770                 PERFORM 4000-ECRIRE-ARCHIVE THRU 4000-EXIT
+001780                 DELETE A-FAIRE
+001790                 ADD 1 TO WNB-COUREURS-ARCHIVES
+001800             END-IF
+001810     END-READ.
+001820 2100-EXIT.
+001830     EXIT.
+001840
+001850*----------------------------------------------------------------*
+001860* 2200-ARCHIVER-REALISE-SANS-PLAN : une fois le passage ci-     *
+001870*                  dessus termine, il ne reste dans REALISE,    *
+001880*                  pour cette semaine, que les lignes d'un       *
+001890*                  coureur qui n'avait pas de plan A-FAIRE -     *
+001900*                  celles-ci ne sont jamais atteintes par le     *
+001910*                  balayage base sur A-FAIRE ci-dessus. On      *
+001920*                  balaie donc REALISE directement par sa cle   *
+001930*                  alternative CODSEM pour les retrouver, les    *
+001940*                  archiver (sans KM/jour prevu, puisqu'il n'y   *
+001950*                  avait pas de plan) et les purger, afin que    *
+001960*                  REALISE ne garde pas de lignes orphelines     *
+001970*                  pour une semaine cloturee.                    *
+001980*----------------------------------------------------------------*
+001990 2200-ARCHIVER-REALISE-SANS-PLAN.
+002000     MOVE WCODSEM TO CODSEM OF REALISE-REC
+002010     START REALISE KEY IS EQUAL TO CODSEM OF REALISE-REC
+002020         INVALID KEY
+002030             MOVE 'TRUE ' TO WFINREAL
+002040         NOT INVALID KEY
+002050             MOVE 'FALSE' TO WFINREAL
+002060     END-START
+002070     MOVE 0 TO WCODCOUR-COURANT
+002080     PERFORM 2210-TRAITER-UNE-LIGNE-SANS-PLAN THRU 2210-EXIT
+002090         UNTIL FIN-REAL
+002100     IF WCODCOUR-COURANT NOT = 0
+002110         PERFORM 4100-ECRIRE-ARCHIVE-SANS-PLAN THRU 4100-EXIT
+002120         ADD 1 TO WNB-COUREURS-ARCHIVES
+002130     END-IF.
+002140 2200-EXIT.
+002150     EXIT.
+002160
+002170*----------------------------------------------------------------*
+002180* 2210-TRAITER-UNE-LIGNE-SANS-PLAN : avance le balayage CODSEM   *
+002190*                  de REALISE d'une ligne ; cumule et purge au   *
+002200*                  fil de l'eau les lignes d'un meme coureur,    *
+002210*                  et ecrit l'archive du coureur precedent des   *
+002220*                  qu'un changement de coureur est detecte.      *
+002230*----------------------------------------------------------------*
+002240 2210-TRAITER-UNE-LIGNE-SANS-PLAN.
+002250     READ REALISE NEXT RECORD
+002260         AT END
+002270             MOVE 'TRUE ' TO WFINREAL
+002280         NOT AT END
+002290             IF CODSEM OF REALISE-REC NOT = WCODSEM
+002300                 MOVE 'TRUE ' TO WFINREAL
+002310             ELSE
+002320                 IF CODCOUR OF REALISE-REC NOT = WCODCOUR-COURANT
+002330                     IF WCODCOUR-COURANT NOT = 0
+002340                         PERFORM 4100-ECRIRE-ARCHIVE-SANS-PLAN
+002350                             THRU 4100-EXIT
+002360                         ADD 1 TO WNB-COUREURS-ARCHIVES
+002370                     END-IF
+002380                     MOVE CODCOUR OF REALISE-REC
+002390                         TO WCODCOUR-COURANT
+002400                     MOVE 0 TO WKM-REALISE-CUMUL
+002410                     MOVE 0 TO WDERNIER-JOUR-REALISE
+002420                 END-IF
+002430                 ADD KM-REALISE TO WKM-REALISE-CUMUL
+002440                 MOVE JOUR OF REALISE-REC
+002450                     TO WDERNIER-JOUR-REALISE
+002460                 DELETE REALISE
+002470             END-IF
+002480     END-READ.
+002490 2210-EXIT.
+002500     EXIT.
+002510
+002520*----------------------------------------------------------------*
+002530* 3000-CUMULER-ET-PURGER-REALISE : cumule le km realise de la    *
+002540*                  semaine pour le coureur courant, retient le   *
+002550*                  dernier jour realise, puis supprime les       *
+002560*                  lignes REALISE de la semaine close.           *
+002570*----------------------------------------------------------------*
+002580 3000-CUMULER-ET-PURGER-REALISE.
+002590     MOVE 0 TO WKM-REALISE-CUMUL
+002600     MOVE 0 TO WDERNIER-JOUR-REALISE
+002610     MOVE WCODCOUR-COURANT TO CODCOUR OF REALISE-REC
+002620     MOVE WCODSEM          TO CODSEM OF REALISE-REC
+002630     MOVE LOW-VALUES       TO JOUR OF REALISE-REC
+002640     START REALISE KEY IS NOT LESS THAN CLE-REALISE
+002650         INVALID KEY
+002660             MOVE 'TRUE ' TO WFINREAL
+002670         NOT INVALID KEY
+002680             MOVE 'FALSE' TO WFINREAL
+002690     END-START
+002700     PERFORM 3100-CUMULER-ET-SUPPRIMER-UN-JOUR THRU 3100-EXIT
+002710         UNTIL FIN-REAL.
+002720 3000-EXIT.
+002730     EXIT.
+002740
+002750 3100-CUMULER-ET-SUPPRIMER-UN-JOUR.
+002760     READ REALISE NEXT RECORD
+002770         AT END
+002780             MOVE 'TRUE ' TO WFINREAL
+002790         NOT AT END
+002800             IF CODCOUR OF REALISE-REC NOT = WCODCOUR-COURANT
+002810                 OR CODSEM OF REALISE-REC NOT = WCODSEM
+002820                 MOVE 'TRUE ' TO WFINREAL
+002830             ELSE
+002840                 ADD KM-REALISE TO WKM-REALISE-CUMUL
+002850                 MOVE JOUR OF REALISE-REC
+002860                     TO WDERNIER-JOUR-REALISE
+002870                 DELETE REALISE
+002880             END-IF
+002890     END-READ.
+002900 3100-EXIT.
+002910     EXIT.
+002920
+002930*----------------------------------------------------------------*
+002940* 4000-ECRIRE-ARCHIVE : ecrit l'enregistrement d'historique du   *
+002950*                       coureur pour la semaine close. Le       *
+002960*                       prevu (WARC-KM-A-FAIRE/WARC-JOUR-PLAN)   *
+002970*                       est fourni par l'appelant plutot que lu  *
+002980*                       directement sur A-FAIRE-REC, pour que    *
+002990*                       4100 puisse ecrire une archive sans plan *
+003000*                       sans risquer de reprendre le contenu     *
+003010*                       perime du dernier A-FAIRE lu.            *
+003020*----------------------------------------------------------------*
+003030 4000-ECRIRE-ARCHIVE.
+003040     MOVE WCODSEM             TO CODSEM OF ARCHIVE-SEM-REC
+003050     MOVE WCODCOUR-COURANT    TO CODCOUR OF ARCHIVE-SEM-REC
+003060     MOVE WARC-KM-A-FAIRE           TO ARC-KM-A-FAIRE
+003070     MOVE WARC-JOUR-PLAN             TO ARC-JOUR-PLAN
+003080     MOVE WKM-REALISE-CUMUL         TO ARC-KM-REALISE
+003090     MOVE WDERNIER-JOUR-REALISE     TO ARC-JOUR-REALISE
+003100     MOVE WDATEJOUR                 TO ARC-DATE-ARCHIVAGE
+003110     WRITE ARCHIVE-SEM-REC
+003120         INVALID KEY
+003130             MOVE 'TRUE ' TO WARC-DEJA
+003140         NOT INVALID KEY
+003150             MOVE 'FALSE' TO WARC-DEJA
+003160     END-WRITE
+003170     IF ARCHIVE-DEJA-PRESENTE
+003180         REWRITE ARCHIVE-SEM-REC
+003190     END-IF.
+003200 4000-EXIT.
+003210     EXIT.
+003220
+003230*----------------------------------------------------------------*
+003240* 4100-ECRIRE-ARCHIVE-SANS-PLAN : meme ecriture que 4000, pour   *
+003250*                  un coureur sans ligne A-FAIRE pour la         *
+003260*                  semaine - le prevu est donc force a zero.     *
+003270*----------------------------------------------------------------*
+003280 4100-ECRIRE-ARCHIVE-SANS-PLAN.
+003290     MOVE 0 TO WARC-KM-A-FAIRE
+003300     MOVE 0 TO WARC-JOUR-PLAN
+003310     PERFORM 4000-ECRIRE-ARCHIVE THRU 4000-EXIT.
+003320 4100-EXIT.
+003330     EXIT.
+003340
+003350
